@@ -8,8 +8,15 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
 COPY "BIG_CHARS2.cpy".
 
-*> Can only fit 8 across the screen (todo: calculate)
+*> BANNER_CHARS_WIDE is the fixed raster geometry (72 cols / 9 per
+*> glyph = 8 segments per row) used below as the RASTER_SEG addressing
+*> stride -- it is not how many input characters get rendered. That
+*> count is computed into BANNER_LOOP_LIMIT from the trimmed length of
+*> BANNER_FIELD, so callers feeding in more than 8 characters get a
+*> warning instead of a silent truncation.
 01 BANNER_CHARS_WIDE PIC 9 VALUE 8.
+01 BANNER_LOOP_LIMIT PIC 9(4) VALUE 0.
+01 BANNER_INPUT_LEN  PIC 9(4) VALUE 0.
 
 01 RASTER-GROUP.
    05 RASTER_BUFFER PIC X(648)  VALUE SPACES.
@@ -26,17 +33,18 @@ COPY "BIG_CHARS2.cpy".
 
 LINKAGE SECTION.
 01 BANNER-GROUP.
-   05 BANNER_FIELD PIC X(8).
-   05 BANNER_ARRAY 
-      REDEFINES BANNER_FIELD OCCURS 8 TIMES 
+   05 BANNER_FIELD PIC X(64).
+   05 BANNER_ARRAY
+      REDEFINES BANNER_FIELD OCCURS 64 TIMES
       INDEXED BY BANNER_ARRAY_SS.
       10 FILLER PIC X.
 
 PROCEDURE DIVISION USING BANNER-GROUP.
 DISPLAY ' '.
 MOVE 1 TO RASTER_SEG_OFFSET. *> Re-entrance
-PERFORM VARYING BANNER_ARRAY_SS 
-  FROM 1 BY 1 UNTIL BANNER_ARRAY_SS > BANNER_CHARS_WIDE
+PERFORM COMPUTE_BANNER_WIDTH.
+PERFORM VARYING BANNER_ARRAY_SS
+  FROM 1 BY 1 UNTIL BANNER_ARRAY_SS > BANNER_LOOP_LIMIT
     MOVE 1 TO CHAR_SS
     SEARCH CHARS 
         AT END DISPLAY BANNER_ARRAY(BANNER_ARRAY_SS) ' NOT FOUND!'
@@ -63,6 +71,20 @@ DISPLAY_RASTER.
     DISPLAY '['RASTER_LINE(RASTER_LINE_SS)']'
     END-PERFORM.
 
+*> Work out how many of BANNER_FIELD's characters actually get
+*> rendered. One raster page only holds 8 glyphs, so anything beyond
+*> that is reported with a console warning rather than dropped quietly.
+COMPUTE_BANNER_WIDTH.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(BANNER_FIELD)) TO BANNER_INPUT_LEN
+    IF BANNER_INPUT_LEN > BANNER_CHARS_WIDE
+        MOVE BANNER_CHARS_WIDE TO BANNER_LOOP_LIMIT
+        DISPLAY 'WARNING: BANNER INPUT TRUNCATED TO '
+            BANNER_CHARS_WIDE ' CHARACTERS'
+    ELSE
+        MOVE BANNER_INPUT_LEN TO BANNER_LOOP_LIMIT
+    END-IF
+.
+
 *> RASTERIZE CHARACTER, BY LINE
 LINE_TO_RASTER.
     MOVE LINE_1 OF CHARS(CHAR_SS) TO RASTER_SEG(RASTER_SEG_OFFSET)
