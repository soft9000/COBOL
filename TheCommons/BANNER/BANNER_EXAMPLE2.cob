@@ -3,9 +3,20 @@
 *> Source: https://github.com/soft9000/COBOL/tree/master/TheCommons/BANNER
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BANNER-EXAMPLE2.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+*> PROC_BANNER2's LINKAGE record is a 64-byte BANNER_FIELD -- CALL's
+*> default BY REFERENCE passing means an 8-byte literal handed straight
+*> in would let the callee read 56 bytes past the literal's own
+*> storage. Moving it into a field sized to match the LINKAGE record
+*> first gives PROC_BANNER2 a full 64 bytes of real storage to see.
+01 WS-BANNER-INPUT PIC X(64) VALUE SPACES.
+
 PROCEDURE DIVISION.
 DISPLAY ' '.
-CALL 'PROC_BANNER' USING '65.42.21'.
+MOVE '65.42.21' TO WS-BANNER-INPUT.
+CALL 'PROC_BANNER' USING WS-BANNER-INPUT.
 DISPLAY ' '.
 DISPLAY "EXAMPLE ENDS".
 GOBACK.
