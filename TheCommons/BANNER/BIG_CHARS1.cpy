@@ -0,0 +1,191 @@
+*> Raw glyph data for the 9-row banner font: one 82-byte entry per
+*> character (1-byte CHAR_NAME followed by 9 rows of 9 raster bytes).
+*> BIG_CHARS2.cpy and BIG_CHARS3.cpy both redefine/consume this layout.
+78 CHAR_HEIGHT VALUE 9.
+78 CHAR_WIDTH  VALUE 9.
+78 CHAR_COUNT  VALUE 91.
+
+01 CHAR_DATA.
+   05 FILLER PIC X(82) VALUE
+      '0  ###     #   #   #     #  #     #  #     #  #     #  #     #   #   #     ###    '.
+   05 FILLER PIC X(82) VALUE
+      '1   #       ##      # #        #        #        #        #        #      #####   '.
+   05 FILLER PIC X(82) VALUE
+      '2  ###     #   #   #     #       #       #       #       #       #       #######  '.
+   05 FILLER PIC X(82) VALUE
+      '3  ###     #   #        #      ##         #         #  #     #   #   #     ###    '.
+   05 FILLER PIC X(82) VALUE
+      '4    #       ##      # #     #  #    #   #    #######      #        #        #    '.
+   05 FILLER PIC X(82) VALUE
+      '5#######  #        #        ######        #         #  #     #   #   #     ###    '.
+   05 FILLER PIC X(82) VALUE
+      '6  ###     #   #   #        #        ######   #     #  #     #   #   #     ###    '.
+   05 FILLER PIC X(82) VALUE
+      '7#######        #       #       #       #       #        #        #        #      '.
+   05 FILLER PIC X(82) VALUE
+      '8  ###     #   #   #     #   #   #     ###     #   #   #     #   #   #     ###    '.
+   05 FILLER PIC X(82) VALUE
+      '9  ###     #   #   #     #  #     #   ######        #  #     #   #   #     ###    '.
+   05 FILLER PIC X(82) VALUE
+      'A            #       # #     #   #    #   #    #####    #   #    #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'B          ####     #   #    #   #    ####     #   #    #   #    ####             '.
+   05 FILLER PIC X(82) VALUE
+      'C           ###     #   #    #        #        #        #   #     ###             '.
+   05 FILLER PIC X(82) VALUE
+      'D          ####     #   #    #   #    #   #    #   #    #   #    ####             '.
+   05 FILLER PIC X(82) VALUE
+      'E          #####    #        #        ####     #        #        #####            '.
+   05 FILLER PIC X(82) VALUE
+      'F          #####    #        #        ####     #        #        #                '.
+   05 FILLER PIC X(82) VALUE
+      'G           ###     #   #    #        # ###    #   #    #   #     ###             '.
+   05 FILLER PIC X(82) VALUE
+      'H          #   #    #   #    #   #    #####    #   #    #   #    #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'I          #####      #        #        #        #        #      #####            '.
+   05 FILLER PIC X(82) VALUE
+      'J            ###       #        #        #        #     #  #      ##              '.
+   05 FILLER PIC X(82) VALUE
+      'K          #   #    #  #     # #      ##       # #      #  #     #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'L          #        #        #        #        #        #        #####            '.
+   05 FILLER PIC X(82) VALUE
+      'M          #   #    ## ##    # # #    #   #    #   #    #   #    #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'N          #   #    ##  #    # # #    #  ##    #   #    #   #    #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'O           ###     #   #    #   #    #   #    #   #    #   #     ###             '.
+   05 FILLER PIC X(82) VALUE
+      'P          ####     #   #    #   #    ####     #        #        #                '.
+   05 FILLER PIC X(82) VALUE
+      'Q           ###     #   #    #   #    #   #    # # #    #  #      ## #            '.
+   05 FILLER PIC X(82) VALUE
+      'R          ####     #   #    #   #    ####     # #      #  #     #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'S           ####    #        #         ###         #        #    ####             '.
+   05 FILLER PIC X(82) VALUE
+      'T          #####      #        #        #        #        #        #              '.
+   05 FILLER PIC X(82) VALUE
+      'U          #   #    #   #    #   #    #   #    #   #    #   #     ###             '.
+   05 FILLER PIC X(82) VALUE
+      'V          #   #    #   #    #   #    #   #    #   #     # #       #              '.
+   05 FILLER PIC X(82) VALUE
+      'W          #   #    #   #    #   #    # # #    # # #    ## ##    #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'X          #   #     # #       #        #        #       # #     #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'Y          #   #     # #       #        #        #        #        #              '.
+   05 FILLER PIC X(82) VALUE
+      'Z          #####        #       #       #       #       #        #####            '.
+   05 FILLER PIC X(82) VALUE
+      'a            #       # #     #   #    #   #    #####    #   #    #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'b          ####     #   #    #   #    ####     #   #    #   #    ####             '.
+   05 FILLER PIC X(82) VALUE
+      'c           ###     #   #    #        #        #        #   #     ###             '.
+   05 FILLER PIC X(82) VALUE
+      'd          ####     #   #    #   #    #   #    #   #    #   #    ####             '.
+   05 FILLER PIC X(82) VALUE
+      'e          #####    #        #        ####     #        #        #####            '.
+   05 FILLER PIC X(82) VALUE
+      'f          #####    #        #        ####     #        #        #                '.
+   05 FILLER PIC X(82) VALUE
+      'g           ###     #   #    #        # ###    #   #    #   #     ###             '.
+   05 FILLER PIC X(82) VALUE
+      'h          #   #    #   #    #   #    #####    #   #    #   #    #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'i          #####      #        #        #        #        #      #####            '.
+   05 FILLER PIC X(82) VALUE
+      'j            ###       #        #        #        #     #  #      ##              '.
+   05 FILLER PIC X(82) VALUE
+      'k          #   #    #  #     # #      ##       # #      #  #     #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'l          #        #        #        #        #        #        #####            '.
+   05 FILLER PIC X(82) VALUE
+      'm          #   #    ## ##    # # #    #   #    #   #    #   #    #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'n          #   #    ##  #    # # #    #  ##    #   #    #   #    #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'o           ###     #   #    #   #    #   #    #   #    #   #     ###             '.
+   05 FILLER PIC X(82) VALUE
+      'p          ####     #   #    #   #    ####     #        #        #                '.
+   05 FILLER PIC X(82) VALUE
+      'q           ###     #   #    #   #    #   #    # # #    #  #      ## #            '.
+   05 FILLER PIC X(82) VALUE
+      'r          ####     #   #    #   #    ####     # #      #  #     #   #            '.
+   05 FILLER PIC X(82) VALUE
+      's           ####    #        #         ###         #        #    ####             '.
+   05 FILLER PIC X(82) VALUE
+      't          #####      #        #        #        #        #        #              '.
+   05 FILLER PIC X(82) VALUE
+      'u          #   #    #   #    #   #    #   #    #   #    #   #     ###             '.
+   05 FILLER PIC X(82) VALUE
+      'v          #   #    #   #    #   #    #   #    #   #     # #       #              '.
+   05 FILLER PIC X(82) VALUE
+      'w          #   #    #   #    #   #    # # #    # # #    ## ##    #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'x          #   #     # #       #        #        #       # #     #   #            '.
+   05 FILLER PIC X(82) VALUE
+      'y          #   #     # #       #        #        #        #        #              '.
+   05 FILLER PIC X(82) VALUE
+      'z          #####        #       #       #       #       #        #####            '.
+   05 FILLER PIC X(82) VALUE
+      '                                                                                  '.
+   05 FILLER PIC X(82) VALUE
+      '.                                                                   #             '.
+   05 FILLER PIC X(82) VALUE
+      ',                                                          #       #              '.
+   05 FILLER PIC X(82) VALUE
+      '-                                       ###                                       '.
+   05 FILLER PIC X(82) VALUE
+      '/              #        #       #        #        #       #        #              '.
+   05 FILLER PIC X(82) VALUE
+      ':                      #                                   #                      '.
+   05 FILLER PIC X(82) VALUE
+      ';                      #                                   #       #              '.
+   05 FILLER PIC X(82) VALUE
+      '!             #        #        #        #        #                 #             '.
+   05 FILLER PIC X(82) VALUE
+      '?            ##         #       #        #                          #             '.
+   05 FILLER PIC X(82) VALUE
+      '''             #        #                                                          '.
+   05 FILLER PIC X(82) VALUE
+      '"            # #      # #                                                         '.
+   05 FILLER PIC X(82) VALUE
+      '(              #       #       #        #        #         #         #            '.
+   05 FILLER PIC X(82) VALUE
+      ')            #         #         #        #        #       #       #              '.
+   05 FILLER PIC X(82) VALUE
+      '[            ##       #        #        #        #        #        ##             '.
+   05 FILLER PIC X(82) VALUE
+      ']             ##        #        #        #        #        #       ##            '.
+   05 FILLER PIC X(82) VALUE
+      '{             ##      #        #        ##       #        #         ##            '.
+   05 FILLER PIC X(82) VALUE
+      '}            ##         #        #       ##        #        #      ##             '.
+   05 FILLER PIC X(82) VALUE
+      '@            ###     #   #    # ##     # # #    # ##     #         ###            '.
+   05 FILLER PIC X(82) VALUE
+      '#            # #     #####     # #     #####     # #     #####     # #            '.
+   05 FILLER PIC X(82) VALUE
+      '$             #       ####    # #       ###       # #    ####       #             '.
+   05 FILLER PIC X(82) VALUE
+      '%           #   #    #  #        #       #       #       #  #     #   #           '.
+   05 FILLER PIC X(82) VALUE
+      '&            ##      #  #     # #       #       # # #    #  #      ## #           '.
+   05 FILLER PIC X(82) VALUE
+      '*           # # #     ###     #####     ###     # # #                             '.
+   05 FILLER PIC X(82) VALUE
+      '+                      #        #       ###       #        #                      '.
+   05 FILLER PIC X(82) VALUE
+      '=                              ###               ###                              '.
+   05 FILLER PIC X(82) VALUE
+      '_                                                                  ###            '.
+   05 FILLER PIC X(82) VALUE
+      '<              #       #       #        #        #         #         #            '.
+   05 FILLER PIC X(82) VALUE
+      '>            #         #         #        #        #       #       #              '.
+   05 FILLER PIC X(82) VALUE
+      '|             #        #        #        #        #        #        #             '.
+
