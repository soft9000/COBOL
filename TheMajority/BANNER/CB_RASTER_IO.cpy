@@ -5,17 +5,30 @@
 
 78 RASTER_LINES                 VALUE 9.
 
+*> A printed/displayed banner row is 72 columns wide and each glyph is
+*> 9 columns wide, so 72 / 9 = 8 characters actually fit on one raster
+*> page. BANNER_FIELD itself is sized generously (64) so a caller can
+*> hand PROC_BANNER a long job name or account code; BANNER_CHARS_WIDE
+*> is computed at runtime from the trimmed length of BANNER_FIELD, not
+*> hardcoded, and anything past one page's worth is reported back via
+*> RASTER_TRUNCATED_COUNT instead of silently dropped.
+78 RASTER_PAGE_CHARS            VALUE 8.
+
 01 RASTER-IO.
    05 RASTER_RETURN_CODE        PIC 99.
       88 RASTER_SUCCESS         VALUE 1.
       88 RASTER_WARNING         VALUE 4.
       88 RASTER_EXCEPTION       VALUE 8.
-      88 RASTER_ERROR           VALUE 9. 
+      88 RASTER_ERROR           VALUE 9.
    05 NINE_LINES OCCURS 9 TIMES.
       10 FILLER PIC X(72) VALUE ALL '/'.
-   05 BANNER_FIELD PIC X(8).
-   05 BANNER_ARRAY 
-      REDEFINES BANNER_FIELD OCCURS 8 TIMES 
+   05 RASTER_TRUNCATED_COUNT    PIC 9(4).
+   05 RASTER_SUBSTITUTED_COUNT  PIC 9(4).
+   05 RASTER_PRINT_REQUEST     PIC X VALUE 'N'.
+      88 RASTER_PRINT_TO_SPOOL VALUE 'Y'.
+   05 RASTER_PRINT_FILE        PIC X(64) VALUE SPACES.
+   05 BANNER_FIELD PIC X(64).
+   05 BANNER_ARRAY
+      REDEFINES BANNER_FIELD OCCURS 64 TIMES
       INDEXED BY BANNER_ARRAY_SS.
       15 FILLER PIC X.
-      
