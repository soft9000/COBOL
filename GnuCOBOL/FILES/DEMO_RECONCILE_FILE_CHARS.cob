@@ -0,0 +1,229 @@
+*> Mission: Reconcile a source extract against everything
+*> DEMO_READ_FILE_CHARS actually chunked out of it. DEMO_READ_FILE_CHARS
+*> itself notes that chunk numbering always restarts at 1 on a fresh
+*> run, even a checkpointed restart -- so a run that dies partway
+*> through, then gets restarted, can silently overwrite an earlier
+*> run's WS-FILE-NAME.CHUNK00001 with only the resumed records, either
+*> dropping source records that were never re-chunked (a gap) or
+*> re-chunking records a prior run had already written out (a
+*> duplicate). Same MATCH/MISMATCH-by-count idiom as
+*> PROC_BANNER_RECONCILE.cob's own audit-vs-spool nightly check, just
+*> reconciling record counts against the source file directly instead
+*> of against an audit trail.
+*> GnuCOBOL: cobc -x -j -free DEMO_RECONCILE_FILE_CHARS.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DEMO_RECONCILE_FILE_CHARS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> The original input file DEMO_READ_FILE_CHARS was pointed at, e.g.
+*> "./DEMO_RECONCILE_FILE_CHARS MYFILE.SDF". Defaults to THE-CHARS.SDF,
+*> matching DEMO_READ_FILE_CHARS's own default.
+    SELECT SOURCE-FILE
+        ASSIGN TO DYNAMIC WS-SOURCE-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SOURCE-STATUS.
+*> WS-SOURCE-FILE-NAME + '.CHUNKnnnnn', opened one at a time in
+*> ascending number order until one fails to open -- same naming
+*> DEMO_READ_FILE_CHARS's own WRITE_CHUNK paragraph produces.
+    SELECT CHUNK-FILE
+        ASSIGN TO DYNAMIC WS-CHUNK-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHUNK-STATUS.
+    SELECT RECONCILE-REPORT
+        ASSIGN TO 'DEMO_RECONCILE_FILE_CHARS.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+*> RECORD IS VARYING here only so a source line longer than any fixed
+*> PIC never truncates the count -- content itself is not compared,
+*> only how many records are on each side (see the mission comment).
+FD SOURCE-FILE
+    RECORD IS VARYING IN SIZE FROM 1 TO 255 CHARACTERS
+        DEPENDING ON WS-SOURCE-LINE-LENGTH
+    DATA RECORD IS SOURCE-BUFFER.
+01 SOURCE-BUFFER PIC X(255).
+
+FD CHUNK-FILE
+    RECORD IS VARYING IN SIZE FROM 1 TO 255 CHARACTERS
+        DEPENDING ON WS-CHUNK-LINE-LENGTH
+    DATA RECORD IS CHUNK-BUFFER-IN.
+01 CHUNK-BUFFER-IN PIC X(255).
+
+FD RECONCILE-REPORT
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS REPORT-LINE.
+01 REPORT-LINE PIC X(132).
+
+WORKING-STORAGE SECTION.
+01 WS-CMD-LINE PIC X(255).
+01 WS-SOURCE-FILE-NAME   PIC X(255) VALUE 'THE-CHARS.SDF'.
+01 WS-SOURCE-STATUS      PIC XX.
+01 WS-SOURCE-LINE-LENGTH PIC 9(5).
+01 WS-SOURCE-AT-END      PIC X VALUE 'N'.
+    88 AT-END-OF-SOURCE  VALUE 'Y'.
+01 WS-SOURCE-RECORD-COUNT PIC 9(9) VALUE 0.
+
+01 WS-CHUNK-FILE-NAME    PIC X(255).
+01 WS-CHUNK-NAME-PTR     PIC 9(4).
+01 WS-CHUNK-STATUS       PIC XX.
+01 WS-CHUNK-LINE-LENGTH  PIC 9(5).
+01 WS-CHUNK-AT-END       PIC X VALUE 'N'.
+    88 AT-END-OF-CHUNK   VALUE 'Y'.
+01 WS-CHUNK-EXISTS       PIC X VALUE 'N'.
+    88 CHUNK-FILE-EXISTS VALUE 'Y'.
+*> Set the first time .CHUNK00001 is actually found -- DEMO_READ_FILE_CHARS
+*> only ever chunks output when it was run with a chunk-size argument
+*> (its default is unchunked), so a run that never used chunking leaves
+*> no .CHUNK00001 at all. Left 'N', that is not a gap -- there is
+*> nothing chunked to compare the source extract against.
+01 WS-CHUNKING-USED      PIC X VALUE 'N'.
+    88 CHUNKING-WAS-USED VALUE 'Y'.
+01 WS-CHUNK-NUM          PIC 9(5) VALUE 0.
+01 WS-CHUNK-NUM-EDIT     PIC 9(5).
+01 WS-MERGED-RECORD-COUNT PIC 9(9) VALUE 0.
+
+01 WS-GAP-COUNT          PIC 9(9) VALUE 0.
+01 WS-DUPLICATE-COUNT    PIC 9(9) VALUE 0.
+01 WS-REPORT-PTR         PIC 9(4).
+01 WS-REPORT-STATUS      PIC XX.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE NOT = SPACES
+        MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-SOURCE-FILE-NAME
+    END-IF
+    PERFORM COUNT-SOURCE-RECORDS
+    PERFORM COUNT-MERGED-CHUNK-RECORDS
+    PERFORM WRITE-RECONCILE-REPORT
+    IF NOT CHUNKING-WAS-USED
+        DISPLAY "Reconciliation skipped: "
+            FUNCTION TRIM(WS-SOURCE-FILE-NAME)
+            " was never chunked -- nothing to reconcile"
+    ELSE
+        IF WS-GAP-COUNT > 0 OR WS-DUPLICATE-COUNT > 0
+            DISPLAY "RECONCILIATION MISMATCH: " WS-GAP-COUNT
+                " gap record(s), " WS-DUPLICATE-COUNT " duplicate record(s)"
+            MOVE 1 TO RETURN-CODE
+        ELSE
+            DISPLAY "Reconciliation clean: chunk output matches source extract"
+        END-IF
+    END-IF
+    STOP RUN.
+
+COUNT-SOURCE-RECORDS.
+    OPEN INPUT SOURCE-FILE
+    IF WS-SOURCE-STATUS NOT = '00'
+        DISPLAY "ERROR: cannot open source extract "
+            FUNCTION TRIM(WS-SOURCE-FILE-NAME)
+            ", FILE STATUS " WS-SOURCE-STATUS
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM UNTIL AT-END-OF-SOURCE
+        READ SOURCE-FILE
+            AT END SET AT-END-OF-SOURCE TO TRUE
+            NOT AT END ADD 1 TO WS-SOURCE-RECORD-COUNT
+        END-READ
+    END-PERFORM
+    CLOSE SOURCE-FILE
+    .
+
+*> Opens WS-SOURCE-FILE-NAME.CHUNK00001, .CHUNK00002, ... in turn,
+*> tallying every record actually found, until a chunk number fails to
+*> open -- that gap in the numbering (or that file never having been
+*> created at all) is what ends the scan, same "count what's really on
+*> disk" approach as PROC_BANNER_RECONCILE's own COUNT-SPOOL-DELIMITERS.
+COUNT-MERGED-CHUNK-RECORDS.
+    MOVE 0 TO WS-CHUNK-NUM
+    PERFORM OPEN-NEXT-CHUNK
+    IF CHUNK-FILE-EXISTS
+        SET CHUNKING-WAS-USED TO TRUE
+    END-IF
+    PERFORM UNTIL NOT CHUNK-FILE-EXISTS
+        MOVE 'N' TO WS-CHUNK-AT-END
+        PERFORM UNTIL AT-END-OF-CHUNK
+            READ CHUNK-FILE
+                AT END SET AT-END-OF-CHUNK TO TRUE
+                NOT AT END ADD 1 TO WS-MERGED-RECORD-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE CHUNK-FILE
+        PERFORM OPEN-NEXT-CHUNK
+    END-PERFORM
+    .
+
+OPEN-NEXT-CHUNK.
+    ADD 1 TO WS-CHUNK-NUM
+    MOVE WS-CHUNK-NUM TO WS-CHUNK-NUM-EDIT
+    MOVE SPACES TO WS-CHUNK-FILE-NAME
+    MOVE 1 TO WS-CHUNK-NAME-PTR
+    STRING FUNCTION TRIM(WS-SOURCE-FILE-NAME) '.CHUNK' WS-CHUNK-NUM-EDIT
+        DELIMITED BY SIZE INTO WS-CHUNK-FILE-NAME
+        WITH POINTER WS-CHUNK-NAME-PTR
+    OPEN INPUT CHUNK-FILE
+    IF WS-CHUNK-STATUS = '00'
+        SET CHUNK-FILE-EXISTS TO TRUE
+    ELSE
+        MOVE 'N' TO WS-CHUNK-EXISTS
+    END-IF
+    .
+
+*> Fewer merged records than the source ever had means some source
+*> records never made it into any chunk file -- a gap. More merged
+*> records than the source ever had means some records got chunked out
+*> more than once -- a duplicate. Both, by construction, can't be
+*> nonzero at the same time from a plain count comparison, but each is
+*> tracked separately so the report names the actual failure mode
+*> instead of a generic MISMATCH.
+WRITE-RECONCILE-REPORT.
+    MOVE 0 TO WS-GAP-COUNT
+    MOVE 0 TO WS-DUPLICATE-COUNT
+    OPEN OUTPUT RECONCILE-REPORT
+    MOVE SPACES TO REPORT-LINE
+    MOVE 1 TO WS-REPORT-PTR
+    IF NOT CHUNKING-WAS-USED
+*> No .CHUNK00001 was ever written for this source file -- ordinary
+*> unchunked usage, not a gap of WS-SOURCE-RECORD-COUNT records.
+        STRING "SOURCE " FUNCTION TRIM(WS-SOURCE-FILE-NAME)
+            " SOURCE=" WS-SOURCE-RECORD-COUNT
+            " NOT CHUNKED -- SKIPPED"
+            DELIMITED BY SIZE INTO REPORT-LINE
+            WITH POINTER WS-REPORT-PTR
+    ELSE
+        IF WS-SOURCE-RECORD-COUNT > WS-MERGED-RECORD-COUNT
+            COMPUTE WS-GAP-COUNT =
+                WS-SOURCE-RECORD-COUNT - WS-MERGED-RECORD-COUNT
+        ELSE
+            IF WS-MERGED-RECORD-COUNT > WS-SOURCE-RECORD-COUNT
+                COMPUTE WS-DUPLICATE-COUNT =
+                    WS-MERGED-RECORD-COUNT - WS-SOURCE-RECORD-COUNT
+            END-IF
+        END-IF
+        IF WS-GAP-COUNT = 0 AND WS-DUPLICATE-COUNT = 0
+            STRING "SOURCE " FUNCTION TRIM(WS-SOURCE-FILE-NAME)
+                " SOURCE=" WS-SOURCE-RECORD-COUNT
+                " MERGED=" WS-MERGED-RECORD-COUNT
+                " MATCH"
+                DELIMITED BY SIZE INTO REPORT-LINE
+                WITH POINTER WS-REPORT-PTR
+        ELSE
+            STRING "SOURCE " FUNCTION TRIM(WS-SOURCE-FILE-NAME)
+                " SOURCE=" WS-SOURCE-RECORD-COUNT
+                " MERGED=" WS-MERGED-RECORD-COUNT
+                " GAP=" WS-GAP-COUNT
+                " DUPLICATE=" WS-DUPLICATE-COUNT
+                " MISMATCH"
+                DELIMITED BY SIZE INTO REPORT-LINE
+                WITH POINTER WS-REPORT-PTR
+        END-IF
+    END-IF
+    WRITE REPORT-LINE
+    CLOSE RECONCILE-REPORT
+    .
+
+END PROGRAM DEMO_RECONCILE_FILE_CHARS.
