@@ -0,0 +1,78 @@
+*> The following demonstration is part of my "Simply COBOL"
+*> educational opportunity. "Simply COBOL" is now available at
+*> https://www.udemy.com/course/simply-cobol/?referralCode=EA98738662CCF9535E2B
+*>
+*> Mission: INTRO TO FILE PROCESSING.
+*> A real business record layout (customer ID, name, balance, status),
+*> in place of the DEMO_*_FILE_CHARS demos' generic 26-character line --
+*> same file-I/O idioms (ASSIGN TO DYNAMIC, FILE STATUS checking) applied
+*> to a record shape an actual shop would use.
+*> cobc -x -j -free -I . DEMO_WRITE_BUSINESS_RECORD.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DEMO_WRITE_BUSINESS_RECORD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT COBOL-FILE
+    ASSIGN TO DYNAMIC WS-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COBOL-FILE
+    RECORD CONTAINS 37 CHARACTERS
+    DATA RECORD IS BUSINESS-RECORD.
+COPY 'CB_BUSINESS_RECORD.cpy'.
+
+WORKING-STORAGE SECTION.
+*> A handful of sample customers, laid out field-by-field to match
+*> BUSINESS-RECORD exactly (6 + 20 + 9 + 1 + 1 = 37 bytes -- the same
+*> FILLER+REDEFINES+OCCURS table idiom the other DEMO_ programs use for
+*> their sample data, just built from typed subfields instead of one
+*> packed literal so the byte count can't drift from CB_BUSINESS_RECORD).
+01 SAMPLE-CUSTOMERS-DATA.
+    05 SAMPLE-1.
+       10 FILLER PIC 9(6) VALUE 100001.
+       10 FILLER PIC X(20) VALUE 'JOHN Q PUBLIC'.
+       10 FILLER PIC 9(9) VALUE 001234567.
+       10 FILLER PIC X VALUE '+'.
+       10 FILLER PIC X VALUE 'A'.
+    05 SAMPLE-2.
+       10 FILLER PIC 9(6) VALUE 100002.
+       10 FILLER PIC X(20) VALUE 'JANE DOE'.
+       10 FILLER PIC 9(9) VALUE 0.
+       10 FILLER PIC X VALUE '+'.
+       10 FILLER PIC X VALUE 'C'.
+    05 SAMPLE-3.
+       10 FILLER PIC 9(6) VALUE 100003.
+       10 FILLER PIC X(20) VALUE 'ACME WIDGET COMPANY'.
+       10 FILLER PIC 9(9) VALUE 100000000.
+       10 FILLER PIC X VALUE '+'.
+       10 FILLER PIC X VALUE 'A'.
+01 SAMPLE-CUSTOMER REDEFINES SAMPLE-CUSTOMERS-DATA OCCURS 3 TIMES PIC X(37).
+01 WS-SAMPLE-SS PIC 9(2).
+01 WS-FILE-NAME PIC X(255) VALUE 'CUSTOMERS.SDF'.
+01 WS-CMD-LINE  PIC X(255).
+01 WS-FILE-STATUS PIC XX.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE NOT = SPACES
+        MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-FILE-NAME
+    END-IF
+    OPEN OUTPUT COBOL-FILE
+    IF WS-FILE-STATUS NOT = '00'
+        DISPLAY "ERROR: OPEN OUTPUT " FUNCTION TRIM(WS-FILE-NAME)
+            " FAILED, FILE STATUS " WS-FILE-STATUS
+        STOP RUN
+    END-IF
+    PERFORM VARYING WS-SAMPLE-SS FROM 1 BY 1 UNTIL WS-SAMPLE-SS > 3
+        MOVE SAMPLE-CUSTOMER(WS-SAMPLE-SS) TO BUSINESS-RECORD
+        WRITE BUSINESS-RECORD
+    END-PERFORM
+    CLOSE COBOL-FILE
+    DISPLAY "WROTE 3 BUSINESS RECORDS TO " FUNCTION TRIM(WS-FILE-NAME)
+    STOP RUN.
+END PROGRAM DEMO_WRITE_BUSINESS_RECORD.
