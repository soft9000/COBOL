@@ -0,0 +1,77 @@
+*> The following demonstration is part of my "Simply COBOL"
+*> educational opportunity. "Simply COBOL" is now available at
+*> https://www.udemy.com/course/simply-cobol/?referralCode=EA98738662CCF9535E2B
+*>
+*> Mission: INTRO TO FILE PROCESSING.
+*> QA test-data generator: produce a THE-CHARS.SDF-style file (26-char
+*> upper/lower/digit lines, same layout DEMO_WRITE_FILE_CHARS writes and
+*> DEMO_READ_FILE_CHARS reads) of any size, so QA can test both demos --
+*> and anything downstream that consumes their file format -- against
+*> more than the fixed 3-line sample.
+*> cobc -x -j -free DEMO_GENERATE_FILE_CHARS.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DEMO_GENERATE_FILE_CHARS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Run with a file name and/or a line count on the command line, e.g.
+*> "./DEMO_GENERATE_FILE_CHARS QA-BIG.SDF 5000". Either or both may be
+*> omitted; the defaults below take over.
+SELECT COBOL-FILE
+    ASSIGN TO DYNAMIC WS-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COBOL-FILE
+RECORD CONTAINS 26 CHARACTERS
+DATA RECORD IS Z-BUFFER.
+01 Z-BUFFER PIC X(26).
+
+WORKING-STORAGE SECTION.
+*> Same FILLER+REDEFINES+OCCURS glyph-line table DEMO_WRITE_FILE_CHARS
+*> uses -- generated data cycles through these three patterns so a
+*> QA-sized file stays exactly as recognizable as the 3-line sample.
+01 THE-CHARS-DATA.
+    05 FILLER PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+    05 FILLER PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
+    05 FILLER PIC X(26) VALUE '01234567890123456789012345'.
+01 THE-CHARS REDEFINES THE-CHARS-DATA OCCURS 3 TIMES PIC X(26).
+01 WS-PATTERN-SS  PIC 9.
+01 WS-GEN-SS      PIC 9(9).
+01 WS-FILE-NAME   PIC X(255) VALUE 'QA-TEST.SDF'.
+01 WS-LINE-COUNT  PIC 9(9)   VALUE 10.
+01 WS-CMD-LINE    PIC X(255).
+01 WS-CMD-FILE-TOKEN  PIC X(255).
+01 WS-CMD-COUNT-TOKEN PIC X(9).
+01 WS-FILE-STATUS PIC XX.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE NOT = SPACES
+        UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+            INTO WS-CMD-FILE-TOKEN WS-CMD-COUNT-TOKEN
+        IF WS-CMD-FILE-TOKEN NOT = SPACES
+            MOVE WS-CMD-FILE-TOKEN TO WS-FILE-NAME
+        END-IF
+        IF WS-CMD-COUNT-TOKEN NOT = SPACES AND FUNCTION TRIM(WS-CMD-COUNT-TOKEN) IS NUMERIC
+            MOVE WS-CMD-COUNT-TOKEN TO WS-LINE-COUNT
+        END-IF
+    END-IF
+    OPEN OUTPUT COBOL-FILE
+    IF WS-FILE-STATUS NOT = '00'
+        DISPLAY "ERROR: OPEN OUTPUT " FUNCTION TRIM(WS-FILE-NAME)
+            " FAILED, FILE STATUS " WS-FILE-STATUS
+        STOP RUN
+    END-IF
+    PERFORM VARYING WS-GEN-SS FROM 1 BY 1 UNTIL WS-GEN-SS > WS-LINE-COUNT
+        COMPUTE WS-PATTERN-SS = FUNCTION MOD(WS-GEN-SS - 1, 3) + 1
+        WRITE Z-BUFFER FROM THE-CHARS(WS-PATTERN-SS)
+    END-PERFORM
+    CLOSE COBOL-FILE
+    DISPLAY "GENERATED " WS-LINE-COUNT " LINES TO "
+        FUNCTION TRIM(WS-FILE-NAME)
+    STOP RUN.
+END PROGRAM DEMO_GENERATE_FILE_CHARS.
