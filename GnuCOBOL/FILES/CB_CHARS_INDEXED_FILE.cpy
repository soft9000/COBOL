@@ -0,0 +1,10 @@
+*> Shared FD/record layout for the indexed alternative to THE-CHARS.SDF
+*> (THE-CHARS.DAT). Same idea as CB_GLYPH_FILE.cpy in ../BANNER: a
+*> keyed-access companion to a line-sequential file, letting a caller
+*> fetch or correct one line directly by number instead of reading
+*> forward through the whole file.
+SELECT INDEXED-CHARS-FILE ASSIGN TO DYNAMIC WS-INDEXED-FILE-NAME
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS INDEXED-CHARS-KEY
+    FILE STATUS IS WS-INDEXED-FILE-STATUS.
