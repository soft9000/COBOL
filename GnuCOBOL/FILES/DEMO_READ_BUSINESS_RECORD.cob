@@ -0,0 +1,66 @@
+*> The following demonstration is part of my "Simply COBOL"
+*> educational opportunity. "Simply COBOL" is now available at
+*> https://www.udemy.com/course/simply-cobol/?referralCode=EA98738662CCF9535E2B
+*>
+*> Mission: INTRO TO FILE PROCESSING.
+*> Reads the business record layout DEMO_WRITE_BUSINESS_RECORD writes,
+*> displaying each field by name instead of walking raw characters --
+*> the point of a real record layout over the generic Z-BUFFER line.
+*> cobc -x -j -free -I . DEMO_READ_BUSINESS_RECORD.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DEMO_READ_BUSINESS_RECORD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT COBOL-FILE
+    ASSIGN TO DYNAMIC WS-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COBOL-FILE
+    RECORD CONTAINS 37 CHARACTERS
+    DATA RECORD IS BUSINESS-RECORD.
+COPY 'CB_BUSINESS_RECORD.cpy'.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-NAME    PIC X(255) VALUE 'CUSTOMERS.SDF'.
+01 WS-CMD-LINE     PIC X(255).
+01 WS-FILE-STATUS  PIC XX.
+01 WS-RECORD-COUNT PIC 9(9) VALUE 0.
+01 WS-BALANCE-EDIT PIC -(7)9.99.
+01 WS-AT-END       PIC X VALUE 'N'.
+    88 AT-END-OF-FILE VALUE 'Y'.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE NOT = SPACES
+        MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-FILE-NAME
+    END-IF
+    OPEN INPUT COBOL-FILE
+    IF WS-FILE-STATUS NOT = '00'
+        DISPLAY "ERROR: OPEN INPUT " FUNCTION TRIM(WS-FILE-NAME)
+            " FAILED, FILE STATUS " WS-FILE-STATUS
+        STOP RUN
+    END-IF
+    PERFORM UNTIL AT-END-OF-FILE
+        READ COBOL-FILE
+            AT END SET AT-END-OF-FILE TO TRUE
+            NOT AT END
+                ADD 1 TO WS-RECORD-COUNT
+                PERFORM DISPLAY-CUSTOMER
+        END-READ
+    END-PERFORM
+    CLOSE COBOL-FILE
+    DISPLAY "Records read: " WS-RECORD-COUNT
+    STOP RUN.
+
+DISPLAY-CUSTOMER.
+    MOVE ACCOUNT-BALANCE TO WS-BALANCE-EDIT
+    DISPLAY "CUSTOMER " CUSTOMER-ID
+        " " FUNCTION TRIM(CUSTOMER-NAME)
+        " BALANCE " FUNCTION TRIM(WS-BALANCE-EDIT)
+        " STATUS " RECORD-STATUS.
+END PROGRAM DEMO_READ_BUSINESS_RECORD.
