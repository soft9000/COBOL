@@ -0,0 +1,14 @@
+*> Shared FD/record layout for a real business record, in place of the
+*> generic 26-character Z-BUFFER the DEMO_*_FILE_CHARS programs teach
+*> file I/O with. Used by DEMO_WRITE_BUSINESS_RECORD/
+*> DEMO_READ_BUSINESS_RECORD -- new companion programs rather than a
+*> retrofit of Z-BUFFER itself, since the checkpoint/frequency-report/
+*> correction/indexed work already done against DEMO_*_FILE_CHARS
+*> (requests 025-030) all assume its fixed 26-character line shape.
+01 BUSINESS-RECORD.
+   05 CUSTOMER-ID       PIC 9(6).
+   05 CUSTOMER-NAME     PIC X(20).
+   05 ACCOUNT-BALANCE   PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+   05 RECORD-STATUS     PIC X.
+      88 RECORD-ACTIVE   VALUE 'A'.
+      88 RECORD-CLOSED   VALUE 'C'.
