@@ -11,29 +11,287 @@ PROGRAM-ID. DEMO_READ_FILE_CHARS.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+*> Runtime-parameterized: run with a file name on the command line to
+*> read something other than the default THE-CHARS.SDF, e.g.
+*> "./DEMO_READ_FILE_CHARS MYFILE.SDF".
+*> ORGANIZATION IS LINE SEQUENTIAL to match what DEMO_WRITE_FILE_CHARS
+*> actually produces -- a plain 1-char fixed record with no ORGANIZATION
+*> clause read the newlines DEMO_WRITE_FILE_CHARS's LINE SEQUENTIAL
+*> output puts between lines as if they were data characters, so the
+*> two demos disagreed on the file format the moment WRITE started
+*> emitting more than one line.
 SELECT COBOL-FILE
-    ASSIGN TO 'THE-CHARS.SDF'.
+    ASSIGN TO DYNAMIC WS-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-FILE-STATUS.
+*> Checkpoint/restart for large intake files: WS-FILE-NAME with
+*> '.CKPT' appended, holding the record number of the last record this
+*> program finished processing. A run that dies partway through a big
+*> file can be re-launched with the same file name and picks back up
+*> instead of re-processing everything from record 1.
+SELECT CHECKPOINT-FILE
+    ASSIGN TO DYNAMIC WS-CHECKPOINT-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-CHECKPOINT-STATUS.
+*> Character-frequency report: WS-FILE-NAME with '.FREQ' appended,
+*> one line per distinct character actually seen, written after the
+*> whole input file has been read.
+SELECT FREQ-REPORT-FILE
+    ASSIGN TO DYNAMIC WS-FREQ-REPORT-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-FREQ-REPORT-STATUS.
+*> Chunk splitting for large intake files: WS-FILE-NAME with
+*> '.CHUNKnnnnn' appended, a fixed number of records per chunk file.
+SELECT CHUNK-FILE
+    ASSIGN TO DYNAMIC WS-CHUNK-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-CHUNK-STATUS.
 
 DATA DIVISION.
 
 FILE SECTION.               *> NEW!
 FD COBOL-FILE
-RECORD CONTAINS 1 CHARACTERS
+*> RECORD IS VARYING ... DEPENDING ON reports the true length of each
+*> line read, same as DEMO_WRITE_FILE_CHARS's Z-BUFFER PIC X(255) --
+*> so this program still walks the record one character at a time
+*> (its whole teaching point) without also treating the LINE SEQUENTIAL
+*> padding as if it were data.
+RECORD IS VARYING IN SIZE FROM 1 TO 255 CHARACTERS
+    DEPENDING ON WS-LINE-LENGTH
 DATA RECORD IS Z-BUFFER.
-01 Z-BUFFER.
-    05 CHAR-ONE             PIC X VALUE '?'.
+01 Z-BUFFER PIC X(255).
+
+FD CHECKPOINT-FILE
+    RECORD CONTAINS 9 CHARACTERS
+    DATA RECORD IS CHECKPOINT-LINE.
+01 CHECKPOINT-LINE PIC 9(9).
+
+FD FREQ-REPORT-FILE
+    RECORD CONTAINS 40 CHARACTERS
+    DATA RECORD IS FREQ-REPORT-LINE.
+01 FREQ-REPORT-LINE PIC X(40).
+
+FD CHUNK-FILE
+RECORD IS VARYING IN SIZE FROM 1 TO 255 CHARACTERS
+    DEPENDING ON WS-LINE-LENGTH
+DATA RECORD IS CHUNK-BUFFER.
+01 CHUNK-BUFFER PIC X(255).
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-NAME PIC X(255) VALUE 'THE-CHARS.SDF'.
+01 WS-CMD-LINE   PIC X(255).
+01 WS-FILE-STATUS PIC XX.
+01 WS-LINE-LENGTH PIC 9(5).
+01 WS-CHAR-SS      PIC 9(5).
+01 CHAR-ONE         PIC X VALUE '?'.
+01 WS-AT-END        PIC X VALUE 'N'.
+    88 AT-END-OF-FILE VALUE 'Y'.
+01 WS-RECORD-COUNT PIC 9(9) VALUE 0.
+01 WS-BYTE-COUNT   PIC 9(9) VALUE 0.
+01 WS-CHECKPOINT-NAME   PIC X(255).
+01 WS-CHECKPOINT-PTR    PIC 9(4).
+01 WS-CHECKPOINT-STATUS PIC XX.
+01 WS-SKIP-COUNT        PIC 9(9) VALUE 0.
+*> Character-frequency report: one occurrence-count slot per possible
+*> byte value, indexed by FUNCTION ORD (1-256, so subscript = ORD).
+01 WS-FREQ-TABLE OCCURS 256 TIMES PIC 9(9) VALUE 0.
+01 WS-FREQ-SS           PIC 9(3).
+01 WS-FREQ-REPORT-NAME   PIC X(255).
+01 WS-FREQ-REPORT-STATUS PIC XX.
+01 WS-FREQ-REPORT-PTR    PIC 9(4).
+01 WS-FREQ-DISPLAY-CHAR  PIC X.
+01 WS-FREQ-COUNT-EDIT    PIC ZZZZZZZZ9.
+*> Case-folding applied to each character as it's read, e.g.
+*> "DEMO_READ_FILE_CHARS MYFILE.SDF UPPER". Folding happens before the
+*> character is displayed or tallied into the frequency report, so a
+*> folded run's report reflects what was actually shown, not the
+*> original on-disk case.
+01 WS-CASE-MODE-TOKEN PIC X(10) VALUE SPACES.
+01 WS-CASE-MODE       PIC X VALUE 'N'.
+    88 CASE-MODE-UPPER VALUE 'U'.
+    88 CASE-MODE-LOWER VALUE 'L'.
+    88 CASE-MODE-NONE  VALUE 'N'.
+*> Chunk splitting: a third command-line token gives the number of
+*> records per chunk file, e.g. "MYFILE.SDF NONE 1000". 0 (the default)
+*> means chunking is off. Chunk numbering always restarts at 1 on a
+*> fresh run -- a checkpointed restart re-splits from chunk 1 rather
+*> than picking up the prior run's chunk sequence, a known simplification.
+01 WS-CHUNK-SIZE-TOKEN  PIC X(10) VALUE SPACES.
+01 WS-CHUNK-SIZE        PIC 9(9) VALUE 0.
+01 WS-CHUNK-NAME        PIC X(255).
+01 WS-CHUNK-STATUS      PIC XX.
+01 WS-CHUNK-PTR         PIC 9(4).
+01 WS-CHUNK-NUM         PIC 9(5) VALUE 0.
+01 WS-CHUNK-NUM-EDIT    PIC 9(5).
+01 WS-CHUNK-RECORD-COUNT PIC 9(9) VALUE 0.
+01 WS-CHUNK-OPEN        PIC X VALUE 'N'.
+    88 CHUNK-IS-OPEN     VALUE 'Y'.
 
 PROCEDURE DIVISION.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE NOT = SPACES
+        UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+            INTO WS-FILE-NAME WS-CASE-MODE-TOKEN WS-CHUNK-SIZE-TOKEN
+        EVALUATE FUNCTION TRIM(WS-CASE-MODE-TOKEN)
+            WHEN 'UPPER' SET CASE-MODE-UPPER TO TRUE
+            WHEN 'LOWER' SET CASE-MODE-LOWER TO TRUE
+            WHEN OTHER   SET CASE-MODE-NONE  TO TRUE
+        END-EVALUATE
+        IF WS-CHUNK-SIZE-TOKEN NOT = SPACES
+            MOVE FUNCTION NUMVAL(WS-CHUNK-SIZE-TOKEN) TO WS-CHUNK-SIZE
+        END-IF
+    END-IF
+    PERFORM BUILD_CHECKPOINT_NAME
+    PERFORM LOAD_CHECKPOINT
     OPEN INPUT COBOL-FILE
-    PERFORM UNTIL (CHAR-ONE = HIGH-VALUES)
+    IF WS-FILE-STATUS NOT = '00'
+        DISPLAY "ERROR: OPEN INPUT " FUNCTION TRIM(WS-FILE-NAME)
+            " FAILED, FILE STATUS " WS-FILE-STATUS
+        STOP RUN
+    END-IF
+    PERFORM UNTIL AT-END-OF-FILE
         PERFORM PROC_READ
-        DISPLAY "Buffer: [" CHAR-ONE "]"
     END-PERFORM
     DISPLAY "Mooo!"     *> No moo = no close here!
+    DISPLAY "Records read: " WS-RECORD-COUNT
+    DISPLAY "Bytes read:   " WS-BYTE-COUNT
     CLOSE COBOL-FILE
+    IF CHUNK-IS-OPEN
+        CLOSE CHUNK-FILE
+        MOVE 'N' TO WS-CHUNK-OPEN
+    END-IF
+    PERFORM CLEAR_CHECKPOINT
+*> A checkpointed restart only tallies the resumed tail of the file into
+*> WS-FREQ-TABLE (records up through WS-SKIP-COUNT were never re-read),
+*> so writing the .FREQ report here would silently overwrite a possibly
+*> complete report from the original run with an incomplete one -- same
+*> restart-doesn't-see-the-whole-file limitation as chunk numbering
+*> above, just undocumented until now. Skip the report and say so rather
+*> than publish partial counts under the same file name as a full run.
+    IF WS-SKIP-COUNT > 0
+        DISPLAY "WARNING: restarted run -- frequency report reflects only "
+            "records after " WS-SKIP-COUNT ", " FUNCTION TRIM(WS-FILE-NAME)
+            ".FREQ NOT written"
+    ELSE
+        PERFORM WRITE_FREQUENCY_REPORT
+    END-IF
     STOP RUN.           *> GOBACK. (ok here!)
 
+*> Build WS-FILE-NAME + '.FREQ' and write one line per byte value
+*> actually seen in the input, most-frequent character last -- WITH
+*> POINTER on both STRINGs here for the same reason BUILD_CHECKPOINT_NAME
+*> needs it: see the note there.
+WRITE_FREQUENCY_REPORT.
+    MOVE SPACES TO WS-FREQ-REPORT-NAME
+    MOVE 1 TO WS-FREQ-REPORT-PTR
+    STRING FUNCTION TRIM(WS-FILE-NAME) '.FREQ'
+        DELIMITED BY SIZE INTO WS-FREQ-REPORT-NAME
+        WITH POINTER WS-FREQ-REPORT-PTR
+    OPEN OUTPUT FREQ-REPORT-FILE
+    PERFORM VARYING WS-FREQ-SS FROM 1 BY 1 UNTIL WS-FREQ-SS > 256
+        IF WS-FREQ-TABLE(WS-FREQ-SS) > 0
+            MOVE FUNCTION CHAR(WS-FREQ-SS) TO WS-FREQ-DISPLAY-CHAR
+            MOVE WS-FREQ-TABLE(WS-FREQ-SS) TO WS-FREQ-COUNT-EDIT
+            MOVE SPACES TO FREQ-REPORT-LINE
+            MOVE 1 TO WS-FREQ-REPORT-PTR
+            STRING "CHAR [" WS-FREQ-DISPLAY-CHAR "] COUNT "
+                WS-FREQ-COUNT-EDIT
+                DELIMITED BY SIZE INTO FREQ-REPORT-LINE
+                WITH POINTER WS-FREQ-REPORT-PTR
+            WRITE FREQ-REPORT-LINE
+        END-IF
+    END-PERFORM
+    CLOSE FREQ-REPORT-FILE.
+
+*> Build WS-FILE-NAME + '.CKPT' -- WITH POINTER is required here, not
+*> optional: GnuCOBOL 3.2.0's STRING run without an explicit pointer
+*> has been observed to leave a later file WRITE reporting FILE STATUS
+*> 71 even when the WRITE never touches STRING's own target field.
+BUILD_CHECKPOINT_NAME.
+    MOVE SPACES TO WS-CHECKPOINT-NAME
+    MOVE 1 TO WS-CHECKPOINT-PTR
+    STRING FUNCTION TRIM(WS-FILE-NAME) '.CKPT'
+        DELIMITED BY SIZE INTO WS-CHECKPOINT-NAME
+        WITH POINTER WS-CHECKPOINT-PTR
+    .
+
+*> A checkpoint file from a prior, interrupted run means "resume after
+*> this many records"; no file (or an empty one) means start at record 1.
+LOAD_CHECKPOINT.
+    MOVE 0 TO WS-SKIP-COUNT
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS = '00'
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+            NOT AT END MOVE CHECKPOINT-LINE TO WS-SKIP-COUNT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+        IF WS-SKIP-COUNT > 0
+            DISPLAY "RESTART: resuming after record " WS-SKIP-COUNT
+        END-IF
+    END-IF.
+
+*> Record how far we've gotten after each successfully processed
+*> record, so an interrupted run can restart just past it.
+SAVE_CHECKPOINT.
+    MOVE WS-RECORD-COUNT TO CHECKPOINT-LINE
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-LINE
+    CLOSE CHECKPOINT-FILE.
+
+*> A clean, full run needs no restart point -- truncate the checkpoint
+*> file back to empty so the next run starts at record 1 again.
+CLEAR_CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+*> Split large intake files into fixed-size chunk files as they're
+*> read: WS-FILE-NAME + '.CHUNK' + a zero-padded chunk number, each
+*> holding up to WS-CHUNK-SIZE records. A new chunk file opens when
+*> none is open yet or the current one has filled up.
+WRITE_CHUNK.
+    IF NOT CHUNK-IS-OPEN
+        ADD 1 TO WS-CHUNK-NUM
+        MOVE WS-CHUNK-NUM TO WS-CHUNK-NUM-EDIT
+        MOVE SPACES TO WS-CHUNK-NAME
+        MOVE 1 TO WS-CHUNK-PTR
+        STRING FUNCTION TRIM(WS-FILE-NAME) '.CHUNK' WS-CHUNK-NUM-EDIT
+            DELIMITED BY SIZE INTO WS-CHUNK-NAME
+            WITH POINTER WS-CHUNK-PTR
+        OPEN OUTPUT CHUNK-FILE
+        MOVE 'Y' TO WS-CHUNK-OPEN
+        MOVE 0 TO WS-CHUNK-RECORD-COUNT
+    END-IF
+    WRITE CHUNK-BUFFER FROM Z-BUFFER
+    ADD 1 TO WS-CHUNK-RECORD-COUNT
+    IF WS-CHUNK-RECORD-COUNT >= WS-CHUNK-SIZE
+        CLOSE CHUNK-FILE
+        MOVE 'N' TO WS-CHUNK-OPEN
+    END-IF.
+
 PROC_READ.
-    READ COBOL-FILE AT END MOVE HIGH-VALUES TO CHAR-ONE
-    DISPLAY "FINAL: [" CHAR-ONE "]".
+    READ COBOL-FILE
+        AT END SET AT-END-OF-FILE TO TRUE
+        NOT AT END
+            ADD 1 TO WS-RECORD-COUNT
+            IF WS-RECORD-COUNT > WS-SKIP-COUNT
+                ADD WS-LINE-LENGTH TO WS-BYTE-COUNT
+                PERFORM VARYING WS-CHAR-SS FROM 1 BY 1
+                        UNTIL WS-CHAR-SS > WS-LINE-LENGTH
+                    MOVE Z-BUFFER(WS-CHAR-SS:1) TO CHAR-ONE
+                    EVALUATE TRUE
+                        WHEN CASE-MODE-UPPER
+                            MOVE FUNCTION UPPER-CASE(CHAR-ONE) TO CHAR-ONE
+                        WHEN CASE-MODE-LOWER
+                            MOVE FUNCTION LOWER-CASE(CHAR-ONE) TO CHAR-ONE
+                    END-EVALUATE
+                    DISPLAY "Buffer: [" CHAR-ONE "]"
+                    ADD 1 TO WS-FREQ-TABLE(FUNCTION ORD(CHAR-ONE))
+                END-PERFORM
+                IF WS-CHUNK-SIZE > 0
+                    PERFORM WRITE_CHUNK
+                END-IF
+                PERFORM SAVE_CHECKPOINT
+            END-IF
+    END-READ.
     *> GOBACK. *> (no moo!)
