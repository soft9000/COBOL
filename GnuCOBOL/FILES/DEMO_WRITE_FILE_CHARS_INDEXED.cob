@@ -0,0 +1,60 @@
+*> The following demonstration is part of my "Simply COBOL"
+*> educational opportunity. "Simply COBOL" is now available at
+*> https://www.udemy.com/course/simply-cobol/?referralCode=EA98738662CCF9535E2B
+*>
+*> Mission: INTRO TO FILE PROCESSING.
+*> Indexed/keyed alternative to DEMO_WRITE_FILE_CHARS's line-sequential
+*> THE-CHARS.SDF: the same three glyph-line patterns, written into an
+*> ORGANIZATION IS INDEXED file keyed by line number so a caller can
+*> fetch or correct one line directly instead of reading forward
+*> through the whole file (see DEMO_READ_FILE_CHARS_INDEXED).
+*> cobc -x -j -free -I . DEMO_WRITE_FILE_CHARS_INDEXED.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DEMO_WRITE_FILE_CHARS_INDEXED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+COPY 'CB_CHARS_INDEXED_FILE.cpy'.
+
+DATA DIVISION.
+FILE SECTION.
+COPY 'CB_CHARS_INDEXED_RECORD.cpy'.
+
+WORKING-STORAGE SECTION.
+*> Same FILLER+REDEFINES+OCCURS glyph-line table the line-sequential
+*> demos use.
+01 THE-CHARS-DATA.
+    05 FILLER PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+    05 FILLER PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
+    05 FILLER PIC X(26) VALUE '01234567890123456789012345'.
+01 THE-CHARS REDEFINES THE-CHARS-DATA OCCURS 3 TIMES PIC X(26).
+01 WS-LINE-SS PIC 9(2).
+01 WS-INDEXED-FILE-NAME   PIC X(255) VALUE 'THE-CHARS.DAT'.
+01 WS-INDEXED-FILE-STATUS PIC XX.
+01 WS-CMD-LINE            PIC X(255).
+
+PROCEDURE DIVISION.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE NOT = SPACES
+        MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-INDEXED-FILE-NAME
+    END-IF
+    OPEN OUTPUT INDEXED-CHARS-FILE
+    IF WS-INDEXED-FILE-STATUS NOT = '00'
+        DISPLAY "ERROR: OPEN OUTPUT " FUNCTION TRIM(WS-INDEXED-FILE-NAME)
+            " FAILED, FILE STATUS " WS-INDEXED-FILE-STATUS
+        STOP RUN
+    END-IF
+    PERFORM VARYING WS-LINE-SS FROM 1 BY 1 UNTIL WS-LINE-SS > 3
+        MOVE WS-LINE-SS TO INDEXED-CHARS-KEY
+        MOVE THE-CHARS(WS-LINE-SS) TO INDEXED-CHARS-TEXT
+        WRITE INDEXED-CHARS-RECORD
+        IF WS-INDEXED-FILE-STATUS NOT = '00'
+            DISPLAY "ERROR: WRITE KEY " INDEXED-CHARS-KEY
+                " FAILED, FILE STATUS " WS-INDEXED-FILE-STATUS
+        END-IF
+    END-PERFORM
+    CLOSE INDEXED-CHARS-FILE
+    DISPLAY "WROTE 3 KEYED LINES TO " FUNCTION TRIM(WS-INDEXED-FILE-NAME)
+    STOP RUN.
+END PROGRAM DEMO_WRITE_FILE_CHARS_INDEXED.
