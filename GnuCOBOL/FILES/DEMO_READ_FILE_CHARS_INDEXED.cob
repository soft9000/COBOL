@@ -0,0 +1,91 @@
+*> The following demonstration is part of my "Simply COBOL"
+*> educational opportunity. "Simply COBOL" is now available at
+*> https://www.udemy.com/course/simply-cobol/?referralCode=EA98738662CCF9535E2B
+*>
+*> Mission: INTRO TO FILE PROCESSING.
+*> Indexed/keyed alternative to DEMO_READ_FILE_CHARS: with a line
+*> number on the command line, fetches that one line directly by key
+*> (random access, the whole point of ORGANIZATION IS INDEXED) instead
+*> of reading forward through everything ahead of it; with no line
+*> number, reads every keyed record in key order the same char-by-char
+*> way the line-sequential demo does.
+*> cobc -x -j -free -I . DEMO_READ_FILE_CHARS_INDEXED.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DEMO_READ_FILE_CHARS_INDEXED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+COPY 'CB_CHARS_INDEXED_FILE.cpy'.
+
+DATA DIVISION.
+FILE SECTION.
+COPY 'CB_CHARS_INDEXED_RECORD.cpy'.
+
+WORKING-STORAGE SECTION.
+01 WS-INDEXED-FILE-NAME   PIC X(255) VALUE 'THE-CHARS.DAT'.
+01 WS-INDEXED-FILE-STATUS PIC XX.
+01 WS-CMD-LINE            PIC X(255).
+01 WS-CMD-FILE-TOKEN      PIC X(255).
+01 WS-CMD-KEY-TOKEN       PIC X(9).
+01 WS-LOOKUP-KEY          PIC 9(5) VALUE 0.
+01 WS-CHAR-SS             PIC 9(5).
+01 CHAR-ONE                PIC X VALUE '?'.
+01 WS-AT-END               PIC X VALUE 'N'.
+    88 AT-END-OF-FILE VALUE 'Y'.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE NOT = SPACES
+        UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+            INTO WS-CMD-FILE-TOKEN WS-CMD-KEY-TOKEN
+        IF WS-CMD-FILE-TOKEN NOT = SPACES
+            MOVE WS-CMD-FILE-TOKEN TO WS-INDEXED-FILE-NAME
+        END-IF
+        IF FUNCTION TRIM(WS-CMD-KEY-TOKEN) IS NUMERIC
+            MOVE WS-CMD-KEY-TOKEN TO WS-LOOKUP-KEY
+        END-IF
+    END-IF
+    OPEN INPUT INDEXED-CHARS-FILE
+    IF WS-INDEXED-FILE-STATUS NOT = '00'
+        DISPLAY "ERROR: OPEN INPUT " FUNCTION TRIM(WS-INDEXED-FILE-NAME)
+            " FAILED, FILE STATUS " WS-INDEXED-FILE-STATUS
+        STOP RUN
+    END-IF
+    IF WS-LOOKUP-KEY > 0
+        PERFORM READ-ONE-KEY
+    ELSE
+        PERFORM READ-ALL-KEYS
+    END-IF
+    CLOSE INDEXED-CHARS-FILE
+    STOP RUN.
+
+*> Direct, single-record fetch by key -- no forward scan needed.
+READ-ONE-KEY.
+    MOVE WS-LOOKUP-KEY TO INDEXED-CHARS-KEY
+    READ INDEXED-CHARS-FILE
+        KEY IS INDEXED-CHARS-KEY
+        INVALID KEY
+            DISPLAY "ERROR: " FUNCTION TRIM(WS-INDEXED-FILE-NAME)
+                " HAS NO KEY " WS-LOOKUP-KEY
+        NOT INVALID KEY
+            PERFORM DISPLAY-CURRENT-RECORD
+    END-READ.
+
+*> Sequential walk in ascending key order, same char-by-char display
+*> as the line-sequential demo's PROC_READ.
+READ-ALL-KEYS.
+    PERFORM UNTIL AT-END-OF-FILE
+        READ INDEXED-CHARS-FILE NEXT RECORD
+            AT END SET AT-END-OF-FILE TO TRUE
+            NOT AT END PERFORM DISPLAY-CURRENT-RECORD
+        END-READ
+    END-PERFORM.
+
+DISPLAY-CURRENT-RECORD.
+    DISPLAY "KEY " INDEXED-CHARS-KEY ":"
+    PERFORM VARYING WS-CHAR-SS FROM 1 BY 1 UNTIL WS-CHAR-SS > 26
+        MOVE INDEXED-CHARS-TEXT(WS-CHAR-SS:1) TO CHAR-ONE
+        DISPLAY "Buffer: [" CHAR-ONE "]"
+    END-PERFORM.
+END PROGRAM DEMO_READ_FILE_CHARS_INDEXED.
