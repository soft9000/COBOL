@@ -0,0 +1,11 @@
+*> FD/record for INDEXED-CHARS-FILE (see CB_CHARS_INDEXED_FILE.cpy for
+*> the SELECT). One record per line, keyed by line number so a single
+*> line can be fetched or corrected without reading forward through
+*> everything ahead of it, the way the line-sequential THE-CHARS.SDF
+*> format requires.
+FD INDEXED-CHARS-FILE
+    RECORD CONTAINS 31 CHARACTERS
+    DATA RECORD IS INDEXED-CHARS-RECORD.
+01 INDEXED-CHARS-RECORD.
+   05 INDEXED-CHARS-KEY  PIC 9(5).
+   05 INDEXED-CHARS-TEXT PIC X(26).
