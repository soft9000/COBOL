@@ -13,29 +13,189 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 
 
+*> Runtime-parameterized: run with a file name on the command line to
+*> write somewhere other than the default ~THE-CHARS.SDF, e.g.
+*> "./DEMO_WRITE_FILE_CHARS MYFILE.SDF".
+*>
+*> A second form corrects one existing line in place instead of
+*> rewriting the whole file:
+*>     DEMO_WRITE_FILE_CHARS MYFILE.SDF CORRECT <line-number> <text>
 SELECT COBOL-FILE
-    ASSIGN TO '~THE-CHARS.SDF'
-    organization is line sequential.    *> NEW!
+    ASSIGN TO DYNAMIC WS-FILE-NAME
+    organization is line sequential    *> NEW!
+    FILE STATUS IS WS-FILE-STATUS.
 *> /study$ od -a ./THE-CHARS.SDF
 *> 0000000   A   B   C   D   E   F   G   H   I   J   K   L   M   N   O   P
 *> 0000020   Q   R   S   T   U   V   W   X   Y   Z  nl
 
+*> Before a full rewrite truncates and re-creates the output file, its
+*> prior contents are copied off to a timestamped version so nothing is
+*> lost -- this file is only ever OPEN OUTPUT to receive that copy.
+SELECT BACKUP-FILE
+    ASSIGN TO DYNAMIC WS-BACKUP-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-BACKUP-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD COBOL-FILE
-RECORD CONTAINS 255 CHARACTERS
+*> RECORD IS VARYING so a correction's REWRITE can declare the exact
+*> length of the line it is replacing -- GnuCOBOL's LINE SEQUENTIAL
+*> REWRITE rejects a length that differs from the record it read
+*> (FILE STATUS 44), and THE-CHARS lines are always 26 characters wide.
+RECORD IS VARYING IN SIZE FROM 1 TO 255 CHARACTERS
+    DEPENDING ON WS-LINE-LENGTH
 DATA RECORD IS Z-BUFFER.
-01 Z-BUFFER PIC X(255). 
+01 Z-BUFFER PIC X(255).
+
+FD BACKUP-FILE
+RECORD IS VARYING IN SIZE FROM 1 TO 255 CHARACTERS
+    DEPENDING ON WS-LINE-LENGTH
+DATA RECORD IS BACKUP-BUFFER.
+01 BACKUP-BUFFER PIC X(255).
 
-WORKING-STORAGE SECTION. 
-01 THE-CHARS PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+WORKING-STORAGE SECTION.
+*> More than one fixed line now: THE-CHARS grew into a small table of
+*> lines, written out in order, same FILLER+REDEFINES+OCCURS idiom the
+*> BANNER programs use for their glyph tables.
+01 THE-CHARS-DATA.
+    05 FILLER PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+    05 FILLER PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
+    05 FILLER PIC X(26) VALUE '01234567890123456789012345'.
+01 THE-CHARS REDEFINES THE-CHARS-DATA OCCURS 3 TIMES PIC X(26).
+01 WS-LINE-SS PIC 9(2).
+01 WS-LINE-LENGTH PIC 9(5).
+01 WS-FILE-NAME PIC X(255) VALUE 'THE-CHARS.SDF'.
+01 WS-CMD-LINE   PIC X(255).
+01 WS-FILE-STATUS PIC XX.
+*> Correction (REWRITE) mode: "<file> CORRECT <line-number> <text>"
+*> on the command line replaces one existing line in place instead of
+*> re-creating the whole file.
+01 WS-MODE-TOKEN        PIC X(10) VALUE SPACES.
+01 WS-CORRECT-LINE-NUM  PIC 9(5) VALUE 0.
+01 WS-CORRECT-TEXT      PIC X(26) VALUE SPACES.
+01 WS-CORRECT-COUNT     PIC 9(5) VALUE 0.
+01 WS-MODE              PIC X VALUE 'W'.
+    88 WS-MODE-CORRECT VALUE 'C'.
+01 WS-AT-END            PIC X VALUE 'N'.
+    88 WS-AT-END-OF-FILE VALUE 'Y'.
+*> Pre-overwrite version/backup of the output file.
+01 WS-BACKUP-NAME    PIC X(255).
+01 WS-BACKUP-STATUS  PIC XX.
+01 WS-BACKUP-PTR     PIC 9(4).
+01 WS-CURRENT-DATE   PIC X(21).
+01 WS-TIMESTAMP-DATE REDEFINES WS-CURRENT-DATE.
+   05 WS-TS-YYYY     PIC 9(4).
+   05 WS-TS-MM       PIC 9(2).
+   05 WS-TS-DD       PIC 9(2).
+   05 WS-TS-HH       PIC 9(2).
+   05 WS-TS-MI       PIC 9(2).
+   05 WS-TS-SS       PIC 9(2).
+   05 FILLER         PIC X(7).
 
 PROCEDURE DIVISION.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE NOT = SPACES
+        UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+            INTO WS-FILE-NAME WS-MODE-TOKEN
+                 WS-CORRECT-LINE-NUM WS-CORRECT-TEXT
+    END-IF
+    IF FUNCTION TRIM(WS-MODE-TOKEN) = 'CORRECT'
+        SET WS-MODE-CORRECT TO TRUE
+    END-IF
+    IF WS-MODE-CORRECT
+        PERFORM CORRECT-LINE
+    ELSE
+        PERFORM WRITE-ALL-LINES
+    END-IF
+    STOP RUN.
+
+WRITE-ALL-LINES.
+    PERFORM BACKUP-EXISTING-FILE
     OPEN OUTPUT COBOL-FILE
+    IF WS-FILE-STATUS NOT = '00'
+        DISPLAY "ERROR: OPEN OUTPUT " FUNCTION TRIM(WS-FILE-NAME)
+            " FAILED, FILE STATUS " WS-FILE-STATUS
+        STOP RUN
+    END-IF
     *> MOVE 'First Line' to Z-BUFFER
     *> WRITE Z-BUFFER
-    WRITE Z-BUFFER FROM THE-CHARS
+    MOVE 26 TO WS-LINE-LENGTH
+    PERFORM VARYING WS-LINE-SS FROM 1 BY 1 UNTIL WS-LINE-SS > 3
+        WRITE Z-BUFFER FROM THE-CHARS(WS-LINE-SS)
+    END-PERFORM
+    CLOSE COBOL-FILE.
+
+*> If the output file already exists, copy it line-for-line into a
+*> timestamped backup before it gets truncated. A first-ever run with
+*> nothing to back up just leaves WS-FILE-STATUS as OPEN INPUT's own
+*> "file not found" and falls straight through.
+BACKUP-EXISTING-FILE.
+    OPEN INPUT COBOL-FILE
+    IF WS-FILE-STATUS = '00'
+        PERFORM BUILD-BACKUP-NAME
+        OPEN OUTPUT BACKUP-FILE
+        MOVE 'N' TO WS-AT-END
+        PERFORM UNTIL WS-AT-END-OF-FILE
+            READ COBOL-FILE
+                AT END SET WS-AT-END-OF-FILE TO TRUE
+                NOT AT END WRITE BACKUP-BUFFER FROM Z-BUFFER
+            END-READ
+        END-PERFORM
+        CLOSE BACKUP-FILE
+        CLOSE COBOL-FILE
+        DISPLAY "BACKUP: " FUNCTION TRIM(WS-FILE-NAME) " -> "
+            FUNCTION TRIM(WS-BACKUP-NAME)
+    END-IF.
+
+*> Build WS-FILE-NAME + '.' + timestamp + '.BAK' -- WITH POINTER is
+*> required here, not optional: see the note on WRITE_CLS_LOG_RECORD in
+*> PROC_CLS.cob for the GnuCOBOL 3.2.0 STRING/file-I/O interaction this
+*> avoids.
+BUILD-BACKUP-NAME.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+    MOVE SPACES TO WS-BACKUP-NAME
+    MOVE 1 TO WS-BACKUP-PTR
+    STRING FUNCTION TRIM(WS-FILE-NAME) '.'
+        WS-TS-YYYY WS-TS-MM WS-TS-DD WS-TS-HH WS-TS-MI WS-TS-SS
+        '.BAK'
+        DELIMITED BY SIZE INTO WS-BACKUP-NAME
+        WITH POINTER WS-BACKUP-PTR
+    .
+
+*> Read forward to the target line and REWRITE it in place, leaving
+*> every other line in the file untouched.
+CORRECT-LINE.
+    OPEN I-O COBOL-FILE
+    IF WS-FILE-STATUS NOT = '00'
+        DISPLAY "ERROR: OPEN I-O " FUNCTION TRIM(WS-FILE-NAME)
+            " FAILED, FILE STATUS " WS-FILE-STATUS
+        STOP RUN
+    END-IF
+    MOVE 0 TO WS-CORRECT-COUNT
+    MOVE 'N' TO WS-AT-END
+    PERFORM UNTIL WS-AT-END-OF-FILE
+        READ COBOL-FILE
+            AT END SET WS-AT-END-OF-FILE TO TRUE
+            NOT AT END
+                ADD 1 TO WS-CORRECT-COUNT
+                IF WS-CORRECT-COUNT = WS-CORRECT-LINE-NUM
+                    MOVE SPACES TO Z-BUFFER
+                    MOVE WS-CORRECT-TEXT TO Z-BUFFER(1:26)
+                    REWRITE Z-BUFFER
+                    IF WS-FILE-STATUS = '00'
+                        DISPLAY "CORRECTED LINE " WS-CORRECT-LINE-NUM
+                            " OF " FUNCTION TRIM(WS-FILE-NAME)
+                    ELSE
+                        DISPLAY "ERROR: REWRITE LINE " WS-CORRECT-LINE-NUM
+                            " FAILED, FILE STATUS " WS-FILE-STATUS
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    IF WS-CORRECT-COUNT < WS-CORRECT-LINE-NUM
+        DISPLAY "ERROR: " FUNCTION TRIM(WS-FILE-NAME)
+            " HAS NO LINE " WS-CORRECT-LINE-NUM
+    END-IF
     CLOSE COBOL-FILE.
-STOP RUN.
 
