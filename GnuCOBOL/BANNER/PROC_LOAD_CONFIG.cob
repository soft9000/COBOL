@@ -0,0 +1,86 @@
+*> Mission: Read one shared shop-wide config file (SYSTEM.CFG,
+*> "KEY=VALUE" lines) so BANNER_CHARS_WIDE, screen dimensions, and
+*> color defaults live in one place instead of scattered across
+*> PROC_BANNER9's and PROC_CLS's own compiled-in constants.
+*> GnuCOBOL: cobc -free PROC_LOAD_CONFIG.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROC_LOAD_CONFIG.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONFIG-FILE ASSIGN TO 'SYSTEM.CFG'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONFIG-FILE
+    RECORD CONTAINS 80 CHARACTERS
+    DATA RECORD IS CONFIG-LINE.
+01 CONFIG-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-CONFIG-FILE-STATUS PIC XX.
+01 WS-AT-END             PIC X VALUE 'N'.
+    88 AT-END-OF-FILE      VALUE 'Y'.
+01 WS-CONFIG-KEY          PIC X(30).
+01 WS-CONFIG-VALUE        PIC X(30).
+
+LINKAGE SECTION.
+COPY 'CB_SYSTEM_CONFIG.cpy'.
+
+PROCEDURE DIVISION USING SYSTEM-CONFIG.
+MAIN-PARA.
+*> SYSTEM-CONFIG is a LINKAGE record physically backed by WORKING-STORAGE
+*> in every caller (PROC_BANNER9/PROC_CLS COPY CB_SYSTEM_CONFIG.cpy into
+*> their own WORKING-STORAGE and CALL this module fresh on each request),
+*> so a value or *_SET flag parsed on one call would otherwise survive
+*> into a later call that doesn't repeat that key -- e.g. an operator
+*> removing a COLOR_FORE= line from SYSTEM.CFG mid-run. Re-initializing
+*> the whole record before every parse means a call always reflects
+*> exactly what is (or isn't) in SYSTEM.CFG right now.
+    INITIALIZE SYSTEM-CONFIG
+    MOVE 'N' TO CONFIG_FILE_FOUND
+    OPEN INPUT CONFIG-FILE
+    IF WS-CONFIG-FILE-STATUS = '00'
+        SET CONFIG_WAS_FOUND TO TRUE
+        MOVE 'N' TO WS-AT-END
+        PERFORM UNTIL AT-END-OF-FILE
+            READ CONFIG-FILE
+                AT END SET AT-END-OF-FILE TO TRUE
+                NOT AT END PERFORM PARSE-CONFIG-LINE
+            END-READ
+        END-PERFORM
+        CLOSE CONFIG-FILE
+    END-IF
+    GOBACK.
+
+*> A blank line or a '*' comment line has no '=' in it, so UNSTRING
+*> leaves WS-CONFIG-VALUE at spaces -- treated the same as an unknown
+*> key below, i.e. simply ignored.
+PARSE-CONFIG-LINE.
+    MOVE SPACES TO WS-CONFIG-KEY WS-CONFIG-VALUE
+    UNSTRING CONFIG-LINE DELIMITED BY '='
+        INTO WS-CONFIG-KEY WS-CONFIG-VALUE
+    IF WS-CONFIG-VALUE NOT = SPACES AND FUNCTION TRIM(WS-CONFIG-VALUE) IS NUMERIC
+        EVALUATE FUNCTION TRIM(WS-CONFIG-KEY)
+            WHEN 'SCREEN_HEIGHT'
+                MOVE FUNCTION TRIM(WS-CONFIG-VALUE) TO CONFIG_SCREEN_HEIGHT
+            WHEN 'SCREEN_WIDTH'
+                MOVE FUNCTION TRIM(WS-CONFIG-VALUE) TO CONFIG_SCREEN_WIDTH
+            WHEN 'COLOR_FORE'
+                MOVE FUNCTION TRIM(WS-CONFIG-VALUE) TO CONFIG_COLOR_FORE
+                SET CONFIG_COLOR_FORE_PRESENT TO TRUE
+            WHEN 'COLOR_BACK'
+                MOVE FUNCTION TRIM(WS-CONFIG-VALUE) TO CONFIG_COLOR_BACK
+                SET CONFIG_COLOR_BACK_PRESENT TO TRUE
+            WHEN 'BANNER_CHARS_WIDE'
+                MOVE FUNCTION TRIM(WS-CONFIG-VALUE) TO CONFIG_BANNER_CHARS_WIDE
+            WHEN OTHER
+                CONTINUE
+        END-EVALUATE
+    END-IF
+.
+
+END PROGRAM PROC_LOAD_CONFIG.
