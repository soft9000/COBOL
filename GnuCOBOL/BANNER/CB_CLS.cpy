@@ -0,0 +1,34 @@
+*> LINKAGE parameters for PROC_CLS: the fill character plus the
+*> screen geometry the caller wants cleared.
+01 PARAMS-CLS.
+   05 SCREEN_HEIGHT PIC 9(5).
+   05 SCREEN_WIDTH  PIC 9(5).
+   05 SCREEN_CHAR   PIC X VALUE SPACE.
+*> Sub-region clearing: default (all zero/one) is the whole screen, as
+*> before. A caller that only wants to clear part of the screen (e.g.
+*> a status line or a message window) sets these to bound the region
+*> instead of clearing everything. REGION_LINE_END/REGION_COLUMN_END
+*> of 0 mean "through SCREEN_HEIGHT/SCREEN_WIDTH".
+   05 REGION_LINE_START   PIC 9(5) VALUE 1.
+   05 REGION_LINE_END     PIC 9(5) VALUE 0.
+   05 REGION_COLUMN_START PIC 9(5) VALUE 1.
+   05 REGION_COLUMN_END   PIC 9(5) VALUE 0.
+*> Repeating-pattern fill: instead of blanking with a single
+*> SCREEN_CHAR, tile FILL_PATTERN (trimmed) across each cleared row --
+*> e.g. '=-' for a dashed banner separator bar. Default mode is the
+*> original single-character fill, so an existing caller that never
+*> sets FILL_MODE/FILL_PATTERN is unaffected.
+   05 FILL_MODE           PIC X VALUE 'S'.
+      88 FILL_MODE_SINGLE  VALUE 'S'.
+      88 FILL_MODE_PATTERN VALUE 'P'.
+   05 FILL_PATTERN        PIC X(20) VALUE SPACES.
+*> Vertical centering for mixed banner-and-text layouts: a caller that
+*> knows how many lines its own content will occupy (a banner's raster
+*> row count, a message's line count) sets CONTENT_HEIGHT before the
+*> CALL; PROC_CLS clears the region as usual and returns, in
+*> CONTENT_START_LINE, the line the caller should start displaying that
+*> content at so it lands vertically centered within the cleared
+*> region. Default (CONTENT_HEIGHT left at 0) returns REGION_LINE_START
+*> unchanged, so an existing caller that never sets it is unaffected.
+   05 CONTENT_HEIGHT      PIC 9(5) VALUE 0.
+   05 CONTENT_START_LINE  PIC 9(5) VALUE 0.
