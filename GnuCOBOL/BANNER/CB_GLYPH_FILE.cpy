@@ -0,0 +1,11 @@
+*> Shared FD/record layout for the on-disk glyph override file
+*> (BIG_CHARS.DAT). Same 82-byte-per-character shape as the compiled-in
+*> CHAR_DATA table in BIG_CHARS1.cpy (1-byte name + 9 rows of 9 raster
+*> bytes), keyed by GLYPH_CHAR_NAME so a single character can be added
+*> or corrected without recompiling BIG_CHARS3.cpy or any program that
+*> COPYs it.
+SELECT GLYPH-FILE ASSIGN TO 'BIG_CHARS.DAT'
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS GLYPH_CHAR_NAME
+    FILE STATUS IS GLYPH-FILE-STATUS.
