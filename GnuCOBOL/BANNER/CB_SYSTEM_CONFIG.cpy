@@ -0,0 +1,27 @@
+*> LINKAGE parameters for PROC_LOAD_CONFIG: one shared shop-wide config
+*> file (SYSTEM.CFG, "KEY=VALUE" lines) instead of scattering
+*> BANNER_CHARS_WIDE / screen dimensions / color defaults across each
+*> program's own compiled-in constants. A field left at 0 (or, for the
+*> colors, its own *_SET flag left 'N') after a call means SYSTEM.CFG
+*> didn't supply that key on this call -- PROC_LOAD_CONFIG
+*> INITIALIZEs the whole record before every parse, so a key removed
+*> from SYSTEM.CFG between calls is reflected as "not supplied" on the
+*> very next call instead of leaving a prior call's value behind.
+01 SYSTEM-CONFIG.
+   05 CONFIG_SCREEN_HEIGHT      PIC 9(5) VALUE 0.
+   05 CONFIG_SCREEN_WIDTH       PIC 9(5) VALUE 0.
+   05 CONFIG_COLOR_FORE         PIC 9 VALUE 0.
+   05 CONFIG_COLOR_FORE_SET     PIC X VALUE 'N'.
+      88 CONFIG_COLOR_FORE_PRESENT VALUE 'Y'.
+   05 CONFIG_COLOR_BACK         PIC 9 VALUE 0.
+   05 CONFIG_COLOR_BACK_SET     PIC X VALUE 'N'.
+      88 CONFIG_COLOR_BACK_PRESENT VALUE 'Y'.
+*> BANNER_CHARS_WIDE is structural (it is the raster addressing stride
+*> tied to RASTER_PAGE_CHARS and the 72x9 RASTER_BUFFER geometry in
+*> PROC_BANNER9), not a free-standing default -- PROC_BANNER9 only
+*> honors this if it matches RASTER_PAGE_CHARS, and otherwise leaves
+*> its compiled-in value alone and logs a warning rather than
+*> corrupting raster addressing.
+   05 CONFIG_BANNER_CHARS_WIDE  PIC 9 VALUE 0.
+   05 CONFIG_FILE_FOUND         PIC X VALUE 'N'.
+      88 CONFIG_WAS_FOUND        VALUE 'Y'.
