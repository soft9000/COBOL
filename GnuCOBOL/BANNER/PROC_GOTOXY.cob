@@ -0,0 +1,30 @@
+*> Mission: Cursor-addressed colored-text output, the write-a-value
+*> complement to PROC_CLS's clear-a-region.
+*> GnuCOBOL: cobc -free PROC_GOTOXY.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROC_GOTOXY.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY 'WS_COLORS.cpy'.
+01 WS-EFFECTIVE-FORE PIC 9.
+01 WS-EFFECTIVE-BACK PIC 9.
+
+LINKAGE SECTION.
+COPY 'CB_GOTOXY.cpy'.
+
+PROCEDURE DIVISION USING PARAMS-GOTOXY.
+MOVE COLOR_FORE TO WS-EFFECTIVE-FORE
+MOVE COLOR_BACK TO WS-EFFECTIVE-BACK
+IF TEXT_COLOR_FORE_PRESENT
+    MOVE TEXT_COLOR_FORE TO WS-EFFECTIVE-FORE
+END-IF
+IF TEXT_COLOR_BACK_PRESENT
+    MOVE TEXT_COLOR_BACK TO WS-EFFECTIVE-BACK
+END-IF
+DISPLAY TEXT_VALUE
+    AT LINE TEXT_LINE COLUMN TEXT_COLUMN
+    WITH FOREGROUND-COLOR IS WS-EFFECTIVE-FORE
+    BACKGROUND-COLOR      IS WS-EFFECTIVE-BACK
+GOBACK.
+END PROGRAM PROC_GOTOXY.
