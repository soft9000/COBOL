@@ -0,0 +1,7 @@
+COPY "BIG_CHARS4.cpy".
+
+01 CHARS_COMPACT REDEFINES CHAR_DATA_COMPACT OCCURS 91 TIMES
+      ASCENDING KEY IS CHAR_NAME_COMPACT INDEXED BY CHAR_SS_COMPACT.
+   05 CHAR_NAME_COMPACT PIC X.
+   05 SEG_COMPACT       OCCURS 5 TIMES.
+      10                PIC X(9).
