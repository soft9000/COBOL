@@ -0,0 +1,203 @@
+*> Mission: Nightly reconciliation between BANNER_AUDIT.DAT (what
+*> PROC_BANNER claims it wrote to the print spool) and the actual spool
+*> file content -- a spool file that got truncated, overwritten by
+*> something else, or never actually flushed to disk should not go
+*> unnoticed just because the audit trail looked fine.
+*> GnuCOBOL: cobc -x -j -free PROC_BANNER_RECONCILE.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROC_BANNER_RECONCILE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-FILE-IN ASSIGN TO 'BANNER_AUDIT.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+*> One spool file gets opened per distinct FILE=xxx seen in the audit
+*> trail, so a shop running several differently-named print files
+*> (BANNER.PRN, REPORT.PRN, ...) gets each reconciled separately.
+    SELECT SPOOL-FILE ASSIGN TO DYNAMIC WS-SPOOL-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SPOOL-STATUS.
+    SELECT RECONCILE-REPORT ASSIGN TO 'PROC_BANNER_RECONCILE.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD AUDIT-FILE-IN
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS AUDIT-LINE-IN.
+01 AUDIT-LINE-IN PIC X(132).
+
+FD SPOOL-FILE
+    RECORD CONTAINS 72 CHARACTERS
+    DATA RECORD IS SPOOL-LINE.
+01 SPOOL-LINE PIC X(72).
+
+FD RECONCILE-REPORT
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS REPORT-LINE.
+01 REPORT-LINE PIC X(132).
+
+WORKING-STORAGE SECTION.
+01 WS-AUDIT-STATUS  PIC XX.
+01 WS-SPOOL-STATUS  PIC XX.
+01 WS-REPORT-STATUS PIC XX.
+01 WS-AT-END        PIC X VALUE 'N'.
+    88 AT-END-OF-AUDIT VALUE 'Y'.
+01 WS-SPOOL-AT-END  PIC X VALUE 'N'.
+    88 AT-END-OF-SPOOL VALUE 'Y'.
+
+*> Tokens UNSTRUNG back out of one audit line -- only the first six
+*> space-delimited tokens are needed (date, time, calling program,
+*> code, SPOOL=x, FILE=xxx); the free-text BANNER_FIELD that follows is
+*> not needed for reconciliation and UNSTRING simply stops filling once
+*> its INTO list is exhausted.
+01 WS-TOK-DATE  PIC X(20).
+01 WS-TOK-TIME  PIC X(20).
+01 WS-TOK-PROG  PIC X(32).
+01 WS-TOK-CODE  PIC X(4).
+01 WS-TOK-SPOOL PIC X(10).
+01 WS-TOK-FILE  PIC X(69).
+01 WS-FOUND-FILE-NAME PIC X(64).
+
+*> One entry per distinct spool file named in the audit trail --
+*> RECON-AUDIT-COUNT is how many audit lines claim SPOOL=Y for this
+*> file, RECON-SPOOL-COUNT is how many "*** END BANNER ***" delimiters
+*> PROC_BANNER_RECONCILE actually found in it.
+01 WS-RECON-TABLE.
+    05 WS-RECON-ENTRY OCCURS 50 TIMES INDEXED BY WS-RECON-SS.
+        10 WS-RECON-FILE-NAME    PIC X(64).
+        10 WS-RECON-AUDIT-COUNT  PIC 9(9) VALUE 0.
+        10 WS-RECON-SPOOL-COUNT  PIC 9(9) VALUE 0.
+01 WS-RECON-ENTRY-COUNT PIC 9(4) VALUE 0.
+01 WS-RECON-MATCH-SS    PIC 9(4).
+01 WS-MISMATCH-COUNT    PIC 9(4) VALUE 0.
+01 WS-REPORT-PTR        PIC 9(4).
+01 WS-SPOOL-FILE-NAME   PIC X(64).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    OPEN INPUT AUDIT-FILE-IN
+    IF WS-AUDIT-STATUS NOT = '00'
+        DISPLAY "No audit trail found at BANNER_AUDIT.DAT -- nothing to reconcile"
+        STOP RUN
+    END-IF
+    PERFORM UNTIL AT-END-OF-AUDIT
+        READ AUDIT-FILE-IN
+            AT END SET AT-END-OF-AUDIT TO TRUE
+            NOT AT END PERFORM TALLY-AUDIT-LINE
+        END-READ
+    END-PERFORM
+    CLOSE AUDIT-FILE-IN
+
+    PERFORM VARYING WS-RECON-SS FROM 1 BY 1
+        UNTIL WS-RECON-SS > WS-RECON-ENTRY-COUNT
+        PERFORM COUNT-SPOOL-DELIMITERS
+    END-PERFORM
+
+    PERFORM WRITE-RECONCILE-REPORT
+
+    IF WS-MISMATCH-COUNT > 0
+        DISPLAY "RECONCILIATION MISMATCH: " WS-MISMATCH-COUNT
+            " spool file(s) do not match the audit trail"
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        DISPLAY "Reconciliation clean: audit trail matches spool output"
+    END-IF
+    STOP RUN.
+
+*> Only lines with SPOOL=Y count toward a file's expected banner total
+*> -- SPOOL=N calls never claimed to write to a print file at all, so
+*> they have nothing to reconcile against.
+TALLY-AUDIT-LINE.
+    UNSTRING AUDIT-LINE-IN DELIMITED BY ALL SPACE
+        INTO WS-TOK-DATE WS-TOK-TIME WS-TOK-PROG WS-TOK-CODE
+             WS-TOK-SPOOL WS-TOK-FILE
+    IF FUNCTION TRIM(WS-TOK-SPOOL) = 'SPOOL=Y'
+        MOVE SPACES TO WS-FOUND-FILE-NAME
+        MOVE WS-TOK-FILE(6:) TO WS-FOUND-FILE-NAME
+        PERFORM FIND-OR-ADD-RECON-ENTRY
+*> WS-RECON-MATCH-SS is left at 0 when this is a new file name and
+*> WS-RECON-TABLE is already full -- same undersized-and-unguarded-but-
+*> not-crashing idiom as PROC_BANNER_BATCH's RECORD_FAILURE_DETAIL,
+*> this one audit line is silently dropped from reconciliation rather
+*> than corrupting the table.
+        IF WS-RECON-MATCH-SS > 0
+            ADD 1 TO WS-RECON-AUDIT-COUNT(WS-RECON-MATCH-SS)
+        END-IF
+    END-IF
+.
+
+*> Linear search is fine here -- a shop's print-file names (BANNER.PRN,
+*> REPORT.PRN, an occasional job-specific override) number in the
+*> single digits, nowhere near the 50-entry table limit.
+FIND-OR-ADD-RECON-ENTRY.
+    MOVE 0 TO WS-RECON-MATCH-SS
+    PERFORM VARYING WS-RECON-SS FROM 1 BY 1
+        UNTIL WS-RECON-SS > WS-RECON-ENTRY-COUNT
+        IF WS-RECON-FILE-NAME(WS-RECON-SS) = FUNCTION TRIM(WS-FOUND-FILE-NAME)
+            MOVE WS-RECON-SS TO WS-RECON-MATCH-SS
+        END-IF
+    END-PERFORM
+    IF WS-RECON-MATCH-SS = 0 AND WS-RECON-ENTRY-COUNT < 50
+        ADD 1 TO WS-RECON-ENTRY-COUNT
+        MOVE WS-RECON-ENTRY-COUNT TO WS-RECON-MATCH-SS
+        MOVE FUNCTION TRIM(WS-FOUND-FILE-NAME)
+            TO WS-RECON-FILE-NAME(WS-RECON-MATCH-SS)
+    END-IF
+.
+
+*> Count "*** END BANNER ***" delimiters in one spool file -- a file
+*> that can't be opened at all reconciles as zero banners found, which
+*> WRITE-RECONCILE-REPORT will report as a mismatch if the audit trail
+*> expected any.
+COUNT-SPOOL-DELIMITERS.
+    MOVE WS-RECON-FILE-NAME(WS-RECON-SS) TO WS-SPOOL-FILE-NAME
+    MOVE 0 TO WS-RECON-SPOOL-COUNT(WS-RECON-SS)
+    MOVE 'N' TO WS-SPOOL-AT-END
+    OPEN INPUT SPOOL-FILE
+    IF WS-SPOOL-STATUS = '00'
+        PERFORM UNTIL AT-END-OF-SPOOL
+            READ SPOOL-FILE
+                AT END SET AT-END-OF-SPOOL TO TRUE
+                NOT AT END
+                    IF FUNCTION TRIM(SPOOL-LINE) = '*** END BANNER ***'
+                        ADD 1 TO WS-RECON-SPOOL-COUNT(WS-RECON-SS)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE SPOOL-FILE
+    END-IF
+.
+
+WRITE-RECONCILE-REPORT.
+    MOVE 0 TO WS-MISMATCH-COUNT
+    OPEN OUTPUT RECONCILE-REPORT
+    PERFORM VARYING WS-RECON-SS FROM 1 BY 1
+        UNTIL WS-RECON-SS > WS-RECON-ENTRY-COUNT
+        MOVE SPACES TO REPORT-LINE
+        MOVE 1 TO WS-REPORT-PTR
+        IF WS-RECON-AUDIT-COUNT(WS-RECON-SS) = WS-RECON-SPOOL-COUNT(WS-RECON-SS)
+            STRING "FILE " FUNCTION TRIM(WS-RECON-FILE-NAME(WS-RECON-SS))
+                " AUDIT=" WS-RECON-AUDIT-COUNT(WS-RECON-SS)
+                " SPOOL=" WS-RECON-SPOOL-COUNT(WS-RECON-SS)
+                " MATCH"
+                DELIMITED BY SIZE INTO REPORT-LINE
+                WITH POINTER WS-REPORT-PTR
+        ELSE
+            ADD 1 TO WS-MISMATCH-COUNT
+            STRING "FILE " FUNCTION TRIM(WS-RECON-FILE-NAME(WS-RECON-SS))
+                " AUDIT=" WS-RECON-AUDIT-COUNT(WS-RECON-SS)
+                " SPOOL=" WS-RECON-SPOOL-COUNT(WS-RECON-SS)
+                " MISMATCH"
+                DELIMITED BY SIZE INTO REPORT-LINE
+                WITH POINTER WS-REPORT-PTR
+        END-IF
+        WRITE REPORT-LINE
+    END-PERFORM
+    CLOSE RECONCILE-REPORT
+.
+
+END PROGRAM PROC_BANNER_RECONCILE.
