@@ -0,0 +1,10 @@
+*> Indirection point for which 5-row (compact) glyph table PROC_BANNER9
+*> compiles against -- regenerate this file from
+*> PROC_BANNER_FONT5_COPYBOOK before compiling to swap in a
+*> shop-specific font table without touching PROC_BANNER9.cob itself:
+*>   PROC_BANNER_FONT5_COPYBOOK=${PROC_BANNER_FONT5_COPYBOOK:-BIG_CHARS5.cpy}
+*>   printf "COPY '%s'.\n" "$PROC_BANNER_FONT5_COPYBOOK" > CB_BANNER_FONT5.cpy
+*> Left unset, the default below (BIG_CHARS5.cpy) is what gets compiled
+*> in -- same as before this indirection existed. See PROC_BANNER9.cob's
+*> own header comment for the full explanation.
+COPY 'BIG_CHARS5.cpy'.
