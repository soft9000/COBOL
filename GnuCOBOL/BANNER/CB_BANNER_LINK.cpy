@@ -0,0 +1,27 @@
+*> Indirection point for how a caller reaches PROC_BANNER. Every caller
+*> still just does CALL WS-BANNER-PROGRAM-NAME USING RASTER-IO -- an
+*> identifier CALL, not a literal one -- so which compiled module
+*> actually runs is a runtime/build decision, not a caller source
+*> change:
+*>   - Dynamic CALL: leave PROC_BANNER_LINK_TARGET unset. The default
+*>     'PROC_BANNER' resolves at runtime the normal GnuCOBOL way --
+*>     linked-in copy first, else a dynamically loadable module found
+*>     on COB_LIBRARY_PATH.
+*>   - Library linkage: compile PROC_BANNER9.cob directly into the
+*>     caller's own executable (cobc -x caller.cob PROC_BANNER9.cob).
+*>     No env var, no source change -- CALL WS-BANNER-PROGRAM-NAME
+*>     resolves to the linked-in copy.
+*>   - Retargeted dynamic CALL: set PROC_BANNER_LINK_TARGET to the name
+*>     of an alternate compiled module (e.g. a differently-built or
+*>     A/B'd PROC_BANNER variant on COB_LIBRARY_PATH) -- the same caller
+*>     binary now calls that module instead, with nothing recompiled.
+*> COPY-include (inlining PROC_BANNER's own logic straight into a
+*> caller instead of CALLing it at all) is NOT offered as a runtime
+*> switch here: COPY is a compile-time source substitution, so an
+*> inlined caller is necessarily a different compiled program from a
+*> CALLing one -- it cannot be selected "without recompiling the
+*> caller" by definition. A shop wanting that variant maintains it as
+*> its own caller source, same as any other COPY-built program in this
+*> codebase.
+01 WS-BANNER-PROGRAM-NAME PIC X(32) VALUE 'PROC_BANNER'.
+01 WS-BANNER-LINK-ENV-VALUE PIC X(32).
