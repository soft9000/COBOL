@@ -0,0 +1,195 @@
+*> Compact raster data for the 5-row banner font: one 46-byte entry
+*> per character (1-byte CHAR_NAME followed by 5 rows of 9 raster
+*> bytes). Downsampled from BIG_CHARS1.cpy's 9-row glyphs by keeping
+*> rows 1,3,5,7,9 -- same 9-column glyph width and page geometry as
+*> the full-size font, just fewer vertical rows, so a compact banner
+*> still fits 8 characters per raster page.
+*> Entries are kept in ascending order by CHAR_NAME's byte value so
+*> PROC_BANNER can SEARCH ALL (binary search) instead of a linear scan.
+78 CHAR_HEIGHT_COMPACT VALUE 5.
+78 CHAR_WIDTH_COMPACT  VALUE 9.
+
+01 CHAR_DATA_COMPACT.
+   05 FILLER PIC X(46) VALUE
+      '                                              '.
+   05 FILLER PIC X(46) VALUE
+      '!             #        #                      '.
+   05 FILLER PIC X(46) VALUE
+      '"            # #                              '.
+   05 FILLER PIC X(46) VALUE
+      '#           #####    #####    #####           '.
+   05 FILLER PIC X(46) VALUE
+      '$            ####     ###     ####            '.
+   05 FILLER PIC X(46) VALUE
+      '%           #  #       #      #  #            '.
+   05 FILLER PIC X(46) VALUE
+      '&           #  #      #       #  #            '.
+   05 FILLER PIC X(46) VALUE
+      '''             #                               '.
+   05 FILLER PIC X(46) VALUE
+      '(             #       #         #             '.
+   05 FILLER PIC X(46) VALUE
+      ')             #         #       #             '.
+   05 FILLER PIC X(46) VALUE
+      '*            ###      ###                     '.
+   05 FILLER PIC X(46) VALUE
+      '+             #       ###       #             '.
+   05 FILLER PIC X(46) VALUE
+      ',                               #             '.
+   05 FILLER PIC X(46) VALUE
+      '-                     ###                     '.
+   05 FILLER PIC X(46) VALUE
+      '.                                             '.
+   05 FILLER PIC X(46) VALUE
+      '/              #       #       #              '.
+   05 FILLER PIC X(46) VALUE
+      '0  ###    #     #  #     #  #     #    ###    '.
+   05 FILLER PIC X(46) VALUE
+      '1   #      # #        #        #      #####   '.
+   05 FILLER PIC X(46) VALUE
+      '2  ###    #     #      #      #      #######  '.
+   05 FILLER PIC X(46) VALUE
+      '3  ###         #        #   #     #    ###    '.
+   05 FILLER PIC X(46) VALUE
+      '4    #      # #    #   #        #        #    '.
+   05 FILLER PIC X(46) VALUE
+      '5#######  #             #   #     #    ###    '.
+   05 FILLER PIC X(46) VALUE
+      '6  ###    #        ######   #     #    ###    '.
+   05 FILLER PIC X(46) VALUE
+      '7#######       #      #       #        #      '.
+   05 FILLER PIC X(46) VALUE
+      '8  ###    #     #    ###    #     #    ###    '.
+   05 FILLER PIC X(46) VALUE
+      '9  ###    #     #   ######  #     #    ###    '.
+   05 FILLER PIC X(46) VALUE
+      ':             #                 #             '.
+   05 FILLER PIC X(46) VALUE
+      ';             #                 #             '.
+   05 FILLER PIC X(46) VALUE
+      '<             #       #         #             '.
+   05 FILLER PIC X(46) VALUE
+      '=                                             '.
+   05 FILLER PIC X(46) VALUE
+      '>             #         #       #             '.
+   05 FILLER PIC X(46) VALUE
+      '?              #       #                      '.
+   05 FILLER PIC X(46) VALUE
+      '@           #   #    # # #    #               '.
+   05 FILLER PIC X(46) VALUE
+      'A           # #     #   #    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'B          #   #    ####     #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'C          #   #    #        #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'D          #   #    #   #    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'E          #        ####     #                '.
+   05 FILLER PIC X(46) VALUE
+      'F          #        ####     #                '.
+   05 FILLER PIC X(46) VALUE
+      'G          #   #    # ###    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'H          #   #    #####    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'I            #        #        #              '.
+   05 FILLER PIC X(46) VALUE
+      'J             #        #     #  #             '.
+   05 FILLER PIC X(46) VALUE
+      'K          #  #     ##       #  #             '.
+   05 FILLER PIC X(46) VALUE
+      'L          #        #        #                '.
+   05 FILLER PIC X(46) VALUE
+      'M          ## ##    #   #    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'N          ##  #    #  ##    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'O          #   #    #   #    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'P          #   #    ####     #                '.
+   05 FILLER PIC X(46) VALUE
+      'Q          #   #    #   #    #  #             '.
+   05 FILLER PIC X(46) VALUE
+      'R          #   #    ####     #  #             '.
+   05 FILLER PIC X(46) VALUE
+      'S          #         ###         #            '.
+   05 FILLER PIC X(46) VALUE
+      'T            #        #        #              '.
+   05 FILLER PIC X(46) VALUE
+      'U          #   #    #   #    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'V          #   #    #   #     # #             '.
+   05 FILLER PIC X(46) VALUE
+      'W          #   #    # # #    ## ##            '.
+   05 FILLER PIC X(46) VALUE
+      'X           # #       #       # #             '.
+   05 FILLER PIC X(46) VALUE
+      'Y           # #       #        #              '.
+   05 FILLER PIC X(46) VALUE
+      'Z              #      #      #                '.
+   05 FILLER PIC X(46) VALUE
+      '[            #        #        #              '.
+   05 FILLER PIC X(46) VALUE
+      ']              #        #        #            '.
+   05 FILLER PIC X(46) VALUE
+      '_                                             '.
+   05 FILLER PIC X(46) VALUE
+      'a           # #     #   #    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'b          #   #    ####     #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'c          #   #    #        #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'd          #   #    #   #    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'e          #        ####     #                '.
+   05 FILLER PIC X(46) VALUE
+      'f          #        ####     #                '.
+   05 FILLER PIC X(46) VALUE
+      'g          #   #    # ###    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'h          #   #    #####    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'i            #        #        #              '.
+   05 FILLER PIC X(46) VALUE
+      'j             #        #     #  #             '.
+   05 FILLER PIC X(46) VALUE
+      'k          #  #     ##       #  #             '.
+   05 FILLER PIC X(46) VALUE
+      'l          #        #        #                '.
+   05 FILLER PIC X(46) VALUE
+      'm          ## ##    #   #    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'n          ##  #    #  ##    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'o          #   #    #   #    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'p          #   #    ####     #                '.
+   05 FILLER PIC X(46) VALUE
+      'q          #   #    #   #    #  #             '.
+   05 FILLER PIC X(46) VALUE
+      'r          #   #    ####     #  #             '.
+   05 FILLER PIC X(46) VALUE
+      's          #         ###         #            '.
+   05 FILLER PIC X(46) VALUE
+      't            #        #        #              '.
+   05 FILLER PIC X(46) VALUE
+      'u          #   #    #   #    #   #            '.
+   05 FILLER PIC X(46) VALUE
+      'v          #   #    #   #     # #             '.
+   05 FILLER PIC X(46) VALUE
+      'w          #   #    # # #    ## ##            '.
+   05 FILLER PIC X(46) VALUE
+      'x           # #       #       # #             '.
+   05 FILLER PIC X(46) VALUE
+      'y           # #       #        #              '.
+   05 FILLER PIC X(46) VALUE
+      'z              #      #      #                '.
+   05 FILLER PIC X(46) VALUE
+      '{            #        ##       #              '.
+   05 FILLER PIC X(46) VALUE
+      '|             #        #        #             '.
+   05 FILLER PIC X(46) VALUE
+      '}              #       ##        #            '.
+
