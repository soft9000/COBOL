@@ -0,0 +1,5 @@
+*> Shared console color names for PROC_CLS and friends, in the same
+*> style as GnuCOBOL's FOREGROUND-COLOR / BACKGROUND-COLOR clauses
+*> (0=black 1=blue 2=green 3=cyan 4=red 5=magenta 6=yellow 7=white).
+01 COLOR_FORE PIC 9 VALUE 7.
+01 COLOR_BACK PIC 9 VALUE 0.
