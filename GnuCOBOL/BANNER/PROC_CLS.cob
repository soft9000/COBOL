@@ -1,32 +1,200 @@
-*> Mission: Show how LINKAGE WRITING is POSSIBLE. Constants OK in GNU - everywhere!
-*> GnuCOBOL: cobc -free PROC_CLS.cob
-*> Source: https://github.com/soft9000/COBOL/tree/master/TheMajority/BANNER
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROC_CLS.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-COPY 'WS_COLORS.cpy'.
-01 CELL_SS PIC 9(5).
-01 LINE_SS PIC 9(5).
-
-LINKAGE SECTION.
-COPY 'CB_CLS.cpy'.
-
-PROCEDURE DIVISION USING PARAMS-CLS.
-PERFORM CLEAR-LINE 
-    VARYING LINE_SS FROM 1 BY 1 
-    UNTIL LINE_SS > SCREEN_HEIGHT
-GOBACK.
-
-CLEAR-LINE.
-PERFORM VARYING CELL_SS FROM 1 BY 1 
-    UNTIL CELL_SS > SCREEN_WIDTH
-    DISPLAY SCREEN_CHAR
-        AT LINE LINE_SS COLUMN CELL_SS 
-        WITH FOREGROUND-COLOR IS COLOR_FORE   
-        BACKGROUND-COLOR      IS COLOR_BACK
-END-PERFORM.
-END PROGRAM PROC_CLS.
-
-
+*> Mission: Show how LINKAGE WRITING is POSSIBLE. Constants OK in GNU - everywhere!
+*> GnuCOBOL: cobc -free PROC_CLS.cob
+*> Source: https://github.com/soft9000/COBOL/tree/master/TheMajority/BANNER
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROC_CLS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> One line appended per PROC_CLS call, so a shift handoff can prove
+*> which regions were actually cleared and when, the same audit idiom
+*> PROC_BANNER9 already uses for banner requests.
+    SELECT CLS-LOG-FILE ASSIGN TO 'PROC_CLS.LOG'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CLS-LOG-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD CLS-LOG-FILE
+    RECORD CONTAINS 80 CHARACTERS
+    DATA RECORD IS CLS-LOG-LINE.
+01 CLS-LOG-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+COPY 'WS_COLORS.cpy'.
+*> One shared shop-wide config file (SYSTEM.CFG), read once per call
+*> via PROC_LOAD_CONFIG -- screen dimensions still honor a
+*> PROC_CLS_HEIGHT/PROC_CLS_WIDTH environment-variable override ahead
+*> of the config file (req 016), so a single terminal/session can still
+*> deviate from the shop default without editing SYSTEM.CFG.
+COPY 'CB_SYSTEM_CONFIG.cpy'.
+01 WS-CLS-LOG-STATUS PIC XX.
+01 WS-CLS-LOG-TEXT   PIC X(80).
+01 WS-CLS-LOG-PTR    PIC 9(4).
+01 WS-CURRENT-DATE   PIC X(21).
+01 WS-TIMESTAMP-DATE REDEFINES WS-CURRENT-DATE.
+   05 WS-TS-YYYY     PIC 9(4).
+   05 WS-TS-MM       PIC 9(2).
+   05 WS-TS-DD       PIC 9(2).
+   05 WS-TS-HH       PIC 9(2).
+   05 WS-TS-MI       PIC 9(2).
+   05 WS-TS-SS       PIC 9(2).
+   05 FILLER         PIC X(7).
+01 CELL_SS PIC 9(5).
+01 LINE_SS PIC 9(5).
+01 EFFECTIVE_LINE_END   PIC 9(5).
+01 EFFECTIVE_COLUMN_END PIC 9(5).
+01 FILL_PATTERN_LEN     PIC 9(5).
+01 FILL_PATTERN_SS      PIC 9(5).
+01 FILL_CHAR            PIC X.
+01 WS-EFFECTIVE-FILL-MODE PIC X.
+   88 WS-USE-PATTERN-FILL VALUE 'P'.
+01 WS-REGION-HEIGHT PIC 9(5).
+*> Screen geometry is a LINKAGE parameter, not a compiled-in constant
+*> -- a caller that leaves SCREEN_HEIGHT/SCREEN_WIDTH at zero gets
+*> PROC_CLS_HEIGHT/PROC_CLS_WIDTH from the environment instead of a
+*> hardcoded 24x80, so the geometry can be changed per-shop or
+*> per-terminal without recompiling any caller.
+01 WS-ENV-NAME   PIC X(20).
+01 WS-ENV-VALUE  PIC X(10).
+01 WS-ENV-HEIGHT PIC 9(5) VALUE 0.
+01 WS-ENV-WIDTH  PIC 9(5) VALUE 0.
+78 DEFAULT-SCREEN-HEIGHT VALUE 24.
+78 DEFAULT-SCREEN-WIDTH  VALUE 80.
+
+LINKAGE SECTION.
+COPY 'CB_CLS.cpy'.
+
+PROCEDURE DIVISION USING PARAMS-CLS.
+CALL 'PROC_LOAD_CONFIG' USING SYSTEM-CONFIG
+IF SCREEN_HEIGHT = 0
+    MOVE 'PROC_CLS_HEIGHT' TO WS-ENV-NAME
+    DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+    ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+    IF WS-ENV-VALUE NOT = SPACES AND FUNCTION TRIM(WS-ENV-VALUE) IS NUMERIC
+        MOVE WS-ENV-VALUE TO WS-ENV-HEIGHT
+        MOVE WS-ENV-HEIGHT TO SCREEN_HEIGHT
+    ELSE
+        IF CONFIG_SCREEN_HEIGHT > 0
+            MOVE CONFIG_SCREEN_HEIGHT TO SCREEN_HEIGHT
+        ELSE
+            MOVE DEFAULT-SCREEN-HEIGHT TO SCREEN_HEIGHT
+        END-IF
+    END-IF
+END-IF
+IF SCREEN_WIDTH = 0
+    MOVE 'PROC_CLS_WIDTH' TO WS-ENV-NAME
+    DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+    ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+    IF WS-ENV-VALUE NOT = SPACES AND FUNCTION TRIM(WS-ENV-VALUE) IS NUMERIC
+        MOVE WS-ENV-VALUE TO WS-ENV-WIDTH
+        MOVE WS-ENV-WIDTH TO SCREEN_WIDTH
+    ELSE
+        IF CONFIG_SCREEN_WIDTH > 0
+            MOVE CONFIG_SCREEN_WIDTH TO SCREEN_WIDTH
+        ELSE
+            MOVE DEFAULT-SCREEN-WIDTH TO SCREEN_WIDTH
+        END-IF
+    END-IF
+END-IF
+IF CONFIG_COLOR_FORE_PRESENT
+    MOVE CONFIG_COLOR_FORE TO COLOR_FORE
+END-IF
+IF CONFIG_COLOR_BACK_PRESENT
+    MOVE CONFIG_COLOR_BACK TO COLOR_BACK
+END-IF
+MOVE REGION_LINE_END TO EFFECTIVE_LINE_END
+IF EFFECTIVE_LINE_END = 0
+    MOVE SCREEN_HEIGHT TO EFFECTIVE_LINE_END
+END-IF
+MOVE REGION_COLUMN_END TO EFFECTIVE_COLUMN_END
+IF EFFECTIVE_COLUMN_END = 0
+    MOVE SCREEN_WIDTH TO EFFECTIVE_COLUMN_END
+END-IF
+MOVE FUNCTION LENGTH(FUNCTION TRIM(FILL_PATTERN)) TO FILL_PATTERN_LEN
+MOVE 'S' TO WS-EFFECTIVE-FILL-MODE
+IF FILL_MODE_PATTERN AND FILL_PATTERN_LEN > 0
+    MOVE 'P' TO WS-EFFECTIVE-FILL-MODE
+END-IF
+PERFORM COMPUTE-CONTENT-START-LINE
+PERFORM CLEAR-LINE
+    VARYING LINE_SS FROM REGION_LINE_START BY 1
+    UNTIL LINE_SS > EFFECTIVE_LINE_END
+PERFORM WRITE_CLS_LOG_RECORD.
+GOBACK.
+
+*> Append one line to the shift-handoff log for this clear: the region
+*> actually cleared and a timestamp.
+WRITE_CLS_LOG_RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+    MOVE SPACES TO WS-CLS-LOG-TEXT
+    MOVE 1 TO WS-CLS-LOG-PTR
+*> WITH POINTER is not optional here: GnuCOBOL 3.2.0's STRING, run
+*> without an explicit pointer, has been observed to leave the next
+*> file WRITE on this run with FILE STATUS 71 even though the WRITE
+*> itself never touches STRING's target -- pinning the pointer to our
+*> own field avoids whatever internal counter STRING otherwise reuses.
+    IF CONTENT_HEIGHT > 0
+        STRING WS-TS-YYYY '-' WS-TS-MM '-' WS-TS-DD
+            ' ' WS-TS-HH ':' WS-TS-MI ':' WS-TS-SS
+            ' LINES ' REGION_LINE_START '-' EFFECTIVE_LINE_END
+            ' COLS '  REGION_COLUMN_START '-' EFFECTIVE_COLUMN_END
+            ' CENTER=' CONTENT_START_LINE
+            DELIMITED BY SIZE INTO WS-CLS-LOG-TEXT
+            WITH POINTER WS-CLS-LOG-PTR
+    ELSE
+        STRING WS-TS-YYYY '-' WS-TS-MM '-' WS-TS-DD
+            ' ' WS-TS-HH ':' WS-TS-MI ':' WS-TS-SS
+            ' LINES ' REGION_LINE_START '-' EFFECTIVE_LINE_END
+            ' COLS '  REGION_COLUMN_START '-' EFFECTIVE_COLUMN_END
+            DELIMITED BY SIZE INTO WS-CLS-LOG-TEXT
+            WITH POINTER WS-CLS-LOG-PTR
+    END-IF
+    MOVE WS-CLS-LOG-TEXT TO CLS-LOG-LINE
+    OPEN EXTEND CLS-LOG-FILE
+    IF WS-CLS-LOG-STATUS NOT = '00'
+        OPEN OUTPUT CLS-LOG-FILE
+    END-IF
+    WRITE CLS-LOG-LINE
+    CLOSE CLS-LOG-FILE
+.
+
+*> CONTENT_HEIGHT = 0 (the default) means the caller isn't asking for
+*> centering -- CONTENT_START_LINE is just REGION_LINE_START, same
+*> position an existing caller already assumed content starts at.
+*> Content taller than (or equal to) the cleared region has nowhere to
+*> center into, so it also just starts at REGION_LINE_START.
+COMPUTE-CONTENT-START-LINE.
+    IF CONTENT_HEIGHT > 0
+        COMPUTE WS-REGION-HEIGHT =
+            EFFECTIVE_LINE_END - REGION_LINE_START + 1
+        IF CONTENT_HEIGHT < WS-REGION-HEIGHT
+            COMPUTE CONTENT_START_LINE =
+                REGION_LINE_START + ((WS-REGION-HEIGHT - CONTENT_HEIGHT) / 2)
+        ELSE
+            MOVE REGION_LINE_START TO CONTENT_START_LINE
+        END-IF
+    ELSE
+        MOVE REGION_LINE_START TO CONTENT_START_LINE
+    END-IF
+.
+
+CLEAR-LINE.
+PERFORM VARYING CELL_SS FROM REGION_COLUMN_START BY 1
+    UNTIL CELL_SS > EFFECTIVE_COLUMN_END
+    IF WS-USE-PATTERN-FILL
+        COMPUTE FILL_PATTERN_SS =
+            FUNCTION MOD(CELL_SS - REGION_COLUMN_START, FILL_PATTERN_LEN) + 1
+        MOVE FILL_PATTERN(FILL_PATTERN_SS:1) TO FILL_CHAR
+    ELSE
+        MOVE SCREEN_CHAR TO FILL_CHAR
+    END-IF
+    DISPLAY FILL_CHAR
+        AT LINE LINE_SS COLUMN CELL_SS
+        WITH FOREGROUND-COLOR IS COLOR_FORE
+        BACKGROUND-COLOR      IS COLOR_BACK
+END-PERFORM.
+END PROGRAM PROC_CLS.
+
+
