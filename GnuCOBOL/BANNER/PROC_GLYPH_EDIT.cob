@@ -0,0 +1,103 @@
+*> Mission: Let an operator add/fix a BIG_CHARS glyph without a
+*> recompile. Reads/writes BIG_CHARS.DAT (see CB_GLYPH_FILE.cpy /
+*> CB_GLYPH_RECORD.cpy); PROC_BANNER's character lookup reads the same
+*> file so a saved change takes effect on the very next banner call.
+*> GnuCOBOL: cobc -x -free PROC_GLYPH_EDIT.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROC_GLYPH_EDIT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+COPY "CB_GLYPH_FILE.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+COPY "CB_GLYPH_RECORD.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "BIG_CHARS3.cpy".
+01 GLYPH-FILE-STATUS PIC XX.
+01 WANTED_CHAR_NAME  PIC X.
+01 WANTED_ROW_NUMBER PIC 9.
+01 WANTED_ROW_TEXT   PIC X(9).
+01 EDIT_ANOTHER      PIC X VALUE 'Y'.
+01 SAVE_CHANGE       PIC X VALUE 'Y'.
+01 EDIT_MORE_ROWS    PIC X VALUE 'Y'.
+01 DISPLAY_ROW_SS    PIC 9.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    OPEN I-O GLYPH-FILE
+    IF GLYPH-FILE-STATUS = '35'
+        OPEN OUTPUT GLYPH-FILE
+        CLOSE GLYPH-FILE
+        OPEN I-O GLYPH-FILE
+    END-IF
+    PERFORM UNTIL EDIT_ANOTHER NOT = 'Y' AND EDIT_ANOTHER NOT = 'y'
+        PERFORM EDIT-ONE-GLYPH
+        DISPLAY 'Edit another character? (Y/N): ' WITH NO ADVANCING
+        ACCEPT EDIT_ANOTHER
+    END-PERFORM
+    CLOSE GLYPH-FILE
+    GOBACK.
+
+EDIT-ONE-GLYPH.
+    DISPLAY 'Character to edit (single glyph, e.g. 8): ' WITH NO ADVANCING
+    ACCEPT WANTED_CHAR_NAME
+    MOVE WANTED_CHAR_NAME TO GLYPH_CHAR_NAME
+    READ GLYPH-FILE
+        INVALID KEY
+            PERFORM SEED-FROM-COMPILED-TABLE
+    END-READ
+    MOVE 'Y' TO EDIT_MORE_ROWS
+    PERFORM UNTIL EDIT_MORE_ROWS NOT = 'Y' AND EDIT_MORE_ROWS NOT = 'y'
+        PERFORM SHOW-GLYPH-ROWS
+        DISPLAY 'Row to edit (1-9, 0 to stop): ' WITH NO ADVANCING
+        ACCEPT WANTED_ROW_NUMBER
+        IF WANTED_ROW_NUMBER > 0 AND WANTED_ROW_NUMBER < 10
+            DISPLAY 'New text for row ' WANTED_ROW_NUMBER
+                ' (9 characters): ' WITH NO ADVANCING
+            ACCEPT WANTED_ROW_TEXT
+            MOVE WANTED_ROW_TEXT TO GLYPH_ROW(WANTED_ROW_NUMBER)
+        ELSE
+            MOVE 'N' TO EDIT_MORE_ROWS
+        END-IF
+    END-PERFORM
+    DISPLAY 'Save this glyph? (Y/N): ' WITH NO ADVANCING
+    ACCEPT SAVE_CHANGE
+    IF SAVE_CHANGE = 'Y' OR SAVE_CHANGE = 'y'
+        REWRITE GLYPH-RECORD
+            INVALID KEY WRITE GLYPH-RECORD
+        END-REWRITE
+    END-IF
+.
+
+*> Seed the working record from the compiled-in BIG_CHARS3.cpy table
+*> so editing a character that has never been overridden starts from
+*> its current shipped raster instead of a blank glyph.
+SEED-FROM-COMPILED-TABLE.
+    MOVE WANTED_CHAR_NAME TO GLYPH_CHAR_NAME
+    MOVE 1 TO CHAR_SS
+    SEARCH CHARS
+        AT END
+            MOVE SPACES TO GLYPH_ROW(1) GLYPH_ROW(2) GLYPH_ROW(3)
+                GLYPH_ROW(4) GLYPH_ROW(5) GLYPH_ROW(6)
+                GLYPH_ROW(7) GLYPH_ROW(8) GLYPH_ROW(9)
+        WHEN WANTED_CHAR_NAME = CHAR_NAME OF CHARS(CHAR_SS)
+            PERFORM VARYING DISPLAY_ROW_SS FROM 1 BY 1
+                UNTIL DISPLAY_ROW_SS > 9
+                MOVE SEG(CHAR_SS, DISPLAY_ROW_SS)
+                    TO GLYPH_ROW(DISPLAY_ROW_SS)
+            END-PERFORM
+    END-SEARCH
+.
+
+SHOW-GLYPH-ROWS.
+    DISPLAY 'Character: [' GLYPH_CHAR_NAME ']'
+    PERFORM VARYING DISPLAY_ROW_SS FROM 1 BY 1 UNTIL DISPLAY_ROW_SS > 9
+        DISPLAY DISPLAY_ROW_SS ': [' GLYPH_ROW(DISPLAY_ROW_SS) ']'
+    END-PERFORM
+.
+
+END PROGRAM PROC_GLYPH_EDIT.
