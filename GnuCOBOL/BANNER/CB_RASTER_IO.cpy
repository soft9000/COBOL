@@ -0,0 +1,86 @@
+78 RASTER_CODE_SUCCESS          VALUE 1.
+78 RASTER_CODE_WARNING          VALUE 4.
+78 RASTER_CODE_EXCEPTION        VALUE 8.
+78 RASTER_CODE_ERROR            VALUE 9.
+
+78 RASTER_LINES                 VALUE 9.
+
+*> A printed/displayed banner row is 72 columns wide and each glyph is
+*> 9 columns wide, so 72 / 9 = 8 characters actually fit on one raster
+*> page. BANNER_FIELD itself is sized generously (64) so a caller can
+*> hand PROC_BANNER a long job name or account code; BANNER_CHARS_WIDE
+*> is computed at runtime from the trimmed length of BANNER_FIELD, not
+*> hardcoded, and anything past one page's worth is reported back via
+*> RASTER_TRUNCATED_COUNT instead of silently dropped.
+78 RASTER_PAGE_CHARS            VALUE 8.
+
+01 RASTER-IO.
+   05 RASTER_RETURN_CODE        PIC 99.
+      88 RASTER_SUCCESS         VALUE 1.
+      88 RASTER_WARNING         VALUE 4.
+      88 RASTER_EXCEPTION       VALUE 8.
+      88 RASTER_ERROR           VALUE 9.
+   05 NINE_LINES OCCURS 9 TIMES.
+      10 FILLER PIC X(72) VALUE ALL '/'.
+   05 RASTER_TRUNCATED_COUNT    PIC 9(4).
+   05 RASTER_SUBSTITUTED_COUNT  PIC 9(4).
+   05 RASTER_PRINT_REQUEST     PIC X VALUE 'N'.
+      88 RASTER_PRINT_TO_SPOOL VALUE 'Y'.
+   05 RASTER_PRINT_FILE        PIC X(64) VALUE SPACES.
+*> Color-coded console output, in the same 0-7 scheme as PROC_CLS's
+*> WS_COLORS.cpy (0=black 1=blue 2=green 3=cyan 4=red 5=magenta
+*> 6=yellow 7=white). Only rendered when the caller sets
+*> RASTER_DISPLAY_REQUEST to 'Y' -- callers who just want NINE_LINES
+*> to lay out themselves are unaffected.
+   05 RASTER_DISPLAY_REQUEST      PIC X VALUE 'N'.
+      88 RASTER_DISPLAY_TO_CONSOLE VALUE 'Y'.
+   05 RASTER_COLOR_FORE           PIC 9 VALUE 7.
+   05 RASTER_COLOR_BACK           PIC 9 VALUE 0.
+*> Mirror mode: reverse NINE_LINES top-to-bottom and each row
+*> left-to-right, for banners fed into a printer loaded backwards for
+*> the tractor-feed exit tray.
+   05 RASTER_MIRROR_REQUEST      PIC X VALUE 'N'.
+      88 RASTER_MIRROR_OUTPUT    VALUE 'Y'.
+*> Timestamp sub-banner: a smaller date/time line rendered directly
+*> under the main 9-row raster, so a printed banner stack shows which
+*> run it belongs to without cross-checking a separate log.
+   05 RASTER_TIMESTAMP_REQUEST   PIC X VALUE 'N'.
+      88 RASTER_STAMP_TIMESTAMP  VALUE 'Y'.
+   05 RASTER_TIMESTAMP_LINE      PIC X(72) VALUE SPACES.
+*> Name of the program making this request, supplied by the caller
+*> (COBOL has no automatic "who called me" intrinsic) so every call is
+*> traceable back to its caller in the audit trail.
+   05 RASTER_CALLING_PROGRAM     PIC X(32) VALUE SPACES.
+*> Font size: the classic 9-row glyph, or a compact 5-row glyph for
+*> banners that need to fit more lines on a page/screen. Same 9-column
+*> glyph width and 8-characters-per-page geometry either way -- only
+*> the row count (and so RASTER_ACTIVE_LINES) changes. Rows beyond
+*> RASTER_ACTIVE_LINES come back blank in NINE_LINES.
+   05 RASTER_FONT_SIZE         PIC 9 VALUE 9.
+      88 RASTER_FONT_9_LINE    VALUE 9.
+      88 RASTER_FONT_5_LINE    VALUE 5.
+   05 RASTER_ACTIVE_LINES      PIC 99 VALUE 9.
+*> Horizontal justification of the rendered characters within the
+*> 8-character-wide raster page -- left (default), right, or centered.
+*> A short BANNER_FIELD on its own page otherwise always renders
+*> flush left with trailing blank glyph slots.
+   05 RASTER_JUSTIFY           PIC X VALUE 'L'.
+      88 RASTER_JUSTIFY_LEFT   VALUE 'L'.
+      88 RASTER_JUSTIFY_RIGHT  VALUE 'R'.
+      88 RASTER_JUSTIFY_CENTER VALUE 'C'.
+*> Paging: BANNER_FIELD can carry more than one page's worth of
+*> characters (RASTER_PAGE_CHARS per page). The caller drives the
+*> paging loop by setting RASTER_PAGE_NUMBER (1-based) before each
+*> call; PROC_BANNER renders just that page into NINE_LINES and
+*> reports back the total page count plus whether more pages follow,
+*> so a 20-character title becomes a continuous multi-page run instead
+*> of eight characters at a time with no continuity.
+   05 RASTER_PAGE_NUMBER       PIC 99 VALUE 1.
+   05 RASTER_PAGE_COUNT        PIC 99 VALUE 1.
+   05 RASTER_PAGE_CONTINUED    PIC X VALUE 'N'.
+      88 RASTER_MORE_PAGES     VALUE 'Y'.
+   05 BANNER_FIELD PIC X(64).
+   05 BANNER_ARRAY
+      REDEFINES BANNER_FIELD OCCURS 64 TIMES
+      INDEXED BY BANNER_ARRAY_SS.
+      15 FILLER PIC X.
