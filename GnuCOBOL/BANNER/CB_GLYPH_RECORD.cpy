@@ -0,0 +1,11 @@
+*> FD/record for GLYPH-FILE (see CB_GLYPH_FILE.cpy for the SELECT).
+*> One 82-byte record per character: a 1-byte name followed by the
+*> nine 9-byte raster rows, the same shape PROC_GLYPH_EDIT reads from
+*> and writes back to and PROC_BANNER's character lookup reads from.
+FD GLYPH-FILE
+    RECORD CONTAINS 82 CHARACTERS
+    DATA RECORD IS GLYPH-RECORD.
+01 GLYPH-RECORD.
+   05 GLYPH_CHAR_NAME PIC X.
+   05 GLYPH_ROW OCCURS 9 TIMES INDEXED BY GLYPH_ROW_SS
+      PIC X(9).
