@@ -0,0 +1,112 @@
+*> Mission: Expose PROC_BANNER as a callable OS-level service instead
+*> of only a COBOL subprogram -- a job scheduler (cron, a Control-M-
+*> style scheduler, whatever kicks off this shop's batch work) can
+*> invoke this program directly by name and read its process exit code,
+*> with no COBOL of its own to write and no RASTER-IO group to build.
+*> One command-line invocation prints exactly one banner.
+*> GnuCOBOL: cobc -x -j -free PROC_BANNER_SERVICE.cob PROC_BANNER9.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROC_BANNER_SERVICE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> A durable, append-only record of every RASTER_ERROR/RASTER_EXCEPTION
+*> outcome -- see PROC_BANNER_BATCH.cob's own ALERT-FILE for why a
+*> DISPLAY alone isn't enough.
+    SELECT ALERT-FILE
+        ASSIGN TO 'BANNER_ALERTS.LOG'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ALERT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ALERT-FILE
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS ALERT-LINE.
+01 ALERT-LINE PIC X(132).
+
+WORKING-STORAGE SECTION.
+*> The whole command line becomes the banner text -- a scheduler job
+*> step is typically one shell word per argument already quoted by the
+*> scheduler itself, so no further UNSTRING/token parsing is needed
+*> the way the multi-token DEMO_ programs need for optional flags.
+01 WS-CMD-LINE PIC X(255).
+01 WS-ALERT-STATUS   PIC XX.
+01 WS-ALERT-PTR      PIC 9(4).
+01 WS-CURRENT-DATE   PIC X(21).
+01 WS-TIMESTAMP-DATE REDEFINES WS-CURRENT-DATE.
+    05 WS-TS-YYYY    PIC 9(4).
+    05 WS-TS-MM      PIC 9(2).
+    05 WS-TS-DD      PIC 9(2).
+    05 WS-TS-HH      PIC 9(2).
+    05 WS-TS-MI      PIC 9(2).
+    05 WS-TS-SS      PIC 9(2).
+
+*> RASTER-IO lives here, not in LINKAGE SECTION -- this program is the
+*> top of the call chain (nothing CALLs it with a USING), same as
+*> PROC_REPORT_LETTERHEAD/PROC_BANNER_BATCH.
+COPY 'CB_RASTER_IO.cpy'.
+
+*> Lets an operator retarget which compiled PROC_BANNER module this run
+*> actually calls (env var PROC_BANNER_LINK_TARGET) without recompiling
+*> this program -- see CB_BANNER_LINK.cpy for the full explanation.
+COPY 'CB_BANNER_LINK.cpy'.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE = SPACES
+        DISPLAY "USAGE: PROC_BANNER_SERVICE <banner text>"
+        MOVE RASTER_CODE_ERROR TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM RESOLVE_BANNER_LINK_TARGET
+    MOVE SPACES TO BANNER_FIELD
+    MOVE FUNCTION TRIM(WS-CMD-LINE) TO BANNER_FIELD
+    MOVE 'Y' TO RASTER_DISPLAY_REQUEST
+    MOVE 'PROC_BANNER_SERVICE' TO RASTER_CALLING_PROGRAM
+    CALL WS-BANNER-PROGRAM-NAME USING RASTER-IO
+    DISPLAY "PROC_BANNER_SERVICE return code: " RASTER_RETURN_CODE
+    IF RASTER_ERROR OR RASTER_EXCEPTION
+        PERFORM WRITE_ALERT_RECORD
+    END-IF
+*> Exit code passed straight back to the OS, so scheduler-level success/
+*> failure checks (cron's own exit-status test, a scheduler's job-step
+*> COND check) see PROC_BANNER's own RASTER_RETURN_CODE, not a fixed 0
+*> that would mask an ERROR/EXCEPTION result as a clean run.
+    MOVE RASTER_RETURN_CODE TO RETURN-CODE
+    STOP RUN.
+
+*> BANNER_ALERTS.LOG is the durable half of this failure -- see
+*> PROC_BANNER_BATCH.cob's own WRITE_ALERT_RECORD for the full comment.
+WRITE_ALERT_RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+    MOVE SPACES TO ALERT-LINE
+    MOVE 1 TO WS-ALERT-PTR
+    STRING WS-TS-YYYY '-' WS-TS-MM '-' WS-TS-DD
+        ' ' WS-TS-HH ':' WS-TS-MI ':' WS-TS-SS
+        ' ALERT ' FUNCTION TRIM(RASTER_CALLING_PROGRAM)
+        ' RETURN CODE ' RASTER_RETURN_CODE
+        ' ' FUNCTION TRIM(BANNER_FIELD)
+        DELIMITED BY SIZE INTO ALERT-LINE
+        WITH POINTER WS-ALERT-PTR
+    OPEN EXTEND ALERT-FILE
+    IF WS-ALERT-STATUS NOT = '00'
+        OPEN OUTPUT ALERT-FILE
+    END-IF
+    WRITE ALERT-LINE
+    CLOSE ALERT-FILE
+    .
+
+*> Retarget WS-BANNER-PROGRAM-NAME from PROC_BANNER_LINK_TARGET if an
+*> operator has set it -- see CB_BANNER_LINK.cpy.
+RESOLVE_BANNER_LINK_TARGET.
+    DISPLAY 'PROC_BANNER_LINK_TARGET' UPON ENVIRONMENT-NAME
+    ACCEPT WS-BANNER-LINK-ENV-VALUE FROM ENVIRONMENT-VALUE
+    IF WS-BANNER-LINK-ENV-VALUE NOT = SPACES
+        MOVE FUNCTION TRIM(WS-BANNER-LINK-ENV-VALUE) TO WS-BANNER-PROGRAM-NAME
+    END-IF
+    .
+
+END PROGRAM PROC_BANNER_SERVICE.
