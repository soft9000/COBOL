@@ -0,0 +1,10 @@
+*> Indirection point for which 9-row glyph table PROC_BANNER9 compiles
+*> against -- regenerate this file from PROC_BANNER_FONT9_COPYBOOK
+*> before compiling to swap in a shop-specific font table without
+*> touching PROC_BANNER9.cob itself:
+*>   PROC_BANNER_FONT9_COPYBOOK=${PROC_BANNER_FONT9_COPYBOOK:-BIG_CHARS3.cpy}
+*>   printf "COPY '%s'.\n" "$PROC_BANNER_FONT9_COPYBOOK" > CB_BANNER_FONT9.cpy
+*> Left unset, the default below (BIG_CHARS3.cpy) is what gets compiled
+*> in -- same as before this indirection existed. See PROC_BANNER9.cob's
+*> own header comment for the full explanation.
+COPY 'BIG_CHARS3.cpy'.
