@@ -0,0 +1,20 @@
+*> LINKAGE parameters for PROC_GOTOXY: cursor-addressed colored text,
+*> complementing PROC_CLS's cursor-addressed clearing. A caller that
+*> leaves the color fields at zero gets WS_COLORS.cpy's own defaults
+*> (7 on 0 -- white on black), same convention as PROC_CLS.
+01 PARAMS-GOTOXY.
+   05 TEXT_LINE        PIC 9(5).
+   05 TEXT_COLUMN      PIC 9(5).
+   05 TEXT_VALUE       PIC X(72) VALUE SPACES.
+   05 TEXT_COLOR_FORE  PIC 9 VALUE 0.
+*> TEXT_COLOR_FORE alone can't tell "caller wants black (0)" apart from
+*> "caller left this at its default" -- TEXT_COLOR_FORE_SET disambiguates
+*> the two, same *_PRESENT idiom CB_SYSTEM_CONFIG.cpy uses for
+*> CONFIG_COLOR_FORE. A caller that never sets it is unaffected: the
+*> flag defaults to 'N' and PROC_GOTOXY falls back to WS_COLORS.cpy same
+*> as before.
+   05 TEXT_COLOR_FORE_SET PIC X VALUE 'N'.
+      88 TEXT_COLOR_FORE_PRESENT VALUE 'Y'.
+   05 TEXT_COLOR_BACK  PIC 9 VALUE 0.
+   05 TEXT_COLOR_BACK_SET PIC X VALUE 'N'.
+      88 TEXT_COLOR_BACK_PRESENT VALUE 'Y'.
