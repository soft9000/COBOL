@@ -0,0 +1,184 @@
+*> Mission: One shift-change command an operator runs at the console
+*> instead of clearing the screen and printing a banner as two separate
+*> steps -- clears the whole screen via PROC_CLS, then displays a
+*> shift-start banner (the shift/operator name from the command line,
+*> or a default) with a timestamp sub-line, via PROC_BANNER.
+*> GnuCOBOL: cobc -x -j -free PROC_SHIFT_START.cob PROC_CLS.cob
+*>     PROC_BANNER9.cob PROC_LOAD_CONFIG.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROC_SHIFT_START.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> A durable, append-only record of every RASTER_ERROR/RASTER_EXCEPTION
+*> outcome -- see PROC_BANNER_BATCH.cob's own ALERT-FILE for why a
+*> DISPLAY alone isn't enough.
+    SELECT ALERT-FILE
+        ASSIGN TO 'BANNER_ALERTS.LOG'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ALERT-STATUS.
+*> The day's scheduled batch jobs, one job name per line -- same plain
+*> line-sequential control-file idiom as PROC_BANNER_BATCH's own
+*> BANNER_BATCH.CTL, so an operator or scheduler maintains it with a
+*> text editor, not a recompile.
+    SELECT SCHEDULE-FILE
+        ASSIGN TO DYNAMIC WS-SCHEDULE-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SCHEDULE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ALERT-FILE
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS ALERT-LINE.
+01 ALERT-LINE PIC X(132).
+
+FD SCHEDULE-FILE
+    RECORD CONTAINS 80 CHARACTERS
+    DATA RECORD IS SCHEDULE-LINE.
+01 SCHEDULE-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+*> The whole command line becomes the shift/operator name -- same
+*> one-argument idiom as PROC_BANNER_SERVICE, no further token parsing.
+01 WS-CMD-LINE      PIC X(255).
+01 WS-SHIFT-TITLE    PIC X(64) VALUE 'SHIFT START'.
+01 WS-ALERT-STATUS   PIC XX.
+01 WS-ALERT-PTR      PIC 9(4).
+*> Menu-of-scheduled-jobs support -- undersized-and-unguarded at 50
+*> entries, same style as PROC_BANNER_RECONCILE's WS-RECON-ENTRY table;
+*> a shift with more than 50 scheduled jobs listed has bigger problems
+*> than a truncated menu.
+01 WS-SCHEDULE-FILE-NAME PIC X(64) VALUE 'SHIFT_JOBS.CTL'.
+01 WS-SCHEDULE-STATUS    PIC XX.
+01 WS-SCHEDULE-AT-END    PIC X VALUE 'N'.
+    88 SCHEDULE-AT-END-OF-FILE VALUE 'Y'.
+01 WS-SCHEDULE-TABLE.
+    05 WS-SCHEDULE-ENTRY OCCURS 50 TIMES INDEXED BY WS-SCHEDULE-SS
+        PIC X(80).
+01 WS-SCHEDULE-COUNT     PIC 9(4) VALUE 0.
+*> DISPLAYed menu number -- WS-SCHEDULE-SS is a USAGE INDEX item (its
+*> OCCURS' INDEXED BY), which DISPLAYs as a raw signed binary value
+*> rather than a plain number, so the loop copies it here first.
+01 WS-SCHEDULE-DISPLAY-NUM PIC 9(4).
+01 WS-CURRENT-DATE   PIC X(21).
+01 WS-TIMESTAMP-DATE REDEFINES WS-CURRENT-DATE.
+    05 WS-TS-YYYY    PIC 9(4).
+    05 WS-TS-MM      PIC 9(2).
+    05 WS-TS-DD      PIC 9(2).
+    05 WS-TS-HH      PIC 9(2).
+    05 WS-TS-MI      PIC 9(2).
+    05 WS-TS-SS      PIC 9(2).
+
+*> LINKAGE parameters for PROC_CLS -- SCREEN_HEIGHT/WIDTH left at zero
+*> so PROC_CLS falls back through its own PROC_CLS_HEIGHT/WIDTH env
+*> var, then SYSTEM.CFG, then its compiled-in 24x80 default (req 016,
+*> 039), same as any other caller that just wants the whole screen
+*> cleared.
+COPY 'CB_CLS.cpy'.
+
+*> RASTER-IO lives here, not in LINKAGE SECTION -- this program is the
+*> top of the call chain (nothing CALLs it with a USING), same as
+*> PROC_REPORT_LETTERHEAD/PROC_BANNER_BATCH/PROC_BANNER_SERVICE.
+COPY 'CB_RASTER_IO.cpy'.
+
+*> Lets an operator retarget which compiled PROC_BANNER module this run
+*> actually calls (env var PROC_BANNER_LINK_TARGET) without recompiling
+*> this program -- see CB_BANNER_LINK.cpy for the full explanation.
+COPY 'CB_BANNER_LINK.cpy'.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE NOT = SPACES
+        MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-SHIFT-TITLE
+    END-IF
+    PERFORM RESOLVE_BANNER_LINK_TARGET
+    CALL 'PROC_CLS' USING PARAMS-CLS
+    MOVE SPACES TO BANNER_FIELD
+    MOVE WS-SHIFT-TITLE TO BANNER_FIELD
+    MOVE 'Y' TO RASTER_DISPLAY_REQUEST
+    MOVE 'Y' TO RASTER_TIMESTAMP_REQUEST
+    MOVE 'PROC_SHIFT_START' TO RASTER_CALLING_PROGRAM
+    CALL WS-BANNER-PROGRAM-NAME USING RASTER-IO
+    DISPLAY "PROC_SHIFT_START return code: " RASTER_RETURN_CODE
+    IF RASTER_ERROR OR RASTER_EXCEPTION
+        PERFORM WRITE_ALERT_RECORD
+    END-IF
+    PERFORM DISPLAY_SCHEDULE_MENU
+*> Exit code passed straight back to the OS, same idiom as
+*> PROC_BANNER_SERVICE (req 038) -- a scheduler kicking this off at
+*> shift change sees PROC_BANNER's own success/warning/exception/error
+*> code, not a fixed 0.
+    MOVE RASTER_RETURN_CODE TO RETURN-CODE
+    STOP RUN.
+
+*> BANNER_ALERTS.LOG is the durable half of this failure -- see
+*> PROC_BANNER_BATCH.cob's own WRITE_ALERT_RECORD for the full comment.
+WRITE_ALERT_RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+    MOVE SPACES TO ALERT-LINE
+    MOVE 1 TO WS-ALERT-PTR
+    STRING WS-TS-YYYY '-' WS-TS-MM '-' WS-TS-DD
+        ' ' WS-TS-HH ':' WS-TS-MI ':' WS-TS-SS
+        ' ALERT ' FUNCTION TRIM(RASTER_CALLING_PROGRAM)
+        ' RETURN CODE ' RASTER_RETURN_CODE
+        ' ' FUNCTION TRIM(BANNER_FIELD)
+        DELIMITED BY SIZE INTO ALERT-LINE
+        WITH POINTER WS-ALERT-PTR
+    OPEN EXTEND ALERT-FILE
+    IF WS-ALERT-STATUS NOT = '00'
+        OPEN OUTPUT ALERT-FILE
+    END-IF
+    WRITE ALERT-LINE
+    CLOSE ALERT-FILE
+    .
+
+*> Present the day's scheduled batch jobs as a simple numbered list, so
+*> shift start ends with the operator seeing what's coming up instead
+*> of having to go look it up separately. SHIFT_JOBS.CTL missing or
+*> empty is not an error -- a shop that hasn't set one up yet just sees
+*> a "none configured" message rather than a failure.
+DISPLAY_SCHEDULE_MENU.
+    MOVE 0 TO WS-SCHEDULE-COUNT
+    MOVE 'N' TO WS-SCHEDULE-AT-END
+    OPEN INPUT SCHEDULE-FILE
+    IF WS-SCHEDULE-STATUS = '00'
+        PERFORM UNTIL SCHEDULE-AT-END-OF-FILE
+            READ SCHEDULE-FILE
+                AT END SET SCHEDULE-AT-END-OF-FILE TO TRUE
+                NOT AT END
+                    IF WS-SCHEDULE-COUNT < 50
+                        ADD 1 TO WS-SCHEDULE-COUNT
+                        MOVE SCHEDULE-LINE TO WS-SCHEDULE-ENTRY(WS-SCHEDULE-COUNT)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE SCHEDULE-FILE
+    END-IF
+    IF WS-SCHEDULE-COUNT = 0
+        DISPLAY "No scheduled jobs configured for today ("
+            FUNCTION TRIM(WS-SCHEDULE-FILE-NAME) " not found or empty)"
+    ELSE
+        DISPLAY "Today's scheduled batch jobs:"
+        PERFORM VARYING WS-SCHEDULE-SS FROM 1 BY 1
+            UNTIL WS-SCHEDULE-SS > WS-SCHEDULE-COUNT
+            MOVE WS-SCHEDULE-SS TO WS-SCHEDULE-DISPLAY-NUM
+            DISPLAY "  " WS-SCHEDULE-DISPLAY-NUM ") "
+                FUNCTION TRIM(WS-SCHEDULE-ENTRY(WS-SCHEDULE-SS))
+        END-PERFORM
+    END-IF
+    .
+
+*> Retarget WS-BANNER-PROGRAM-NAME from PROC_BANNER_LINK_TARGET if an
+*> operator has set it -- see CB_BANNER_LINK.cpy.
+RESOLVE_BANNER_LINK_TARGET.
+    DISPLAY 'PROC_BANNER_LINK_TARGET' UPON ENVIRONMENT-NAME
+    ACCEPT WS-BANNER-LINK-ENV-VALUE FROM ENVIRONMENT-VALUE
+    IF WS-BANNER-LINK-ENV-VALUE NOT = SPACES
+        MOVE FUNCTION TRIM(WS-BANNER-LINK-ENV-VALUE) TO WS-BANNER-PROGRAM-NAME
+    END-IF
+    .
+
+END PROGRAM PROC_SHIFT_START.
