@@ -0,0 +1,150 @@
+*> Mission: Letterhead a standard report with a PROC_BANNER raster
+*> instead of the report standing alone on the printer. Renders the
+*> title as a banner at the top of the print file, then copies the
+*> report body straight after it, so the report package physically
+*> separates itself on the printer without a manual banner-insertion
+*> step.
+*> GnuCOBOL: cobc -x -j -free PROC_REPORT_LETTERHEAD.cob PROC_BANNER9.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROC_REPORT_LETTERHEAD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REPORT-BODY ASSIGN TO DYNAMIC WS-REPORT-BODY-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-BODY-STATUS.
+    SELECT REPORT-OUT ASSIGN TO DYNAMIC WS-REPORT-OUT-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-OUT-STATUS.
+*> A durable, append-only record of every RASTER_ERROR/RASTER_EXCEPTION
+*> outcome -- see PROC_BANNER_BATCH.cob's own ALERT-FILE for why a
+*> DISPLAY alone isn't enough.
+    SELECT ALERT-FILE
+        ASSIGN TO 'BANNER_ALERTS.LOG'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ALERT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD REPORT-BODY
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS REPORT-BODY-LINE.
+01 REPORT-BODY-LINE PIC X(132).
+
+FD REPORT-OUT
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS REPORT-OUT-LINE.
+01 REPORT-OUT-LINE PIC X(132).
+
+FD ALERT-FILE
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS ALERT-LINE.
+01 ALERT-LINE PIC X(132).
+
+WORKING-STORAGE SECTION.
+01 WS-REPORT-BODY-NAME   PIC X(64) VALUE 'REPORT_BODY.TXT'.
+01 WS-REPORT-BODY-STATUS PIC XX.
+01 WS-REPORT-OUT-NAME    PIC X(64) VALUE 'REPORT.PRN'.
+01 WS-REPORT-OUT-STATUS  PIC XX.
+01 WS-REPORT-TITLE       PIC X(64) VALUE 'MONTH END REPORT'.
+01 WS-BODY-EOF           PIC X VALUE 'N'.
+01 WS-ALERT-STATUS       PIC XX.
+01 WS-ALERT-PTR          PIC 9(4).
+01 WS-CURRENT-DATE       PIC X(21).
+01 WS-TIMESTAMP-DATE     REDEFINES WS-CURRENT-DATE.
+    05 WS-TS-YYYY        PIC 9(4).
+    05 WS-TS-MM          PIC 9(2).
+    05 WS-TS-DD          PIC 9(2).
+    05 WS-TS-HH          PIC 9(2).
+    05 WS-TS-MI          PIC 9(2).
+    05 WS-TS-SS          PIC 9(2).
+
+*> RASTER-IO lives here, not in LINKAGE SECTION -- this program is the
+*> top of the call chain (nothing CALLs it with a USING), so there is
+*> no caller-supplied storage for a LINKAGE SECTION group to overlay.
+COPY 'CB_RASTER_IO.cpy'.
+
+*> Lets an operator retarget which compiled PROC_BANNER module this run
+*> actually calls (env var PROC_BANNER_LINK_TARGET) without recompiling
+*> this program -- see CB_BANNER_LINK.cpy for the full explanation.
+COPY 'CB_BANNER_LINK.cpy'.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+*> Erase any prior REPORT.PRN so the banner is the very first thing
+*> written -- PROC_BANNER's own print path always appends.
+    OPEN OUTPUT REPORT-OUT
+    CLOSE REPORT-OUT
+
+    PERFORM RESOLVE_BANNER_LINK_TARGET
+    MOVE WS-REPORT-TITLE TO BANNER_FIELD
+    MOVE 'Y' TO RASTER_PRINT_REQUEST
+    MOVE WS-REPORT-OUT-NAME TO RASTER_PRINT_FILE
+    MOVE 'PROC_REPORT_LETTERHEAD' TO RASTER_CALLING_PROGRAM
+    CALL WS-BANNER-PROGRAM-NAME USING RASTER-IO
+    DISPLAY 'Letterhead banner return code: [' RASTER_RETURN_CODE ']'
+*> A failed letterhead (RASTER_ERROR/RASTER_EXCEPTION) means the report
+*> package has no usable banner at all -- fail the job step via
+*> RETURN-CODE rather than silently continuing on to copy the report
+*> body as if the letterhead had succeeded. See PROC_BANNER_BATCH's
+*> ABEND-JOB-STEP for the same idiom.
+    IF RASTER_ERROR OR RASTER_EXCEPTION
+        DISPLAY 'ABEND: PROC_REPORT_LETTERHEAD terminating job step, '
+            'RASTER_RETURN_CODE ' RASTER_RETURN_CODE
+        PERFORM WRITE_ALERT_RECORD
+        MOVE RASTER_RETURN_CODE TO RETURN-CODE
+        GOBACK
+    END-IF
+
+    OPEN INPUT REPORT-BODY
+    IF WS-REPORT-BODY-STATUS NOT = '00'
+        DISPLAY 'No report body found at [' WS-REPORT-BODY-NAME
+            '] -- letterhead written alone.'
+    ELSE
+        OPEN EXTEND REPORT-OUT
+        PERFORM UNTIL WS-BODY-EOF = 'Y'
+            READ REPORT-BODY
+                AT END MOVE 'Y' TO WS-BODY-EOF
+                NOT AT END
+                    MOVE REPORT-BODY-LINE TO REPORT-OUT-LINE
+                    WRITE REPORT-OUT-LINE
+            END-READ
+        END-PERFORM
+        CLOSE REPORT-BODY
+        CLOSE REPORT-OUT
+    END-IF
+    GOBACK.
+
+*> BANNER_ALERTS.LOG is the durable half of this failure -- see
+*> PROC_BANNER_BATCH.cob's own WRITE_ALERT_RECORD for the full comment.
+WRITE_ALERT_RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+    MOVE SPACES TO ALERT-LINE
+    MOVE 1 TO WS-ALERT-PTR
+    STRING WS-TS-YYYY '-' WS-TS-MM '-' WS-TS-DD
+        ' ' WS-TS-HH ':' WS-TS-MI ':' WS-TS-SS
+        ' ALERT ' FUNCTION TRIM(RASTER_CALLING_PROGRAM)
+        ' RETURN CODE ' RASTER_RETURN_CODE
+        ' ' FUNCTION TRIM(BANNER_FIELD)
+        DELIMITED BY SIZE INTO ALERT-LINE
+        WITH POINTER WS-ALERT-PTR
+    OPEN EXTEND ALERT-FILE
+    IF WS-ALERT-STATUS NOT = '00'
+        OPEN OUTPUT ALERT-FILE
+    END-IF
+    WRITE ALERT-LINE
+    CLOSE ALERT-FILE
+    .
+
+*> Retarget WS-BANNER-PROGRAM-NAME from PROC_BANNER_LINK_TARGET if an
+*> operator has set it -- see CB_BANNER_LINK.cpy.
+RESOLVE_BANNER_LINK_TARGET.
+    DISPLAY 'PROC_BANNER_LINK_TARGET' UPON ENVIRONMENT-NAME
+    ACCEPT WS-BANNER-LINK-ENV-VALUE FROM ENVIRONMENT-VALUE
+    IF WS-BANNER-LINK-ENV-VALUE NOT = SPACES
+        MOVE FUNCTION TRIM(WS-BANNER-LINK-ENV-VALUE) TO WS-BANNER-PROGRAM-NAME
+    END-IF
+    .
+
+END PROGRAM PROC_REPORT_LETTERHEAD.
