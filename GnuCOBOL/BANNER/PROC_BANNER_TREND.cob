@@ -0,0 +1,227 @@
+*> Mission: A monthly rollup off BANNER_AUDIT.DAT charting banner
+*> volume and error rate per calling program over time, so a
+*> capacity-planning or change-control review can see whether a
+*> particular batch job's banner-error rate is creeping up instead of
+*> only ever looking at one day's run in isolation. One report line per
+*> distinct (date, calling program) pair seen in the audit trail. Same
+*> read-the-whole-audit-file-once/build-an-in-memory-table approach as
+*> PROC_BANNER_RECONCILE.cob's own TALLY-AUDIT-LINE.
+*> GnuCOBOL: cobc -x -j -free PROC_BANNER_TREND.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROC_BANNER_TREND.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-FILE-IN ASSIGN TO 'BANNER_AUDIT.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT TREND-REPORT ASSIGN TO 'PROC_BANNER_TREND.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD AUDIT-FILE-IN
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS AUDIT-LINE-IN.
+01 AUDIT-LINE-IN PIC X(132).
+
+FD TREND-REPORT
+*> Wide enough for a full PROGRAM= (32 chars) plus every COUNT=/
+*> SUCCESS=/WARNING=/ERROR=/ERROR_RATE=/VOL_TREND=/RATE_TREND= field at
+*> its widest -- GnuCOBOL 3.2.0's STRING silently stops writing once
+*> its target is full rather than raising an error (req 042), so this
+*> has to be sized generously up front, not just wide enough for the
+*> sample data a test happens to use.
+    RECORD CONTAINS 200 CHARACTERS
+    DATA RECORD IS REPORT-LINE.
+01 REPORT-LINE PIC X(200).
+
+WORKING-STORAGE SECTION.
+COPY 'CB_RASTER_IO.cpy'.
+01 WS-AUDIT-STATUS  PIC XX.
+01 WS-REPORT-STATUS PIC XX.
+01 WS-AT-END        PIC X VALUE 'N'.
+    88 AT-END-OF-AUDIT VALUE 'Y'.
+
+*> WRITE_AUDIT_RECORD's line is DATE TIME PROGRAM CODE SPOOL=x/y
+*> FILE=xxx BANNER_FIELD -- only the first four tokens are needed here,
+*> same "pull out only as many leading tokens as needed" idiom as
+*> PROC_BANNER_RECONCILE.
+01 WS-TOK-DATE    PIC X(10).
+01 WS-TOK-TIME    PIC X(8).
+01 WS-TOK-PROGRAM PIC X(32).
+01 WS-TOK-CODE    PIC X(2).
+*> Reuses RASTER_RETURN_CODE's own 88-level condition names (RASTER-IO
+*> comes along with the CB_RASTER_IO.cpy COPY above) instead of
+*> re-testing magic '01'/'04'/'08'/'09' literals -- same
+*> top-of-call-chain RASTER-IO reuse PROC_BANNER_BATCH already does.
+
+*> One entry per distinct (date, calling program) pair seen, in the
+*> order first encountered -- BANNER_AUDIT.DAT is append-only and
+*> written in chronological order, so first-encountered order is
+*> already date order per program without a separate sort step.
+01 WS-TREND-TABLE.
+    05 WS-TREND-ENTRY OCCURS 400 TIMES INDEXED BY WS-TREND-SS.
+        10 WS-TREND-DATE          PIC X(10).
+        10 WS-TREND-PROGRAM       PIC X(32).
+        10 WS-TREND-TOTAL-COUNT   PIC 9(9) VALUE 0.
+        10 WS-TREND-SUCCESS-COUNT PIC 9(9) VALUE 0.
+        10 WS-TREND-WARNING-COUNT PIC 9(9) VALUE 0.
+        10 WS-TREND-ERROR-COUNT   PIC 9(9) VALUE 0.
+01 WS-TREND-ENTRY-COUNT PIC 9(4) VALUE 0.
+01 WS-TREND-MATCH-SS    PIC 9(4).
+
+*> Previous-day-for-this-program lookup, used only while writing the
+*> report -- entries are chronological per program, so the nearest
+*> earlier row for the same WS-TREND-PROGRAM is that program's prior
+*> day.
+01 WS-PREV-SS           PIC 9(4).
+01 WS-PREV-MATCH-SS     PIC 9(4).
+
+01 WS-ERROR-RATE        PIC 999V99.
+01 WS-ERROR-RATE-EDIT   PIC ZZ9.99.
+01 WS-PREV-ERROR-RATE   PIC 999V99.
+01 WS-RATE-DELTA        PIC S999V99.
+01 WS-RATE-DELTA-EDIT   PIC +(3)9.99.
+01 WS-VOLUME-DELTA      PIC S9(9).
+01 WS-VOLUME-DELTA-EDIT PIC +(9)9.
+01 WS-REPORT-PTR        PIC 9(4).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    OPEN INPUT AUDIT-FILE-IN
+    IF WS-AUDIT-STATUS NOT = '00'
+        DISPLAY "No audit trail found at BANNER_AUDIT.DAT -- nothing to trend"
+        STOP RUN
+    END-IF
+    PERFORM UNTIL AT-END-OF-AUDIT
+        READ AUDIT-FILE-IN
+            AT END SET AT-END-OF-AUDIT TO TRUE
+            NOT AT END PERFORM TALLY-AUDIT-LINE
+        END-READ
+    END-PERFORM
+    CLOSE AUDIT-FILE-IN
+
+    PERFORM WRITE-TREND-REPORT
+
+    DISPLAY "Banner request trend report written for "
+        WS-TREND-ENTRY-COUNT " day/program combination(s)"
+    STOP RUN.
+
+TALLY-AUDIT-LINE.
+    UNSTRING AUDIT-LINE-IN DELIMITED BY ALL SPACE
+        INTO WS-TOK-DATE WS-TOK-TIME WS-TOK-PROGRAM WS-TOK-CODE
+    MOVE WS-TOK-CODE TO RASTER_RETURN_CODE
+    PERFORM FIND-OR-ADD-TREND-ENTRY
+*> WS-TREND-MATCH-SS is left at 0 when this is a new (date, program)
+*> combination and WS-TREND-TABLE is already full -- same
+*> undersized-and-unguarded-but-not-crashing idiom as
+*> PROC_BANNER_BATCH's RECORD_FAILURE_DETAIL, this one audit line is
+*> silently dropped from the trend rather than corrupting the table.
+    IF WS-TREND-MATCH-SS > 0
+        ADD 1 TO WS-TREND-TOTAL-COUNT(WS-TREND-MATCH-SS)
+        EVALUATE TRUE
+            WHEN RASTER_SUCCESS
+                ADD 1 TO WS-TREND-SUCCESS-COUNT(WS-TREND-MATCH-SS)
+            WHEN RASTER_WARNING
+                ADD 1 TO WS-TREND-WARNING-COUNT(WS-TREND-MATCH-SS)
+            WHEN OTHER
+*> RASTER_EXCEPTION and RASTER_ERROR both count as an error for the
+*> rate this report charts -- a batch job doesn't care which of the
+*> two flavors of failure it got, only that the banner didn't render.
+                ADD 1 TO WS-TREND-ERROR-COUNT(WS-TREND-MATCH-SS)
+        END-EVALUATE
+    END-IF
+.
+
+*> Linear search is fine here -- a shop's audit trail spans, at most, a
+*> few hundred distinct (date, program) combinations before this report
+*> is rerun and the table starts fresh, nowhere near the 400-entry
+*> table limit.
+FIND-OR-ADD-TREND-ENTRY.
+    MOVE 0 TO WS-TREND-MATCH-SS
+    PERFORM VARYING WS-TREND-SS FROM 1 BY 1
+        UNTIL WS-TREND-SS > WS-TREND-ENTRY-COUNT
+        IF WS-TREND-DATE(WS-TREND-SS) = WS-TOK-DATE
+            AND WS-TREND-PROGRAM(WS-TREND-SS) = WS-TOK-PROGRAM
+            MOVE WS-TREND-SS TO WS-TREND-MATCH-SS
+        END-IF
+    END-PERFORM
+    IF WS-TREND-MATCH-SS = 0 AND WS-TREND-ENTRY-COUNT < 400
+        ADD 1 TO WS-TREND-ENTRY-COUNT
+        MOVE WS-TREND-ENTRY-COUNT TO WS-TREND-MATCH-SS
+        MOVE WS-TOK-DATE TO WS-TREND-DATE(WS-TREND-MATCH-SS)
+        MOVE WS-TOK-PROGRAM TO WS-TREND-PROGRAM(WS-TREND-MATCH-SS)
+    END-IF
+.
+
+*> One line per (date, program): that day's call volume for the
+*> program, its success/warning/error breakdown, the resulting error
+*> rate, and how volume and error rate moved versus that same program's
+*> previous day in the table (a program's first day has nothing to
+*> compare against, so its trend reads N/A rather than a false zero).
+WRITE-TREND-REPORT.
+    OPEN OUTPUT TREND-REPORT
+    PERFORM VARYING WS-TREND-SS FROM 1 BY 1
+        UNTIL WS-TREND-SS > WS-TREND-ENTRY-COUNT
+        COMPUTE WS-ERROR-RATE ROUNDED =
+            (WS-TREND-ERROR-COUNT(WS-TREND-SS) * 100) /
+                WS-TREND-TOTAL-COUNT(WS-TREND-SS)
+        MOVE WS-ERROR-RATE TO WS-ERROR-RATE-EDIT
+        PERFORM FIND-PREVIOUS-DAY-FOR-PROGRAM
+        MOVE SPACES TO REPORT-LINE
+        MOVE 1 TO WS-REPORT-PTR
+        IF WS-PREV-MATCH-SS = 0
+            STRING "DATE " WS-TREND-DATE(WS-TREND-SS)
+                " PROGRAM " FUNCTION TRIM(WS-TREND-PROGRAM(WS-TREND-SS))
+                " COUNT=" WS-TREND-TOTAL-COUNT(WS-TREND-SS)
+                " SUCCESS=" WS-TREND-SUCCESS-COUNT(WS-TREND-SS)
+                " WARNING=" WS-TREND-WARNING-COUNT(WS-TREND-SS)
+                " ERROR=" WS-TREND-ERROR-COUNT(WS-TREND-SS)
+                " ERROR_RATE=" WS-ERROR-RATE-EDIT "%"
+                " VOL_TREND=N/A RATE_TREND=N/A"
+                DELIMITED BY SIZE INTO REPORT-LINE
+                WITH POINTER WS-REPORT-PTR
+        ELSE
+            COMPUTE WS-VOLUME-DELTA =
+                WS-TREND-TOTAL-COUNT(WS-TREND-SS)
+                    - WS-TREND-TOTAL-COUNT(WS-PREV-MATCH-SS)
+            MOVE WS-VOLUME-DELTA TO WS-VOLUME-DELTA-EDIT
+            COMPUTE WS-PREV-ERROR-RATE ROUNDED =
+                (WS-TREND-ERROR-COUNT(WS-PREV-MATCH-SS) * 100) /
+                    WS-TREND-TOTAL-COUNT(WS-PREV-MATCH-SS)
+            COMPUTE WS-RATE-DELTA = WS-ERROR-RATE - WS-PREV-ERROR-RATE
+            MOVE WS-RATE-DELTA TO WS-RATE-DELTA-EDIT
+            STRING "DATE " WS-TREND-DATE(WS-TREND-SS)
+                " PROGRAM " FUNCTION TRIM(WS-TREND-PROGRAM(WS-TREND-SS))
+                " COUNT=" WS-TREND-TOTAL-COUNT(WS-TREND-SS)
+                " SUCCESS=" WS-TREND-SUCCESS-COUNT(WS-TREND-SS)
+                " WARNING=" WS-TREND-WARNING-COUNT(WS-TREND-SS)
+                " ERROR=" WS-TREND-ERROR-COUNT(WS-TREND-SS)
+                " ERROR_RATE=" WS-ERROR-RATE-EDIT "%"
+                " VOL_TREND=" WS-VOLUME-DELTA-EDIT
+                " RATE_TREND=" WS-RATE-DELTA-EDIT
+                DELIMITED BY SIZE INTO REPORT-LINE
+                WITH POINTER WS-REPORT-PTR
+        END-IF
+        WRITE REPORT-LINE
+    END-PERFORM
+    CLOSE TREND-REPORT
+.
+
+*> Nearest earlier table row for this same program -- entries are
+*> appended in chronological order, so the last match found before
+*> WS-TREND-SS is that program's immediately preceding day.
+FIND-PREVIOUS-DAY-FOR-PROGRAM.
+    MOVE 0 TO WS-PREV-MATCH-SS
+    PERFORM VARYING WS-PREV-SS FROM 1 BY 1
+        UNTIL WS-PREV-SS >= WS-TREND-SS
+        IF WS-TREND-PROGRAM(WS-PREV-SS) = WS-TREND-PROGRAM(WS-TREND-SS)
+            MOVE WS-PREV-SS TO WS-PREV-MATCH-SS
+        END-IF
+    END-PERFORM
+.
+
+END PROGRAM PROC_BANNER_TREND.
