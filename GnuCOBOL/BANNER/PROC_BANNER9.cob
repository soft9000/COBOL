@@ -1,23 +1,149 @@
 *> Mission: Show how LINKAGE WRITING is POSSIBLE. Constants OK in GNU - everywhere!
 *> GnuCOBOL: cobc -free PROC_BANNER8.cob
 *> Source: https://github.com/soft9000/COBOL/tree/master/TheMajority/BANNER
+*> Which glyph table gets compiled in is a build-time choice, not a
+*> caller-source one: CB_BANNER_FONT9.cpy/CB_BANNER_FONT5.cpy are each a
+*> one-line indirection COPYing the real font table by name. Regenerate
+*> them from PROC_BANNER_FONT9_COPYBOOK/PROC_BANNER_FONT5_COPYBOOK before
+*> compiling to link a shop-specific font table in without touching this
+*> file (GnuCOBOL resolves COPY names at compile time, so an OS
+*> environment variable can only reach it through a build step like this
+*> one, not through the COBOL source directly):
+*>   PROC_BANNER_FONT9_COPYBOOK=${PROC_BANNER_FONT9_COPYBOOK:-BIG_CHARS3.cpy}
+*>   PROC_BANNER_FONT5_COPYBOOK=${PROC_BANNER_FONT5_COPYBOOK:-BIG_CHARS5.cpy}
+*>   printf "COPY '%s'.\n" "$PROC_BANNER_FONT9_COPYBOOK" > CB_BANNER_FONT9.cpy
+*>   printf "COPY '%s'.\n" "$PROC_BANNER_FONT5_COPYBOOK" > CB_BANNER_FONT5.cpy
+*> Left unset, both default to today's BIG_CHARS3.cpy/BIG_CHARS5.cpy --
+*> the same font tables compiled in before this indirection existed.
+*> This is unrelated to RASTER_FONT_SIZE below, which selects between
+*> whichever 9-line/5-line tables got compiled in at RUNTIME, per call.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PROC_BANNER.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Optional print/spool output -- only opened when the caller sets
+*> RASTER_PRINT_REQUEST to 'Y' (see WRITE_PRINT_FILE below).
+    SELECT PRINT-FILE ASSIGN TO DYNAMIC WS-PRINT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRINT-FILE-STATUS.
+*> Retry/replay queue: every rejected request (RASTER_ERROR or
+*> RASTER_EXCEPTION) is appended here with its original BANNER_FIELD
+*> and a timestamp, so failed banners can be replayed once the font
+*> table or input data is fixed instead of re-running the whole job.
+    SELECT RETRY-FILE ASSIGN TO 'BANNER_RETRY.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RETRY-FILE-STATUS.
+*> Audit trail: every call into PROC_BANNER, successful or not, is
+*> appended here with its calling program, BANNER_FIELD text and
+*> RASTER_RETURN_CODE, so change control can prove which banners were
+*> actually generated during a given batch run.
+    SELECT AUDIT-FILE ASSIGN TO 'BANNER_AUDIT.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+*> Runtime glyph override store maintained by PROC_GLYPH_EDIT -- an
+*> operator-corrected or newly-added character here takes effect on
+*> the very next call without a recompile. Same 9-row shape as the
+*> compiled-in CHARS table, so it only overrides the classic 9-line
+*> font; RASTER_FONT_5_LINE always renders from the compiled-in
+*> CHARS_COMPACT table (BIG_CHARS.DAT has no compact-font counterpart
+*> to override from).
+    COPY 'CB_GLYPH_FILE.cpy'.
+
 DATA DIVISION.
+FILE SECTION.
+FD PRINT-FILE
+    RECORD CONTAINS 72 CHARACTERS
+    DATA RECORD IS PRINT-LINE.
+01 PRINT-LINE PIC X(72).
+
+FD RETRY-FILE
+    RECORD CONTAINS 100 CHARACTERS
+    DATA RECORD IS RETRY-LINE.
+01 RETRY-LINE PIC X(100).
+
+FD AUDIT-FILE
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS AUDIT-LINE.
+01 AUDIT-LINE PIC X(132).
+
+COPY 'CB_GLYPH_RECORD.cpy'.
+
 WORKING-STORAGE SECTION.
-COPY "BIG_CHARS3.cpy".
+01 GLYPH-FILE-STATUS PIC XX.
+*> Opened once and left open for the life of the run -- working storage
+*> (and, per GnuCOBOL, an already-OPENed file) persists across repeat
+*> CALLs into this module, so a batch window full of banners doesn't
+*> re-OPEN BIG_CHARS.DAT for every character of every call. A shop that
+*> has never run PROC_GLYPH_EDIT has no BIG_CHARS.DAT at all -- that is
+*> not an error, it just means every character falls back to the
+*> compiled-in table exactly as before this override existed.
+01 WS-GLYPH-FILE-OPENED PIC X VALUE 'N'.
+    88 GLYPH-FILE-IS-OPEN VALUE 'Y'.
+01 WS-GLYPH-FILE-AVAILABLE PIC X VALUE 'N'.
+    88 GLYPH-FILE-IS-AVAILABLE VALUE 'Y'.
+01 WS-GLYPH-OVERRIDE-FOUND PIC X VALUE 'N'.
+    88 GLYPH-OVERRIDE-ACTIVE VALUE 'Y'.
+01 WS-PRINT-FILE-NAME   PIC X(64) VALUE 'BANNER.PRN'.
+01 WS-PRINT-FILE-STATUS PIC XX.
+01 WS-RETRY-FILE-STATUS PIC XX.
+01 WS-AUDIT-FILE-STATUS PIC XX.
+*> Recorded in the audit line so a nightly reconciliation run
+*> (PROC_BANNER_RECONCILE) can tell which calls actually claim to have
+*> written to the print spool, and to which file, without having to
+*> guess from RASTER_PRINT_TO_SPOOL state that no longer exists by the
+*> time the audit file is read back.
+01 WS-AUDIT-SPOOL-FLAG        PIC X VALUE 'N'.
+01 WS-AUDIT-PRINT-FILE-FOR-LOG PIC X(64) VALUE 'NONE'.
+01 WS-AUDIT-LINE-PTR           PIC 9(4).
+COPY 'CB_BANNER_FONT9.cpy'.
+COPY 'CB_BANNER_FONT5.cpy'.
 
-*> Can only fit 8 across the screen (todo: calculate)
+*> How many raster rows this call actually renders -- 9 for the
+*> classic font, 5 for RASTER_FONT_5_LINE -- driving both the
+*> SEG_TO_RASTER row loop and RASTER_ACTIVE_LINES reported back.
+01 SELECTED_CHAR_HEIGHT PIC 9(4) VALUE 9.
+
+*> BANNER_CHARS_WIDE is the fixed raster geometry: 72 columns / 9 per
+*> glyph = 8 segments per row, used below as the RASTER_SEG addressing
+*> stride. It is NOT how many input characters this call renders --
+*> that count is now computed into BANNER_LOOP_LIMIT from the trimmed
+*> length of BANNER_FIELD, instead of always assuming all 8 are used.
 01 BANNER_CHARS_WIDE PIC 9 VALUE 8.
+01 BANNER_LOOP_LIMIT PIC 9(4) VALUE 0.
+01 BANNER_INPUT_LEN  PIC 9(4) VALUE 0.
+*> One shared shop-wide config file (SYSTEM.CFG), read once per call via
+*> PROC_LOAD_CONFIG. CONFIG_BANNER_CHARS_WIDE is only honored if it
+*> matches RASTER_PAGE_CHARS -- BANNER_CHARS_WIDE is the raster
+*> addressing stride tied to the fixed 72x9 RASTER_BUFFER geometry, so a
+*> mismatched override is logged and ignored instead of corrupting
+*> raster addressing.
+COPY 'CB_SYSTEM_CONFIG.cpy'.
+01 BANNER_PAGE_START PIC 9(4) VALUE 0.
+01 WS_JUSTIFY_SHIFT  PIC 9(4) VALUE 0.
 
 01 OFFSETS.
-   05 RASTER_CHAR_OFFSET PIC 9(4) VALUE 1.
    05 RASTER_SEG_OFFSET  PIC 9(4) VALUE 1.
 
 01 COUNTERS.
    05 LOOP-01            PIC 9(4) VALUE 0.
 
+01 MIRROR-WORK.
+   05 MIRROR_TEMP_LINE PIC X(72).
+   05 MIRROR_TOP_SS    PIC 9.
+   05 MIRROR_BOTTOM_SS PIC 9.
+
+01 WS-CURRENT-DATE     PIC X(21).
+01 WS-TIMESTAMP-DATE   REDEFINES WS-CURRENT-DATE.
+   05 WS-TS-YYYY       PIC 9(4).
+   05 WS-TS-MM         PIC 9(2).
+   05 WS-TS-DD         PIC 9(2).
+   05 WS-TS-HH         PIC 9(2).
+   05 WS-TS-MI         PIC 9(2).
+   05 WS-TS-SS         PIC 9(2).
+   05 FILLER           PIC X(7).
+
 01 RASTER-GROUP.
    05 RASTER_BUFFER PIC X(648)  VALUE SPACES.
    05 RASTER_SEG REDEFINES RASTER_BUFFER OCCURS 72 TIMES
@@ -31,35 +157,339 @@ LINKAGE SECTION.
 COPY 'CB_RASTER_IO.cpy'.
 
 PROCEDURE DIVISION USING RASTER-IO.
-MOVE 1 TO RASTER_SEG_OFFSET.
-PERFORM VARYING BANNER_ARRAY_SS 
-  FROM 1 BY 1 UNTIL BANNER_ARRAY_SS > BANNER_CHARS_WIDE
-    MOVE 1 TO CHAR_SS
-    SEARCH CHARS 
-        AT END MOVE RASTER_CODE_ERROR TO RASTER_RETURN_CODE
-            EXIT PROGRAM
-        WHEN BANNER_ARRAY(BANNER_ARRAY_SS) = CHAR_NAME OF CHARS(CHAR_SS)
-            PERFORM SEG_TO_RASTER
-            ADD 1 TO RASTER_CHAR_OFFSET
-            MOVE BANNER_ARRAY_SS TO RASTER_SEG_OFFSET
-            ADD 1 TO RASTER_SEG_OFFSET
-            MULTIPLY RASTER_SEG_OFFSET BY RASTER_CHAR_OFFSET
-        END-SEARCH
+PERFORM OPEN_GLYPH_FILE_ONCE.
+CALL 'PROC_LOAD_CONFIG' USING SYSTEM-CONFIG.
+IF CONFIG_BANNER_CHARS_WIDE > 0
+    IF CONFIG_BANNER_CHARS_WIDE = RASTER_PAGE_CHARS
+        MOVE CONFIG_BANNER_CHARS_WIDE TO BANNER_CHARS_WIDE
+    ELSE
+        DISPLAY "WARNING: SYSTEM.CFG BANNER_CHARS_WIDE " CONFIG_BANNER_CHARS_WIDE
+            " does not match RASTER_PAGE_CHARS " RASTER_PAGE_CHARS
+            " -- ignored"
+    END-IF
+END-IF.
+MOVE 0 TO RASTER_SUBSTITUTED_COUNT.
+*> Working storage persists across calls -- clear any glyph rows left
+*> behind by a prior call before rasterizing, otherwise switching from
+*> the 9-line font to the compact 5-line font on a later call would
+*> leave stale rows 6-9 instead of blank ones.
+MOVE SPACES TO RASTER_BUFFER.
+IF RASTER_PAGE_NUMBER = 0
+    MOVE 1 TO RASTER_PAGE_NUMBER
+END-IF
+IF RASTER_FONT_5_LINE
+    MOVE CHAR_HEIGHT_COMPACT TO SELECTED_CHAR_HEIGHT
+ELSE
+    MOVE CHAR_HEIGHT TO SELECTED_CHAR_HEIGHT
+END-IF
+MOVE SELECTED_CHAR_HEIGHT TO RASTER_ACTIVE_LINES.
+PERFORM COMPUTE_BANNER_WIDTH.
+COMPUTE RASTER_SEG_OFFSET = 1 + WS_JUSTIFY_SHIFT.
+PERFORM VARYING BANNER_ARRAY_SS
+  FROM 1 BY 1 UNTIL BANNER_ARRAY_SS > BANNER_LOOP_LIMIT
+*> SEARCH ALL is a binary search against BIG_CHARS1.cpy's now-sorted
+*> CHAR_NAME order, so a batch window full of banners no longer
+*> re-scans all 91 table entries from CHAR_SS = 1 for every character.
+    IF RASTER_FONT_5_LINE
+        SEARCH ALL CHARS_COMPACT
+            AT END PERFORM LOOKUP_SUBSTITUTE_CHAR
+            WHEN CHAR_NAME_COMPACT OF CHARS_COMPACT(CHAR_SS_COMPACT) =
+                    BANNER_ARRAY(BANNER_PAGE_START + BANNER_ARRAY_SS)
+                CONTINUE
+            END-SEARCH
+    ELSE
+        MOVE 'N' TO WS-GLYPH-OVERRIDE-FOUND
+        IF GLYPH-FILE-IS-AVAILABLE
+            PERFORM LOOKUP_GLYPH_OVERRIDE
+        END-IF
+        IF NOT GLYPH-OVERRIDE-ACTIVE
+            SEARCH ALL CHARS
+                AT END PERFORM LOOKUP_SUBSTITUTE_CHAR
+                WHEN CHAR_NAME OF CHARS(CHAR_SS) = BANNER_ARRAY(BANNER_PAGE_START + BANNER_ARRAY_SS)
+                    CONTINUE
+                END-SEARCH
+        END-IF
+    END-IF
+    PERFORM SEG_TO_RASTER
+    COMPUTE RASTER_SEG_OFFSET = BANNER_ARRAY_SS + 1 + WS_JUSTIFY_SHIFT
     END-PERFORM
 
 MOVE RASTER_CODE_SUCCESS TO RASTER_RETURN_CODE.
+IF RASTER_TRUNCATED_COUNT > 0 OR RASTER_SUBSTITUTED_COUNT > 0
+    MOVE RASTER_CODE_WARNING TO RASTER_RETURN_CODE
+END-IF
 *> TODO: Why not just raster to NINE_LINES?
-PERFORM VARYING RASTER_LINE_SS FROM 1 BY 1 UNTIL RASTER_LINE_SS = RASTER_LINES
+PERFORM VARYING RASTER_LINE_SS FROM 1 BY 1 UNTIL RASTER_LINE_SS > RASTER_ACTIVE_LINES
     MOVE RASTER_LINE(RASTER_LINE_SS) TO NINE_LINES(RASTER_LINE_SS)
 END-PERFORM
+
+IF RASTER_MIRROR_OUTPUT
+    PERFORM MIRROR_RASTER
+END-IF
+
+IF RASTER_STAMP_TIMESTAMP
+    PERFORM BUILD_TIMESTAMP_LINE
+END-IF
+
+MOVE 'N' TO WS-AUDIT-SPOOL-FLAG
+MOVE 'NONE' TO WS-AUDIT-PRINT-FILE-FOR-LOG
+IF RASTER_PRINT_TO_SPOOL
+    PERFORM WRITE_PRINT_FILE
+    MOVE 'Y' TO WS-AUDIT-SPOOL-FLAG
+    MOVE WS-PRINT-FILE-NAME TO WS-AUDIT-PRINT-FILE-FOR-LOG
+END-IF
+IF RASTER_DISPLAY_TO_CONSOLE
+    PERFORM DISPLAY_RASTER
+END-IF
+PERFORM WRITE_AUDIT_RECORD.
 EXIT PROGRAM.
 
+*> Append one line to the audit trail for this call: calling program,
+*> BANNER_FIELD, RASTER_RETURN_CODE and a timestamp, plus a
+*> SPOOL=Y/FILE=xxx or SPOOL=N/FILE=NONE pair a nightly reconciliation
+*> run can UNSTRING back out without having to touch the free-text
+*> BANNER_FIELD that follows.
+WRITE_AUDIT_RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+    MOVE SPACES TO AUDIT-LINE
+    MOVE 1 TO WS-AUDIT-LINE-PTR
+*> WITH POINTER is not optional here: GnuCOBOL 3.2.0's STRING, run
+*> without an explicit pointer, has been observed to leave the
+*> following OPEN EXTEND/WRITE AUDIT-FILE reporting FILE STATUS 71 even
+*> though the WRITE never touches STRING's own target field.
+    STRING WS-TS-YYYY '-' WS-TS-MM '-' WS-TS-DD
+        ' ' WS-TS-HH ':' WS-TS-MI ':' WS-TS-SS
+        ' ' FUNCTION TRIM(RASTER_CALLING_PROGRAM)
+        ' ' RASTER_RETURN_CODE
+        ' SPOOL=' WS-AUDIT-SPOOL-FLAG
+        ' FILE=' FUNCTION TRIM(WS-AUDIT-PRINT-FILE-FOR-LOG)
+        ' ' FUNCTION TRIM(BANNER_FIELD)
+        DELIMITED BY SIZE INTO AUDIT-LINE
+        WITH POINTER WS-AUDIT-LINE-PTR
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-FILE-STATUS NOT = '00'
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    WRITE AUDIT-LINE
+    CLOSE AUDIT-FILE
+.
+
+*> Render a smaller "generated at" line under the main raster so a
+*> printed banner stack shows which run it belongs to.
+BUILD_TIMESTAMP_LINE.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+    STRING 'Generated: ' WS-TS-YYYY '-' WS-TS-MM '-' WS-TS-DD
+        ' ' WS-TS-HH ':' WS-TS-MI ':' WS-TS-SS
+        DELIMITED BY SIZE INTO RASTER_TIMESTAMP_LINE
+.
+
+*> Render NINE_LINES straight to the console in the caller's chosen
+*> color -- e.g. red for ERROR-class banners, green for successful
+*> job-completion banners -- so operators can tell banner severity
+*> apart at a glance instead of every banner looking the same.
+DISPLAY_RASTER.
+    PERFORM VARYING RASTER_LINE_SS FROM 1 BY 1
+        UNTIL RASTER_LINE_SS > RASTER_ACTIVE_LINES
+        DISPLAY NINE_LINES(RASTER_LINE_SS)
+            WITH FOREGROUND-COLOR IS RASTER_COLOR_FORE
+            BACKGROUND-COLOR      IS RASTER_COLOR_BACK
+    END-PERFORM
+    IF RASTER_STAMP_TIMESTAMP
+        DISPLAY RASTER_TIMESTAMP_LINE
+            WITH FOREGROUND-COLOR IS RASTER_COLOR_FORE
+            BACKGROUND-COLOR      IS RASTER_COLOR_BACK
+    END-IF
+.
+
+*> Route the rendered NINE_LINES raster to a sequential print/spool
+*> file instead of leaving the caller to DISPLAY it. Appends (OPEN
+*> EXTEND) so successive banners in a batch run land in the same
+*> print file; RASTER_PRINT_FILE blank keeps the WS-PRINT-FILE-NAME
+*> default of BANNER.PRN.
+WRITE_PRINT_FILE.
+    IF RASTER_PRINT_FILE NOT = SPACES
+        MOVE RASTER_PRINT_FILE TO WS-PRINT-FILE-NAME
+    END-IF
+    OPEN EXTEND PRINT-FILE
+    IF WS-PRINT-FILE-STATUS NOT = '00'
+        OPEN OUTPUT PRINT-FILE
+    END-IF
+    PERFORM VARYING RASTER_LINE_SS FROM 1 BY 1
+        UNTIL RASTER_LINE_SS > RASTER_ACTIVE_LINES
+        MOVE NINE_LINES(RASTER_LINE_SS) TO PRINT-LINE
+        WRITE PRINT-LINE
+    END-PERFORM
+    IF RASTER_STAMP_TIMESTAMP
+        MOVE RASTER_TIMESTAMP_LINE TO PRINT-LINE
+        WRITE PRINT-LINE
+    END-IF
+*> One delimiter line per banner so a nightly reconciliation run
+*> (PROC_BANNER_RECONCILE) can count exactly how many banners actually
+*> landed in this spool file, independent of how many raster rows each
+*> one used (9 for the classic font, 5 for RASTER_FONT_5_LINE).
+    MOVE '*** END BANNER ***' TO PRINT-LINE
+    WRITE PRINT-LINE
+    CLOSE PRINT-FILE
+.
+
+*> Work out how many of BANNER_FIELD's characters this call actually
+*> renders. One raster page only has room for RASTER_PAGE_CHARS (8)
+*> glyphs, so anything beyond that is reported via
+*> RASTER_TRUNCATED_COUNT rather than silently dropped.
+COMPUTE_BANNER_WIDTH.
+    MOVE 0 TO RASTER_TRUNCATED_COUNT
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(BANNER_FIELD)) TO BANNER_INPUT_LEN
+    COMPUTE RASTER_PAGE_COUNT =
+        FUNCTION INTEGER((BANNER_INPUT_LEN + RASTER_PAGE_CHARS - 1)
+            / RASTER_PAGE_CHARS)
+    IF RASTER_PAGE_COUNT < 1
+        MOVE 1 TO RASTER_PAGE_COUNT
+    END-IF
+    COMPUTE BANNER_PAGE_START = (RASTER_PAGE_NUMBER - 1) * RASTER_PAGE_CHARS
+    IF BANNER_PAGE_START >= BANNER_INPUT_LEN
+        MOVE 0 TO BANNER_LOOP_LIMIT
+    ELSE
+        IF BANNER_INPUT_LEN - BANNER_PAGE_START > RASTER_PAGE_CHARS
+            MOVE RASTER_PAGE_CHARS TO BANNER_LOOP_LIMIT
+        ELSE
+            COMPUTE BANNER_LOOP_LIMIT =
+                BANNER_INPUT_LEN - BANNER_PAGE_START
+        END-IF
+    END-IF
+    IF RASTER_PAGE_NUMBER < RASTER_PAGE_COUNT
+        SET RASTER_MORE_PAGES TO TRUE
+        COMPUTE RASTER_TRUNCATED_COUNT =
+            BANNER_INPUT_LEN - BANNER_PAGE_START - BANNER_LOOP_LIMIT
+    ELSE
+        MOVE 'N' TO RASTER_PAGE_CONTINUED
+    END-IF
+    EVALUATE TRUE
+        WHEN RASTER_JUSTIFY_RIGHT
+            COMPUTE WS_JUSTIFY_SHIFT = RASTER_PAGE_CHARS - BANNER_LOOP_LIMIT
+        WHEN RASTER_JUSTIFY_CENTER
+            COMPUTE WS_JUSTIFY_SHIFT =
+                (RASTER_PAGE_CHARS - BANNER_LOOP_LIMIT) / 2
+        WHEN OTHER
+            MOVE 0 TO WS_JUSTIFY_SHIFT
+    END-EVALUATE
+.
+
+*> Open BIG_CHARS.DAT once, the first time this module is entered, and
+*> leave it open for the life of the run -- see WS-GLYPH-FILE-OPENED
+*> above. A shop that has never run PROC_GLYPH_EDIT has no
+*> BIG_CHARS.DAT yet, which is not an error: GLYPH-FILE-IS-AVAILABLE
+*> just stays 'N' and every lookup falls back to the compiled table.
+OPEN_GLYPH_FILE_ONCE.
+    IF NOT GLYPH-FILE-IS-OPEN
+        MOVE 'Y' TO WS-GLYPH-FILE-OPENED
+        OPEN INPUT GLYPH-FILE
+        IF GLYPH-FILE-STATUS = '00'
+            MOVE 'Y' TO WS-GLYPH-FILE-AVAILABLE
+        ELSE
+            MOVE 'N' TO WS-GLYPH-FILE-AVAILABLE
+        END-IF
+    END-IF
+.
+
+*> BIG_CHARS.DAT override check for the current character -- READ by
+*> GLYPH_CHAR_NAME (its RECORD KEY) rather than a linear or SEARCH ALL
+*> scan, same "look it up by key, don't rescan a table" approach
+*> PROC_GLYPH_EDIT itself uses to fetch the record it is about to
+*> correct.
+LOOKUP_GLYPH_OVERRIDE.
+    MOVE BANNER_ARRAY(BANNER_PAGE_START + BANNER_ARRAY_SS) TO GLYPH_CHAR_NAME
+    READ GLYPH-FILE
+        INVALID KEY MOVE 'N' TO WS-GLYPH-OVERRIDE-FOUND
+        NOT INVALID KEY MOVE 'Y' TO WS-GLYPH-OVERRIDE-FOUND
+    END-READ
+.
+
+*> A character in BANNER_FIELD has no glyph in CHARS. Rather than
+*> aborting the whole banner, fall back to the '?' glyph, count the
+*> substitution (reported back via RASTER_SUBSTITUTED_COUNT / a
+*> RASTER_WARNING return code) and keep rendering the rest of
+*> NINE_LINES.
+LOOKUP_SUBSTITUTE_CHAR.
+    ADD 1 TO RASTER_SUBSTITUTED_COUNT
+    IF RASTER_FONT_5_LINE
+        SEARCH ALL CHARS_COMPACT
+            AT END MOVE RASTER_CODE_ERROR TO RASTER_RETURN_CODE
+                PERFORM LOG_RETRY_REQUEST
+                PERFORM WRITE_AUDIT_RECORD
+                EXIT PROGRAM
+            WHEN CHAR_NAME_COMPACT OF CHARS_COMPACT(CHAR_SS_COMPACT) = '?'
+                CONTINUE
+        END-SEARCH
+    ELSE
+        SEARCH ALL CHARS
+            AT END MOVE RASTER_CODE_ERROR TO RASTER_RETURN_CODE
+                PERFORM LOG_RETRY_REQUEST
+                PERFORM WRITE_AUDIT_RECORD
+                EXIT PROGRAM
+            WHEN CHAR_NAME OF CHARS(CHAR_SS) = '?'
+                CONTINUE
+        END-SEARCH
+    END-IF
+.
+
+*> Append the original request to the retry/replay queue so it can be
+*> re-run once whatever caused the rejection is fixed.
+LOG_RETRY_REQUEST.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+    STRING WS-TS-YYYY '-' WS-TS-MM '-' WS-TS-DD
+        ' ' WS-TS-HH ':' WS-TS-MI ':' WS-TS-SS
+        ' ' RASTER_RETURN_CODE ' ' FUNCTION TRIM(BANNER_FIELD)
+        DELIMITED BY SIZE INTO RETRY-LINE
+    OPEN EXTEND RETRY-FILE
+    IF WS-RETRY-FILE-STATUS NOT = '00'
+        OPEN OUTPUT RETRY-FILE
+    END-IF
+    WRITE RETRY-LINE
+    CLOSE RETRY-FILE
+.
+
+*> Flip NINE_LINES top-to-bottom and mirror each row left-to-right, so
+*> the banner reads correctly once it comes out the far end of a
+*> printer loaded backwards for the tractor-feed exit tray. Bounded by
+*> RASTER_ACTIVE_LINES (9 for the classic font, 5 for
+*> RASTER_FONT_5_LINE) the same way SEG_TO_RASTER branches on the
+*> active font's row count, so a compact-font banner doesn't drag
+*> blank rows 6-9 into the flip.
+MIRROR_RASTER.
+    PERFORM VARYING MIRROR_TOP_SS FROM 1 BY 1
+        UNTIL MIRROR_TOP_SS > RASTER_ACTIVE_LINES / 2
+        COMPUTE MIRROR_BOTTOM_SS = RASTER_ACTIVE_LINES + 1 - MIRROR_TOP_SS
+        MOVE NINE_LINES(MIRROR_TOP_SS) TO MIRROR_TEMP_LINE
+        MOVE NINE_LINES(MIRROR_BOTTOM_SS) TO NINE_LINES(MIRROR_TOP_SS)
+        MOVE MIRROR_TEMP_LINE TO NINE_LINES(MIRROR_BOTTOM_SS)
+    END-PERFORM
+    PERFORM VARYING MIRROR_TOP_SS FROM 1 BY 1
+        UNTIL MIRROR_TOP_SS > RASTER_ACTIVE_LINES
+        MOVE FUNCTION REVERSE(NINE_LINES(MIRROR_TOP_SS))
+            TO NINE_LINES(MIRROR_TOP_SS)
+    END-PERFORM
+.
+
 *> RASTERIZE CHARACTER, BY SEGMENT
 SEG_TO_RASTER.
-    PERFORM VARYING LOOP-01 FROM 1 BY 1 UNTIL LOOP-01 > CHAR_HEIGHT
-        MOVE SEG(CHAR_SS, LOOP-01) TO RASTER_SEG(RASTER_SEG_OFFSET)
-        ADD BANNER_CHARS_WIDE TO RASTER_SEG_OFFSET
-    END-PERFORM
+    IF RASTER_FONT_5_LINE
+        PERFORM VARYING LOOP-01 FROM 1 BY 1 UNTIL LOOP-01 > SELECTED_CHAR_HEIGHT
+            MOVE SEG_COMPACT(CHAR_SS_COMPACT, LOOP-01) TO RASTER_SEG(RASTER_SEG_OFFSET)
+            ADD BANNER_CHARS_WIDE TO RASTER_SEG_OFFSET
+        END-PERFORM
+    ELSE
+        IF GLYPH-OVERRIDE-ACTIVE
+            PERFORM VARYING LOOP-01 FROM 1 BY 1 UNTIL LOOP-01 > SELECTED_CHAR_HEIGHT
+                MOVE GLYPH_ROW(LOOP-01) TO RASTER_SEG(RASTER_SEG_OFFSET)
+                ADD BANNER_CHARS_WIDE TO RASTER_SEG_OFFSET
+            END-PERFORM
+        ELSE
+            PERFORM VARYING LOOP-01 FROM 1 BY 1 UNTIL LOOP-01 > SELECTED_CHAR_HEIGHT
+                MOVE SEG(CHAR_SS, LOOP-01) TO RASTER_SEG(RASTER_SEG_OFFSET)
+                ADD BANNER_CHARS_WIDE TO RASTER_SEG_OFFSET
+            END-PERFORM
+        END-IF
+    END-IF
 .
 
 END PROGRAM PROC_BANNER.
\ No newline at end of file
