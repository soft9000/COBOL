@@ -0,0 +1,418 @@
+*> Mission: Batch driver for PROC_BANNER -- reads a control file, one
+*> banner text per line, and CALLs PROC_BANNER once per line instead of
+*> requiring a hand-written caller for every job's set of banners.
+*> GnuCOBOL: cobc -x -j -free PROC_BANNER_BATCH.cob PROC_BANNER9.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROC_BANNER_BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Runtime-parameterized like DEMO_WRITE_FILE_CHARS/DEMO_READ_FILE_CHARS
+*> (req 020): run with a control file name on the command line to
+*> drive something other than the default, e.g.
+*> "./PROC_BANNER_BATCH MYJOB.CTL".
+    SELECT CONTROL-FILE
+        ASSIGN TO DYNAMIC WS-CONTROL-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-FILE-STATUS.
+*> Run log: one line per PROC_BANNER call, translating
+*> RASTER_RETURN_CODE into its plain-English meaning instead of leaving
+*> the reader to look the raw number up in CB_RASTER_IO.cpy -- same
+*> fixed-literal-name/OPEN EXTEND idiom as PROC_BANNER9's own
+*> BANNER_AUDIT.DAT.
+    SELECT RUN-LOG-FILE
+        ASSIGN TO 'PROC_BANNER_BATCH.LOG'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUN-LOG-STATUS.
+*> End-of-job summary: counts by outcome for the whole run, written
+*> once CONTROL-FILE is exhausted (or the job step abends) so an
+*> operator or scheduler can see the shape of a multi-banner batch
+*> run without counting lines in the run log by hand.
+    SELECT SUMMARY-FILE
+        ASSIGN TO 'PROC_BANNER_BATCH.SUM'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUMMARY-STATUS.
+*> Restart/checkpoint for overnight runs (same WS-FILE-NAME + '.CKPT'
+*> idiom as DEMO_READ_FILE_CHARS req 0xx): named after the control file
+*> so two different control files restart independently of each other.
+    SELECT CHECKPOINT-FILE
+        ASSIGN TO DYNAMIC WS-CHECKPOINT-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+*> A durable, append-only record of every RASTER_ERROR/RASTER_EXCEPTION
+*> outcome -- an operator monitoring script (cron job tailing this file,
+*> a file-watcher, whatever this shop already polls) can page someone
+*> without needing to have been watching the console at the moment this
+*> job step ran.
+    SELECT ALERT-FILE
+        ASSIGN TO 'BANNER_ALERTS.LOG'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ALERT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONTROL-FILE
+*> One control line per banner, same 64-character width as BANNER_FIELD
+*> itself so a control line maps straight across with no truncation
+*> surprises.
+    RECORD CONTAINS 64 CHARACTERS
+    DATA RECORD IS CONTROL-LINE.
+01 CONTROL-LINE PIC X(64).
+
+FD RUN-LOG-FILE
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS RUN-LOG-LINE.
+01 RUN-LOG-LINE PIC X(132).
+
+FD SUMMARY-FILE
+    RECORD CONTAINS 80 CHARACTERS
+    DATA RECORD IS SUMMARY-LINE.
+01 SUMMARY-LINE PIC X(80).
+
+FD CHECKPOINT-FILE
+    RECORD CONTAINS 9 CHARACTERS
+    DATA RECORD IS CHECKPOINT-LINE.
+01 CHECKPOINT-LINE PIC 9(9).
+
+FD ALERT-FILE
+    RECORD CONTAINS 132 CHARACTERS
+    DATA RECORD IS ALERT-LINE.
+01 ALERT-LINE PIC X(132).
+
+WORKING-STORAGE SECTION.
+01 WS-CONTROL-FILE-NAME   PIC X(64) VALUE 'BANNER_BATCH.CTL'.
+01 WS-CMD-LINE            PIC X(255).
+01 WS-CONTROL-FILE-STATUS PIC XX.
+01 WS-AT-END              PIC X VALUE 'N'.
+    88 AT-END-OF-FILE      VALUE 'Y'.
+01 WS-LINE-COUNT          PIC 9(9) VALUE 0.
+01 WS-BANNER-COUNT        PIC 9(9) VALUE 0.
+01 WS-RUN-LOG-STATUS      PIC XX.
+01 WS-RUN-LOG-PTR         PIC 9(4).
+01 WS-RETURN-CODE-MEANING PIC X(40).
+01 WS-SUMMARY-STATUS      PIC XX.
+01 WS-SUMMARY-PTR         PIC 9(4).
+01 WS-SUCCESS-COUNT       PIC 9(9) VALUE 0.
+01 WS-WARNING-COUNT       PIC 9(9) VALUE 0.
+01 WS-EXCEPTION-COUNT     PIC 9(9) VALUE 0.
+01 WS-ERROR-COUNT         PIC 9(9) VALUE 0.
+*> Per-line detail for every EXCEPTION/ERROR outcome, so the summary
+*> report can be broken out by the specific control-line value that
+*> failed instead of just the aggregate counts above -- same
+*> undersized-and-unguarded OCCURS style as PROC_BANNER_RECONCILE's own
+*> WS-RECON-ENTRY table.
+01 WS-FAILURE-TABLE.
+    05 WS-FAILURE-ENTRY OCCURS 200 TIMES INDEXED BY WS-FAILURE-SS.
+        10 WS-FAILURE-FIELD   PIC X(64).
+        10 WS-FAILURE-MEANING PIC X(40).
+01 WS-FAILURE-ENTRY-COUNT PIC 9(4) VALUE 0.
+01 WS-CHECKPOINT-NAME     PIC X(255).
+01 WS-CHECKPOINT-PTR      PIC 9(4).
+01 WS-CHECKPOINT-STATUS   PIC XX.
+01 WS-SKIP-COUNT          PIC 9(9) VALUE 0.
+*> Bumped by hand alongside any change to this program worth an
+*> operator noticing at a glance on the console -- there is no build
+*> tooling in this shop that stamps this automatically.
+01 WS-BATCH-VERSION       PIC X(64) VALUE
+    'PROC_BANNER_BATCH V1.0 BUILD 2026-08-08'.
+01 WS-ALERT-STATUS        PIC XX.
+01 WS-ALERT-PTR           PIC 9(4).
+01 WS-CURRENT-DATE        PIC X(21).
+01 WS-TIMESTAMP-DATE      REDEFINES WS-CURRENT-DATE.
+    05 WS-TS-YYYY         PIC 9(4).
+    05 WS-TS-MM           PIC 9(2).
+    05 WS-TS-DD           PIC 9(2).
+    05 WS-TS-HH           PIC 9(2).
+    05 WS-TS-MI           PIC 9(2).
+    05 WS-TS-SS           PIC 9(2).
+
+*> Lets an operator retarget which compiled PROC_BANNER module this run
+*> actually calls (env var PROC_BANNER_LINK_TARGET) without recompiling
+*> this program -- see CB_BANNER_LINK.cpy for the full explanation.
+COPY 'CB_BANNER_LINK.cpy'.
+
+*> RASTER-IO lives here, not in LINKAGE SECTION -- this program is the
+*> top of the call chain (nothing CALLs it with a USING), same as
+*> PROC_REPORT_LETTERHEAD.
+COPY 'CB_RASTER_IO.cpy'.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+    IF WS-CMD-LINE NOT = SPACES
+        MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-CONTROL-FILE-NAME
+    END-IF
+    PERFORM RESOLVE_BANNER_LINK_TARGET
+    PERFORM PRINT-VERSION-BANNER
+    PERFORM BUILD_CHECKPOINT_NAME
+    PERFORM LOAD_CHECKPOINT
+    OPEN INPUT CONTROL-FILE
+    IF WS-CONTROL-FILE-STATUS NOT = '00'
+        DISPLAY "ERROR: OPEN INPUT " FUNCTION TRIM(WS-CONTROL-FILE-NAME)
+            " FAILED, FILE STATUS " WS-CONTROL-FILE-STATUS
+        STOP RUN
+    END-IF
+    PERFORM UNTIL AT-END-OF-FILE
+        READ CONTROL-FILE
+            AT END SET AT-END-OF-FILE TO TRUE
+            NOT AT END
+                ADD 1 TO WS-LINE-COUNT
+                IF CONTROL-LINE NOT = SPACES AND WS-LINE-COUNT > WS-SKIP-COUNT
+                    PERFORM PRINT-ONE-BANNER
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE CONTROL-FILE
+    DISPLAY "Control lines read: " WS-LINE-COUNT
+    DISPLAY "Banners printed:    " WS-BANNER-COUNT
+    PERFORM CLEAR_CHECKPOINT
+    PERFORM WRITE_SUMMARY_REPORT
+    STOP RUN.
+
+*> Displayed once at the top of every run so whoever is watching the
+*> console (or scrolling back through it afterward) can see at a glance
+*> which build actually ran -- doesn't count toward WS-BANNER-COUNT or
+*> the checkpoint, since it isn't a control-line banner.
+PRINT-VERSION-BANNER.
+    MOVE SPACES TO BANNER_FIELD
+    MOVE WS-BATCH-VERSION TO BANNER_FIELD
+    MOVE 'Y' TO RASTER_DISPLAY_REQUEST
+    MOVE 'PROC_BANNER_BATCH' TO RASTER_CALLING_PROGRAM
+    CALL WS-BANNER-PROGRAM-NAME USING RASTER-IO
+.
+
+*> One control line, one PROC_BANNER call, displayed straight to the
+*> console -- a control file full of job titles becomes a stack of
+*> banners with no per-title caller code to write.
+PRINT-ONE-BANNER.
+    MOVE SPACES TO BANNER_FIELD
+    MOVE CONTROL-LINE TO BANNER_FIELD
+    MOVE 'Y' TO RASTER_DISPLAY_REQUEST
+    MOVE 'PROC_BANNER_BATCH' TO RASTER_CALLING_PROGRAM
+    CALL WS-BANNER-PROGRAM-NAME USING RASTER-IO
+    ADD 1 TO WS-BANNER-COUNT
+    DISPLAY "Line " WS-LINE-COUNT ": [" FUNCTION TRIM(CONTROL-LINE)
+        "] return code " RASTER_RETURN_CODE
+    PERFORM WRITE_RUN_LOG_RECORD
+    IF RASTER_ERROR OR RASTER_EXCEPTION
+        PERFORM ABEND-JOB-STEP
+    ELSE
+        PERFORM SAVE_CHECKPOINT
+    END-IF
+.
+
+*> Translate RASTER_RETURN_CODE into its CB_RASTER_IO 78-level meaning
+*> and append one line to the run log -- a reader troubleshooting a
+*> batch run shouldn't have to cross-reference CB_RASTER_IO.cpy just to
+*> know whether a "9" was fatal.
+WRITE_RUN_LOG_RECORD.
+    EVALUATE TRUE
+        WHEN RASTER_SUCCESS
+            MOVE 'SUCCESS' TO WS-RETURN-CODE-MEANING
+            ADD 1 TO WS-SUCCESS-COUNT
+        WHEN RASTER_WARNING
+            MOVE 'WARNING - character(s) truncated or substituted'
+                TO WS-RETURN-CODE-MEANING
+            ADD 1 TO WS-WARNING-COUNT
+        WHEN RASTER_EXCEPTION
+            MOVE 'EXCEPTION - request could not be completed'
+                TO WS-RETURN-CODE-MEANING
+            ADD 1 TO WS-EXCEPTION-COUNT
+            PERFORM RECORD_FAILURE_DETAIL
+        WHEN RASTER_ERROR
+            MOVE 'ERROR - no glyph or substitute available'
+                TO WS-RETURN-CODE-MEANING
+            ADD 1 TO WS-ERROR-COUNT
+            PERFORM RECORD_FAILURE_DETAIL
+        WHEN OTHER
+            MOVE 'UNKNOWN RETURN CODE' TO WS-RETURN-CODE-MEANING
+    END-EVALUATE
+    MOVE SPACES TO RUN-LOG-LINE
+    MOVE 1 TO WS-RUN-LOG-PTR
+    STRING "LINE " WS-LINE-COUNT
+        " CODE " RASTER_RETURN_CODE
+        " " FUNCTION TRIM(WS-RETURN-CODE-MEANING)
+        " [" FUNCTION TRIM(CONTROL-LINE) "]"
+        DELIMITED BY SIZE INTO RUN-LOG-LINE
+        WITH POINTER WS-RUN-LOG-PTR
+    OPEN EXTEND RUN-LOG-FILE
+    IF WS-RUN-LOG-STATUS NOT = '00'
+        OPEN OUTPUT RUN-LOG-FILE
+    END-IF
+    WRITE RUN-LOG-LINE
+    CLOSE RUN-LOG-FILE
+.
+
+*> Capture the failing control-line value alongside its outcome so
+*> WRITE_SUMMARY_REPORT can list failures individually, not just tally
+*> them. Table is undersized-and-unguarded (200 entries) same as
+*> PROC_BANNER_RECONCILE's WS-RECON-ENTRY -- a batch run with more than
+*> 200 failing lines has bigger problems than a truncated summary.
+RECORD_FAILURE_DETAIL.
+    IF WS-FAILURE-ENTRY-COUNT < 200
+        ADD 1 TO WS-FAILURE-ENTRY-COUNT
+        SET WS-FAILURE-SS TO WS-FAILURE-ENTRY-COUNT
+        MOVE CONTROL-LINE TO WS-FAILURE-FIELD(WS-FAILURE-SS)
+        MOVE WS-RETURN-CODE-MEANING TO WS-FAILURE-MEANING(WS-FAILURE-SS)
+    END-IF
+.
+
+*> RASTER_ERROR/RASTER_EXCEPTION mean PROC_BANNER could not honor this
+*> request at all (unresolvable character, no substitute glyph found).
+*> A DISPLAY alone lets the rest of the batch run to completion and
+*> exit 0 as if nothing were wrong; a real job step needs to fail so
+*> whatever schedules this batch (JCL COND=, cron exit-code check,
+*> etc.) can see it. MOVE ... TO RETURN-CODE sets the process exit
+*> code GnuCOBOL reports to the OS; STOP RUN ends the job step there --
+*> any remaining control lines are not processed.
+ABEND-JOB-STEP.
+    DISPLAY "ABEND: PROC_BANNER_BATCH terminating job step, RASTER_RETURN_CODE "
+        RASTER_RETURN_CODE " ON LINE " WS-LINE-COUNT
+    PERFORM WRITE_ALERT_RECORD
+    CLOSE CONTROL-FILE
+    PERFORM WRITE_SUMMARY_REPORT
+    MOVE RASTER_RETURN_CODE TO RETURN-CODE
+    STOP RUN
+.
+
+*> BANNER_ALERTS.LOG is the durable half of this failure -- the DISPLAY
+*> above only reaches whoever happens to be watching the console the
+*> moment this job step abends. WITH POINTER is required here, not
+*> optional (req 019/042): a STRING run without one has been observed to
+*> corrupt a later file WRITE's FILE STATUS on this GnuCOBOL build.
+WRITE_ALERT_RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+    MOVE SPACES TO ALERT-LINE
+    MOVE 1 TO WS-ALERT-PTR
+    STRING WS-TS-YYYY '-' WS-TS-MM '-' WS-TS-DD
+        ' ' WS-TS-HH ':' WS-TS-MI ':' WS-TS-SS
+        ' ALERT ' FUNCTION TRIM(RASTER_CALLING_PROGRAM)
+        ' RETURN CODE ' RASTER_RETURN_CODE
+        ' ' FUNCTION TRIM(WS-RETURN-CODE-MEANING)
+        ' [' FUNCTION TRIM(CONTROL-LINE) ']'
+        DELIMITED BY SIZE INTO ALERT-LINE
+        WITH POINTER WS-ALERT-PTR
+    OPEN EXTEND ALERT-FILE
+    IF WS-ALERT-STATUS NOT = '00'
+        OPEN OUTPUT ALERT-FILE
+    END-IF
+    WRITE ALERT-LINE
+    CLOSE ALERT-FILE
+.
+
+*> One line per outcome category plus a grand total -- written whether
+*> the run finishes cleanly or abends partway through, so the summary
+*> always reflects exactly how many control lines were actually
+*> processed before the job step ended.
+WRITE_SUMMARY_REPORT.
+    OPEN OUTPUT SUMMARY-FILE
+    MOVE SPACES TO SUMMARY-LINE
+    MOVE 1 TO WS-SUMMARY-PTR
+    STRING "CONTROL LINES READ: " WS-LINE-COUNT
+        DELIMITED BY SIZE INTO SUMMARY-LINE
+        WITH POINTER WS-SUMMARY-PTR
+    WRITE SUMMARY-LINE
+    MOVE SPACES TO SUMMARY-LINE
+    MOVE 1 TO WS-SUMMARY-PTR
+    STRING "BANNERS PRINTED:     " WS-BANNER-COUNT
+        DELIMITED BY SIZE INTO SUMMARY-LINE
+        WITH POINTER WS-SUMMARY-PTR
+    WRITE SUMMARY-LINE
+    MOVE SPACES TO SUMMARY-LINE
+    MOVE 1 TO WS-SUMMARY-PTR
+    STRING "  SUCCESS:           " WS-SUCCESS-COUNT
+        DELIMITED BY SIZE INTO SUMMARY-LINE
+        WITH POINTER WS-SUMMARY-PTR
+    WRITE SUMMARY-LINE
+    MOVE SPACES TO SUMMARY-LINE
+    MOVE 1 TO WS-SUMMARY-PTR
+    STRING "  WARNING:           " WS-WARNING-COUNT
+        DELIMITED BY SIZE INTO SUMMARY-LINE
+        WITH POINTER WS-SUMMARY-PTR
+    WRITE SUMMARY-LINE
+    MOVE SPACES TO SUMMARY-LINE
+    MOVE 1 TO WS-SUMMARY-PTR
+    STRING "  EXCEPTION:         " WS-EXCEPTION-COUNT
+        DELIMITED BY SIZE INTO SUMMARY-LINE
+        WITH POINTER WS-SUMMARY-PTR
+    WRITE SUMMARY-LINE
+    MOVE SPACES TO SUMMARY-LINE
+    MOVE 1 TO WS-SUMMARY-PTR
+    STRING "  ERROR:             " WS-ERROR-COUNT
+        DELIMITED BY SIZE INTO SUMMARY-LINE
+        WITH POINTER WS-SUMMARY-PTR
+    WRITE SUMMARY-LINE
+    PERFORM VARYING WS-FAILURE-SS FROM 1 BY 1
+        UNTIL WS-FAILURE-SS > WS-FAILURE-ENTRY-COUNT
+        MOVE SPACES TO SUMMARY-LINE
+        MOVE 1 TO WS-SUMMARY-PTR
+        STRING "  FAILED: [" FUNCTION TRIM(WS-FAILURE-FIELD(WS-FAILURE-SS))
+            "] " FUNCTION TRIM(WS-FAILURE-MEANING(WS-FAILURE-SS))
+            DELIMITED BY SIZE INTO SUMMARY-LINE
+            WITH POINTER WS-SUMMARY-PTR
+        WRITE SUMMARY-LINE
+    END-PERFORM
+    CLOSE SUMMARY-FILE
+.
+
+*> Retarget WS-BANNER-PROGRAM-NAME from PROC_BANNER_LINK_TARGET if an
+*> operator has set it -- see CB_BANNER_LINK.cpy.
+RESOLVE_BANNER_LINK_TARGET.
+    DISPLAY 'PROC_BANNER_LINK_TARGET' UPON ENVIRONMENT-NAME
+    ACCEPT WS-BANNER-LINK-ENV-VALUE FROM ENVIRONMENT-VALUE
+    IF WS-BANNER-LINK-ENV-VALUE NOT = SPACES
+        MOVE FUNCTION TRIM(WS-BANNER-LINK-ENV-VALUE) TO WS-BANNER-PROGRAM-NAME
+    END-IF
+    .
+
+*> Build WS-CONTROL-FILE-NAME + '.CKPT' -- WITH POINTER is required
+*> here, not optional: GnuCOBOL 3.2.0's STRING run without an explicit
+*> pointer has been observed to leave a later file WRITE reporting FILE
+*> STATUS 71 even when the WRITE never touches STRING's own target
+*> field.
+BUILD_CHECKPOINT_NAME.
+    MOVE SPACES TO WS-CHECKPOINT-NAME
+    MOVE 1 TO WS-CHECKPOINT-PTR
+    STRING FUNCTION TRIM(WS-CONTROL-FILE-NAME) '.CKPT'
+        DELIMITED BY SIZE INTO WS-CHECKPOINT-NAME
+        WITH POINTER WS-CHECKPOINT-PTR
+    .
+
+*> A checkpoint file from a prior, interrupted run means "resume after
+*> this control line"; no file (or an empty one) means start at line 1.
+*> An overnight run that abends on line 40 of 500 restarts on line 40
+*> (the checkpoint is only advanced past a line once it succeeds), not
+*> line 1 -- the whole point of a checkpoint for an overnight batch.
+LOAD_CHECKPOINT.
+    MOVE 0 TO WS-SKIP-COUNT
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS = '00'
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+            NOT AT END MOVE CHECKPOINT-LINE TO WS-SKIP-COUNT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+        IF WS-SKIP-COUNT > 0
+            DISPLAY "RESTART: resuming after control line " WS-SKIP-COUNT
+        END-IF
+    END-IF.
+
+*> Record how far we've gotten after each successfully printed banner,
+*> so an interrupted run can restart just past it. Not called for a
+*> line that abends -- the checkpoint stays at the last good line and
+*> a restart retries the failed one.
+SAVE_CHECKPOINT.
+    MOVE WS-LINE-COUNT TO CHECKPOINT-LINE
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-LINE
+    CLOSE CHECKPOINT-FILE.
+
+*> A clean, full run needs no restart point -- truncate the checkpoint
+*> file back to empty so the next run of this control file starts at
+*> line 1 again.
+CLEAR_CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+END PROGRAM PROC_BANNER_BATCH.
